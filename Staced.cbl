@@ -1,5 +1,40 @@
-       identification division.
-       program-id. STACED.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. STACED.
+       AUTHOR.  MB.
+
+      *----------------------------------------------------------------
+      * MODIFICHE
+      * 08-08-2026 MB  LE CHIAVI CARTOR/ANOPIS DISALLINEATE E I
+      *                DIPENDENTI CESSATI (SITUAZIONE = 'C') NON SONO
+      *                PIU' IGNORATI IN SILENZIO: SONO SEGNALATI SUL
+      *                REPORT ECCEZIONI (REC-ECCEZIONI).
+      * 08-08-2026 MB  RIMOSSO IL LIMITE FISSO DI 10 CEDOLINI PER
+      *                LOTTO (IF NUM-CED = 10 ...): IL CICLO ORA
+      *                ELABORA TUTTO IL FILE CARTOR.
+      * 09-08-2026 MB  IL PROGRESSIVO-RETRIB DI ANAG-OPERAI VIENE ORA
+      *                AGGIORNATO AD OGNI CEDOLINO CON IL NETTO DEL
+      *                MESE (ERA LASCIATO INALTERATO).
+      * 09-08-2026 MB  AGGIUNTO IL REGISTRO CEDOLINI (REC-REGISTRO),
+      *                CON SUBTOTALI PER REPARTO E TOTALE GENERALE,
+      *                SUL PRESUPPOSTO CHE CARTOR SIA IN SEQUENZA DI
+      *                CODICE-REPARTO.
+      * 09-08-2026 MB  IL CALCOLO DELLE MAGGIORAZIONI PER LAVORO
+      *                STRAORDINARIO (PRIMA DELEGATO ALLA SUBROUTINE
+      *                ESTERNA CALLCRET) E' ORA INTERNO AL PROGRAMMA,
+      *                CON LE TARIFFE DI MAGGIORAZIONE CONFIGURABILI
+      *                IN WORKING-STORAGE (WS-TARIFFA-STRAORD-DIURNO
+      *                E WS-TARIFFA-STRAORD-NOTTURNO).
+      * 09-08-2026 MB  AGGIUNTO IL REPORT ASSENZE (REC-ASSENZE) CON LE
+      *                ORE DI MALATTIA E DI SCIOPERO DI OGNI CARTELLINO
+      *                CHE LE RIPORTA.
+      * 09-08-2026 MB  LE FERIE GODUTE (I-ORE-FERIE) VENGONO ORA
+      *                SCALATE DAL RESIDUO FERIE DI ANAG-OPERAI; SE IL
+      *                RESIDUO NON BASTA IL CARTELLINO E' SEGNALATO SU
+      *                ECCEZIONI E LE FERIE NON VENGONO PORTATE SOTTO
+      *                ZERO.
+      *----------------------------------------------------------------
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370-HI45.
@@ -9,14 +44,19 @@
        FILE-CONTROL.
            SELECT CARTOR ASSIGN SYS005-UR-2540R-S.
            SELECT CEDOL  ASSIGN SYS006-UR-I403-S.
-           SELECT ANOPIS ASSIGN SYS007-DA-3340-I-ANOPIS.
-           RECORD KEY IS CHIAVE.
-       input-output CONTROL.
-           APPLY WRITE-VERIFY ON ANOPIS.
+           SELECT ANOPIS ASSIGN SYS007-DA-3340-I-ANOPIS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHIAVE
+               FILE STATUS IS FS-ANOPIS.
+           SELECT ECCEZIONI ASSIGN SYS008-UR-1403-S.
+           SELECT REGISTRO  ASSIGN SYS009-UR-1403-S.
+           SELECT ASSENZE   ASSIGN SYS010-UR-1403-S.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CARTOR,
-           LABEL RECORD OMITTED,    
+           LABEL RECORD OMITTED,
            RECORDING MODE F,
            DATA RECORD CARTELLINO-OROLOGIO.
        01  CARTELLINO-OROLOGIO.
@@ -52,7 +92,7 @@
               03  FILLER                PIC X(6).
               03  O-NOMINATIVO          PIC X(25).
               03  FILLER                PIC X(7).
-              03  0-CODICE-PERSONALE    PIC X(4).
+              03  O-CODICE-PERSONALE    PIC X(4).
               03  FILLER                PIC X(8).
               03  O-MESE                PIC A(9).
               03  FILLER                PIC XXX.
@@ -62,7 +102,7 @@
               03  FILLER                PIC X(39).
            02 TESTATA4 REDEFINES TESTATA2.
               03  FILLER                PIC X(44).
-              03  O-PAGA-ORARIA         PIC Z,ZZ9.
+              03  O-PAGA-ORARIA         PIC Z.ZZ9.
               03  FILLER                PIC X(8).
               03  O-DIPENDENZA          PIC X.
               03  FILLER                PIC X(9).
@@ -72,13 +112,13 @@
               03  FILLER                PIC X(41).
            02 GENERICA REDEFINES TESTATA4.
               03  FILLER                PIC X(24).
-              03  O-TRATTENUTE          PIC ZZ,ZZZ.
+              03  O-TRATTENUTE          PIC ZZ.ZZZ.
               03  FILLER                PIC X(10).
-              03  O-COMPETENZE          PIC ZZZ,ZZZ.
+              03  O-COMPETENZE          PIC ZZZ.ZZZ.
               03  FILLER                PIC X(7).
               03  O-DESCRIZIONE         PIC X(26).
               03  FILLER                PIC X(42).
-       
+
        FD  ANOPIS,
            LABEL RECORD STANDARD,
            RECORDING MODE F,
@@ -87,12 +127,13 @@
 
        01  ANAG-OPERAI.
            02  SITUAZIONE                PIC X.
+               88 DIPENDENTE-CESSATO     VALUE 'C'.
            02  CHIAVE.
                03 CODICE-REPARTO         PIC X(4).
                03 CODICE-PERSONALE       PIC X(4).
            02  NOMINATIVO                PIC X(25).
            02  INDIRIZZO                 PIC X(26).
-           02  DATA-NASCITA              PIC 9(8).    
+           02  DATA-NASCITA              PIC 9(8).
            02  DATA-ASSUNZIONE           PIC 9(8).
            02  QUALIFICA                 PIC XX.
            02  DIPENDENZA                PIC X.
@@ -107,16 +148,49 @@
            02  PAGA-ORARIA               PIC 9(4) COMP-3.
            02  PROGRESSIVO-RETRIB        PIC 9(8) COMP-3.
            02  FILLER                    PIC X(8).
-       working-storage SECTION.
+
+      *----------------------------------------------------------------
+      *  ELENCO ECCEZIONI: CARTELLINI CON CHIAVE NON PRESENTE IN
+      *  ANOPIS, DIPENDENTI CESSATI E FERIE RICHIESTE SUPERIORI AL
+      *  RESIDUO, ESCLUSI DAL CEDOLINO NORMALE E SEGNALATI QUI.
+      *----------------------------------------------------------------
+       FD  ECCEZIONI,
+           LABEL RECORD OMITTED,
+           DATA RECORD REC-ECCEZIONI.
+       01  REC-ECCEZIONI.
+           02 ECC-CODICE-REPARTO        PIC X(4).
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 ECC-CODICE-PERSONALE      PIC X(4).
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 ECC-NUM-CARTELLINO        PIC 9(5).
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 ECC-MOTIVO                PIC X(40).
+           02 FILLER                    PIC X(73) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      *  REGISTRO CEDOLINI: UNA RIGA PER DIPENDENTE ELABORATO, CON
+      *  SUBTOTALI DI REPARTO (ALLA ROTTURA DI CODICE-REPARTO) E
+      *  TOTALE GENERALE DI FINE LAVORO.
+      *----------------------------------------------------------------
+       FD  REGISTRO,
+           LABEL RECORD OMITTED,
+           DATA RECORD REC-REGISTRO.
+       01  REC-REGISTRO                 PIC X(132).
+
+      *----------------------------------------------------------------
+      *  REPORT ASSENZE: UNA RIGA PER CARTELLINO CHE RIPORTA ORE DI
+      *  MALATTIA E/O DI SCIOPERO.
+      *----------------------------------------------------------------
+       FD  ASSENZE,
+           LABEL RECORD OMITTED,
+           DATA RECORD REC-ASSENZE.
+       01  REC-ASSENZE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
        77  CARATTERE-CONTROLLO           PIC X.
-       77  NUM-CED                       PIC 99 VALUE 0.
+       77  NUM-CED                       PIC 9(5) VALUE 0.
        77  INDICE                        PIC 9 COMP VALUE 1.
        77  NUM-PROG                      PIC 9(3) COMP VALUE 1.
-       77  NOMI-MSFI                     PIC X(108) VALUE 
-                                         'GENNAIO FEBBRAIO MARZO APRILE 
-                                         MAGGIO GIUGNO LUGLIO AGOSTO 
-                                         SETTEMBRE OTTOBRE NOVEMBRE 
-                                        DICEMBRE '.
        77  MM                            PIC 99.
        01  IND                           PIC 9 VALUE 1 SYNC.
        01  TABELLA-MESI.
@@ -128,68 +202,372 @@
               03 COMPETENZE              PIC 9(6).
               03 DESCRIZIONE             PIC X(26).
 
-      
+       01  FS-ANOPIS                     PIC XX VALUE '00'.
+           88 FS-ANOPIS-OK               VALUE '00'.
+           88 FS-ANOPIS-NOTFOUND         VALUE '23'.
+
+       01  SW-FINE-CARTOR                PIC 9(1) VALUE ZEROES.
+           88 EOF-CARTOR                 VALUE 1.
+       01  SW-FINE-ANOPIS                PIC 9(1) VALUE ZEROES.
+           88 EOF-ANOPIS                 VALUE 1.
+
+      *----------------------------------------------------------------
+      *  TARIFFE DI MAGGIORAZIONE PER LAVORO STRAORDINARIO, PRIMA
+      *  CABLATE DENTRO LA SUBROUTINE CALLCRET, ORA CONFIGURABILI QUI.
+      *----------------------------------------------------------------
+       01  WS-TARIFFA-STRAORD-DIURNO     PIC 9V99 VALUE 1,50.
+       01  WS-TARIFFA-STRAORD-NOTTURNO   PIC 9V99 VALUE 2,00.
+
+       01  WS-IMPORTI-CEDOLINO.
+           02 WS-IMP-ORDINARIO           PIC 9(7)V99 VALUE ZEROES.
+           02 WS-IMP-STRAORD-DIURNO      PIC 9(7)V99 VALUE ZEROES.
+           02 WS-IMP-STRAORD-NOTTURNO    PIC 9(7)V99 VALUE ZEROES.
+           02 WS-IMP-TRATT-SCIOPERO      PIC 9(7)V99 VALUE ZEROES.
+           02 WS-TOT-COMPETENZE          PIC 9(7)V99 VALUE ZEROES.
+           02 WS-TOT-TRATTENUTE          PIC 9(7)V99 VALUE ZEROES.
+           02 WS-NETTO-CEDOLINO          PIC 9(7)V99 VALUE ZEROES.
+
+       01  WS-REPARTO-CORRENTE           PIC X(4)  VALUE SPACES.
+       01  WS-PRIMO-REPARTO              PIC X     VALUE 'S'.
+           88 WS-E-IL-PRIMO-REPARTO      VALUE 'S'.
+
+       01  WS-TOT-REPARTO.
+           02 WS-TR-COMPETENZE           PIC 9(9)V99 VALUE ZEROES.
+           02 WS-TR-TRATTENUTE           PIC 9(9)V99 VALUE ZEROES.
+           02 WS-TR-NETTO                PIC 9(9)V99 VALUE ZEROES.
+
+       01  WS-TOT-GENERALE.
+           02 WS-TG-COMPETENZE           PIC 9(9)V99 VALUE ZEROES.
+           02 WS-TG-TRATTENUTE           PIC 9(9)V99 VALUE ZEROES.
+           02 WS-TG-NETTO                PIC 9(9)V99 VALUE ZEROES.
+
+      *----------------------------------------------------------------
+      *  RIGHE DI STAMPA DEL REGISTRO CEDOLINI
+      *----------------------------------------------------------------
+       01  WS-REG-INTEST-1.
+           02 FILLER                    PIC X(20) VALUE
+              'REGISTRO CEDOLINI'.
+           02 FILLER                    PIC X(112) VALUE SPACES.
+       01  WS-REG-INTEST-2.
+           02 FILLER                    PIC X(4)  VALUE 'REP.'.
+           02 FILLER                    PIC X(3)  VALUE SPACES.
+           02 FILLER                    PIC X(8)  VALUE 'PERSONAL'.
+           02 FILLER                    PIC X(3)  VALUE SPACES.
+           02 FILLER                    PIC X(25) VALUE 'NOMINATIVO'.
+           02 FILLER                    PIC X(15) VALUE 'COMPETENZE'.
+           02 FILLER                    PIC X(15) VALUE 'TRATTENUTE'.
+           02 FILLER                    PIC X(15) VALUE 'NETTO'.
+           02 FILLER                    PIC X(29) VALUE SPACES.
+       01  WS-REG-DETTAGLIO.
+           02 REG-DET-REPARTO           PIC X(4).
+           02 FILLER                    PIC X(3)  VALUE SPACES.
+           02 REG-DET-PERSONALE         PIC X(4).
+           02 FILLER                    PIC X(7)  VALUE SPACES.
+           02 REG-DET-NOMINATIVO        PIC X(25).
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 REG-DET-COMPETENZE        PIC Z.ZZZ.ZZ9,99.
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 REG-DET-TRATTENUTE        PIC Z.ZZZ.ZZ9,99.
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 REG-DET-NETTO             PIC Z.ZZZ.ZZ9,99.
+           02 FILLER                    PIC X(38) VALUE SPACES.
+       01  WS-REG-TOTALE.
+           02 REG-TOT-LABEL             PIC X(30) VALUE SPACES.
+           02 REG-TOT-COMPETENZE        PIC Z.ZZZ.ZZ9,99.
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 REG-TOT-TRATTENUTE        PIC Z.ZZZ.ZZ9,99.
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 REG-TOT-NETTO             PIC Z.ZZZ.ZZ9,99.
+           02 FILLER                    PIC X(52) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      *  RIGA DI STAMPA DEL REPORT ASSENZE
+      *----------------------------------------------------------------
+       01  WS-ASS-DETTAGLIO.
+           02 ASS-DET-REPARTO           PIC X(4).
+           02 FILLER                    PIC X(3)  VALUE SPACES.
+           02 ASS-DET-PERSONALE         PIC X(4).
+           02 FILLER                    PIC X(3)  VALUE SPACES.
+           02 ASS-DET-CARTELLINO        PIC 9(5).
+           02 FILLER                    PIC X(3)  VALUE SPACES.
+           02 ASS-DET-ORE-MALATTIA      PIC ZZ9,99.
+           02 FILLER                    PIC X(3)  VALUE SPACES.
+           02 ASS-DET-ORE-SCIOPERO      PIC ZZ9,99.
+           02 FILLER                    PIC X(97) VALUE SPACES.
+
        PROCEDURE DIVISION.
            READY TRACE.
        INIZIO-ELABORAZIONE.
-           OPEN INPUT CARTOR, OUTPUT CEDOL, I-O ANOPIS.
-           MOVE NOMI-MESI TO TABELLA-MESI.
-       LETTURA-CARTOR.
-           READ CARTOR AT END GO TO FINE-CARTOR.
-           IF NUM-CED = 10 GO TO LETTURA-CARTOR.
-              MOVE I-MM TO MM.
-       LETTURA-ANOPIS.
-       A3. READ ANOPIS AT END GO TO FINE-ANOPIS.
-       A4. IF SITUAZIONE = 'C' GO TO LETTURA-ANOPIS.
-       A1. IF CHIAVE NOT = CODICI-RICERCA GO TO MESSAGGIO-ERRORE. 
-       A2. CALL 'CALLCRET',
-                USING CARTELLINO-OROLOGIO, ANAG-OPERAI, RIGHE-CEDOLINO, IND.
+           OPEN INPUT CARTOR, OUTPUT CEDOL, I-O ANOPIS,
+                OUTPUT ECCEZIONI, OUTPUT REGISTRO, OUTPUT ASSENZE.
+           PERFORM CARICA-TABELLA-MESI.
+           MOVE WS-REG-INTEST-1 TO REC-REGISTRO.
+           WRITE REC-REGISTRO AFTER ADVANCING ZERO.
+           MOVE WS-REG-INTEST-2 TO REC-REGISTRO.
+           WRITE REC-REGISTRO AFTER ADVANCING 2 LINES.
+      *----------------------------------------------------------------
+      *  MATCH-MERGE CARTOR/ANOPIS: I DUE FILE SONO ENTRAMBI IN
+      *  ORDINE DI CHIAVE (REPARTO+PERSONALE); SI CONFRONTANO LE
+      *  CHIAVI CORRENTI E SI FA AVANZARE SOLO IL LATO CHE E' IN
+      *  RITARDO, COSI' UN DISALLINEAMENTO SU UNA SOLA CHIAVE NON SI
+      *  PROPAGA A TUTTI I CONFRONTI SUCCESSIVI (COME IN VETTORI.CBL,
+      *  CERCAINTERURBANI/CERCANONDIPENDENTI).
+      *----------------------------------------------------------------
+       INIZIA-MERGE.
+           PERFORM LEGGI-CARTOR THRU LEGGI-CARTOR-EX.
+           PERFORM LEGGI-ANOPIS-VALIDO THRU LEGGI-ANOPIS-VALIDO-EX.
+       CONFRONTA-CHIAVI.
+           IF EOF-CARTOR
+               GO TO FINE-CARTOR.
+           IF EOF-ANOPIS
+               PERFORM SEGNALA-CHIAVE-ERRATA
+               PERFORM LEGGI-CARTOR THRU LEGGI-CARTOR-EX
+               GO TO CONFRONTA-CHIAVI.
+           IF CODICI-RICERCA = CHIAVE
+               GO TO ELABORA-CEDOLINO.
+           IF CODICI-RICERCA < CHIAVE
+               PERFORM SEGNALA-CHIAVE-ERRATA
+               PERFORM LEGGI-CARTOR THRU LEGGI-CARTOR-EX
+               GO TO CONFRONTA-CHIAVI.
+           PERFORM LEGGI-ANOPIS-VALIDO THRU LEGGI-ANOPIS-VALIDO-EX.
+           GO TO CONFRONTA-CHIAVI.
+       ELABORA-CEDOLINO.
+           PERFORM CALCOLA-CEDOLINO.
+           PERFORM AGGIORNA-ANAGRAFICA.
            REWRITE ANAG-OPERAI INVALID KEY STOP RUN.
        STAMPA-TESTATA.
            MOVE SPACE TO RIGA.
-           MOVE '           N.PROGR.     COGNOME E NOME    PERSON   MESE ANNO'  TO  TESTATA1.
-           WRITE RIGA AFTER POSITIONING ZERO.
+           MOVE '           N.PROGR.     COGNOME E NOME    PERSON
+      -        '   MESE ANNO'  TO  TESTATA1.
+           WRITE RIGA AFTER ADVANCING ZERO.
            MOVE SPACES TO RIGA.
            MOVE NUM-PROG TO O-NUM-PROG.
            MOVE NOMINATIVO TO O-NOMINATIVO.
-           MOVE CODICE-PERSONALE TO O-CODICE-PERSONALE.    
+           MOVE CODICE-PERSONALE TO O-CODICE-PERSONALE.
            MOVE MESE (MM) TO O-MESE.
-           MOVE 20 SECOLO.
-           MOVE I-AA TO ANAG.
-           WRITE RIGA AFTER POSITIONING 2.
+           MOVE 20 TO SECOLO.
+           MOVE I-AA TO ANNO.
+           WRITE RIGA AFTER ADVANCING 2 LINES.
            MOVE SPACE TO RIGA.
            MOVE '  PAGA ORARIA    DIP.  COD. REP. QUALIF. '  TO TESTATA1.
-           WRITE RIGA AFTER POSITIONING 2.
+           WRITE RIGA AFTER ADVANCING 2 LINES.
            MOVE SPACE TO RIGA.
            MOVE PAGA-ORARIA TO O-PAGA-ORARIA.
            MOVE DIPENDENZA TO O-DIPENDENZA.
            MOVE CODICE-REPARTO TO O-CODICE-REPARTO.
            MOVE QUALIFICA TO O-QUALIFICA.
-           WRITE RIGA AFTER POSITIONING 2.
+           WRITE RIGA AFTER ADVANCING 2 LINES.
            MOVE SPACES TO RIGA.
            MOVE '   TRATTENUTE   COMPETENZE   DESCRIZIONE ' TO TESTATA1.
            MOVE '-' TO CARATTERE-CONTROLLO.
-           WRITE RIGA AFTER POSITIONING 2.
+           WRITE RIGA AFTER ADVANCING 2 LINES.
            MOVE SPACES TO RIGA.
-       
+
        STAMPA-RECORDS.
-           MOVE TRATTENURE(INDICE) TO C-TRATTENUTE.
-           MOVE COMPETENZE(INDICE) TO C-COMPETENZE.
-           MOVE DESCRIZIONE(INDICE) TO C-DESCRIZIONE.
-           WRITE RIGA AFTER POSITIONING 2.
+           MOVE TRATTENUTE(INDICE) TO O-TRATTENUTE.
+           MOVE COMPETENZE(INDICE) TO O-COMPETENZE.
+           MOVE DESCRIZIONE(INDICE) TO O-DESCRIZIONE.
+           WRITE RIGA AFTER ADVANCING 2 LINES.
            MOVE SPACE TO RIGA.
            IF INDICE = IND GO TO FINE-MODULO.
            ADD 1 TO INDICE.
            GO TO STAMPA-RECORDS.
        FINE-MODULO.
+           PERFORM SCRIVI-RIGA-REGISTRO.
            MOVE 1 TO IND, INDICE.
            ADD 1 TO NUM-CED, NUM-PROG.
-           GO TO LETTURA-CARTOR.
+           PERFORM LEGGI-CARTOR THRU LEGGI-CARTOR-EX.
+           PERFORM LEGGI-ANOPIS-VALIDO THRU LEGGI-ANOPIS-VALIDO-EX.
+           GO TO CONFRONTA-CHIAVI.
        FINE-CARTOR.
-           GO TO FINE-LAVORO.
-       FINE-ANOPIS.
-           DISPLAY 'ERRORE NEI CODICI' UPON CONSOLE.
+           PERFORM STAMPA-TOTALE-REGISTRO.
            GO TO FINE-LAVORO.
        FINE-LAVORO.
-           CLOSE CEDOL, CARTOR, ANOPIS.
+           CLOSE CEDOL, CARTOR, ANOPIS, ECCEZIONI, REGISTRO, ASSENZE.
            STOP RUN.
+
+      *----------------------------------------------------------------
+      *  LETTURA DI UN RECORD CARTOR PER IL MATCH-MERGE.
+      *----------------------------------------------------------------
+       LEGGI-CARTOR.
+           READ CARTOR AT END MOVE 1 TO SW-FINE-CARTOR.
+           IF NOT EOF-CARTOR
+               MOVE I-MM TO MM.
+       LEGGI-CARTOR-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  LETTURA DI UN RECORD ANOPIS PER IL MATCH-MERGE, SALTANDO
+      *  (E SEGNALANDO) I DIPENDENTI CESSATI SENZA DISALLINEARE IL
+      *  CONFRONTO DELLE CHIAVI.
+      *----------------------------------------------------------------
+       LEGGI-ANOPIS-VALIDO.
+           READ ANOPIS NEXT RECORD AT END MOVE 1 TO SW-FINE-ANOPIS.
+           IF NOT EOF-ANOPIS AND DIPENDENTE-CESSATO
+               PERFORM SEGNALA-CESSATO
+               GO TO LEGGI-ANOPIS-VALIDO.
+       LEGGI-ANOPIS-VALIDO-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  CARICA I NOMI DEI MESI USATI DALLA STAMPA-TESTATA (MESE(MM)).
+      *----------------------------------------------------------------
+       CARICA-TABELLA-MESI.
+           MOVE 'GENNAIO  '   TO MESE(1).
+           MOVE 'FEBBRAIO '   TO MESE(2).
+           MOVE 'MARZO    '   TO MESE(3).
+           MOVE 'APRILE   '   TO MESE(4).
+           MOVE 'MAGGIO   '   TO MESE(5).
+           MOVE 'GIUGNO   '   TO MESE(6).
+           MOVE 'LUGLIO   '   TO MESE(7).
+           MOVE 'AGOSTO   '   TO MESE(8).
+           MOVE 'SETTEMBRE'   TO MESE(9).
+           MOVE 'OTTOBRE  '   TO MESE(10).
+           MOVE 'NOVEMBRE '   TO MESE(11).
+           MOVE 'DICEMBRE '   TO MESE(12).
+
+      *----------------------------------------------------------------
+      *  COMPONE LE RIGHE DEL CEDOLINO (ORE ORDINARIE, MAGGIORAZIONI
+      *  STRAORDINARIO DIURNO/NOTTURNO CALCOLATE INTERNAMENTE, E LA
+      *  TRATTENUTA PER ORE DI SCIOPERO) E ACCUMULA I TOTALI DEL
+      *  CEDOLINO CORRENTE.
+      *----------------------------------------------------------------
+       CALCOLA-CEDOLINO.
+           MOVE 1 TO IND, INDICE.
+           COMPUTE WS-IMP-ORDINARIO ROUNDED =
+                   I-ORE-ORDINARIE * PAGA-ORARIA.
+           COMPUTE WS-IMP-STRAORD-DIURNO ROUNDED =
+                   I-ORE-ST-DIURNE * PAGA-ORARIA
+                                   * WS-TARIFFA-STRAORD-DIURNO.
+           COMPUTE WS-IMP-STRAORD-NOTTURNO ROUNDED =
+                   I-ORE-ST-NOTTURNE * PAGA-ORARIA
+                                     * WS-TARIFFA-STRAORD-NOTTURNO.
+           COMPUTE WS-IMP-TRATT-SCIOPERO ROUNDED =
+                   I-ORE-SCIOPERO * PAGA-ORARIA.
+
+           MOVE 0             TO TRATTENUTE(1).
+           MOVE WS-IMP-ORDINARIO TO COMPETENZE(1).
+           MOVE 'ORE ORDINARIE'             TO DESCRIZIONE(1).
+
+           MOVE 0                       TO TRATTENUTE(2).
+           MOVE WS-IMP-STRAORD-DIURNO   TO COMPETENZE(2).
+           MOVE 'MAGG. STRAORD. DIURNO'     TO DESCRIZIONE(2).
+
+           MOVE 0                       TO TRATTENUTE(3).
+           MOVE WS-IMP-STRAORD-NOTTURNO TO COMPETENZE(3).
+           MOVE 'MAGG. STRAORD. NOTTURNO'   TO DESCRIZIONE(3).
+
+           MOVE WS-IMP-TRATT-SCIOPERO   TO TRATTENUTE(4).
+           MOVE 0                       TO COMPETENZE(4).
+           MOVE 'DETRAZIONE SCIOPERO'       TO DESCRIZIONE(4).
+
+           MOVE 4 TO IND.
+
+           COMPUTE WS-TOT-COMPETENZE =
+                   WS-IMP-ORDINARIO + WS-IMP-STRAORD-DIURNO
+                                    + WS-IMP-STRAORD-NOTTURNO.
+           MOVE WS-IMP-TRATT-SCIOPERO TO WS-TOT-TRATTENUTE.
+           COMPUTE WS-NETTO-CEDOLINO =
+                   WS-TOT-COMPETENZE - WS-TOT-TRATTENUTE.
+
+           IF I-ORE-MALATTIA > 0 OR I-ORE-SCIOPERO > 0
+               PERFORM SEGNALA-ASSENZE.
+
+      *----------------------------------------------------------------
+      *  AGGIORNA IL PROGRESSIVO RETRIBUTIVO ANNUO E IL RESIDUO FERIE
+      *  DEL DIPENDENTE PRIMA DELLA REWRITE DI ANAG-OPERAI.
+      *----------------------------------------------------------------
+       AGGIORNA-ANAGRAFICA.
+           ADD WS-NETTO-CEDOLINO TO PROGRESSIVO-RETRIB.
+           IF I-ORE-FERIE > FERIE
+               PERFORM SEGNALA-FERIE-INSUFFICIENTI
+           ELSE
+               SUBTRACT I-ORE-FERIE FROM FERIE.
+
+      *----------------------------------------------------------------
+      *  SCRIVE LA RIGA DI DETTAGLIO DEL REGISTRO CEDOLINI E, ALLA
+      *  ROTTURA DI CODICE-REPARTO, NE STAMPA IL SUBTOTALE.
+      *----------------------------------------------------------------
+       SCRIVI-RIGA-REGISTRO.
+           IF WS-E-IL-PRIMO-REPARTO
+               MOVE CODICE-REPARTO TO WS-REPARTO-CORRENTE
+               MOVE 'N' TO WS-PRIMO-REPARTO
+           ELSE
+               IF CODICE-REPARTO NOT = WS-REPARTO-CORRENTE
+                   PERFORM STAMPA-TOTALE-REPARTO
+                   MOVE CODICE-REPARTO TO WS-REPARTO-CORRENTE.
+
+           MOVE SPACES TO WS-REG-DETTAGLIO.
+           MOVE CODICE-REPARTO   TO REG-DET-REPARTO.
+           MOVE CODICE-PERSONALE TO REG-DET-PERSONALE.
+           MOVE NOMINATIVO       TO REG-DET-NOMINATIVO.
+           MOVE WS-TOT-COMPETENZE TO REG-DET-COMPETENZE.
+           MOVE WS-TOT-TRATTENUTE TO REG-DET-TRATTENUTE.
+           MOVE WS-NETTO-CEDOLINO TO REG-DET-NETTO.
+           MOVE WS-REG-DETTAGLIO TO REC-REGISTRO.
+           WRITE REC-REGISTRO AFTER ADVANCING 1 LINES.
+
+           ADD WS-TOT-COMPETENZE TO WS-TR-COMPETENZE, WS-TG-COMPETENZE.
+           ADD WS-TOT-TRATTENUTE TO WS-TR-TRATTENUTE, WS-TG-TRATTENUTE.
+           ADD WS-NETTO-CEDOLINO TO WS-TR-NETTO, WS-TG-NETTO.
+
+       STAMPA-TOTALE-REPARTO.
+           MOVE SPACES TO WS-REG-TOTALE.
+           STRING 'TOTALE REPARTO ' WS-REPARTO-CORRENTE
+               DELIMITED BY SIZE INTO REG-TOT-LABEL.
+           MOVE WS-TR-COMPETENZE TO REG-TOT-COMPETENZE.
+           MOVE WS-TR-TRATTENUTE TO REG-TOT-TRATTENUTE.
+           MOVE WS-TR-NETTO      TO REG-TOT-NETTO.
+           MOVE WS-REG-TOTALE TO REC-REGISTRO.
+           WRITE REC-REGISTRO AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO WS-TOT-REPARTO.
+
+       STAMPA-TOTALE-REGISTRO.
+           IF NOT WS-E-IL-PRIMO-REPARTO
+               PERFORM STAMPA-TOTALE-REPARTO.
+           MOVE SPACES TO WS-REG-TOTALE.
+           MOVE 'TOTALE GENERALE' TO REG-TOT-LABEL.
+           MOVE WS-TG-COMPETENZE TO REG-TOT-COMPETENZE.
+           MOVE WS-TG-TRATTENUTE TO REG-TOT-TRATTENUTE.
+           MOVE WS-TG-NETTO      TO REG-TOT-NETTO.
+           MOVE WS-REG-TOTALE TO REC-REGISTRO.
+           WRITE REC-REGISTRO AFTER ADVANCING 3 LINES.
+
+      *----------------------------------------------------------------
+      *  PARAGRAFI DI SEGNALAZIONE ECCEZIONI / ASSENZE
+      *----------------------------------------------------------------
+       SEGNALA-CESSATO.
+           MOVE SPACES TO REC-ECCEZIONI.
+           MOVE CODICE-REPARTO   TO ECC-CODICE-REPARTO.
+           MOVE CODICE-PERSONALE TO ECC-CODICE-PERSONALE.
+           MOVE ZEROES           TO ECC-NUM-CARTELLINO.
+           MOVE 'DIPENDENTE CESSATO' TO ECC-MOTIVO.
+           WRITE REC-ECCEZIONI.
+
+       SEGNALA-CHIAVE-ERRATA.
+           MOVE SPACES TO REC-ECCEZIONI.
+           MOVE I-CODICE-REPARTO   TO ECC-CODICE-REPARTO.
+           MOVE I-CODICE-PERSONALE TO ECC-CODICE-PERSONALE.
+           MOVE I-NUM-CARTELLINO   TO ECC-NUM-CARTELLINO.
+           MOVE 'CHIAVE CARTOR NON TROVATA IN ANOPIS' TO ECC-MOTIVO.
+           WRITE REC-ECCEZIONI.
+
+       SEGNALA-FERIE-INSUFFICIENTI.
+           MOVE SPACES TO REC-ECCEZIONI.
+           MOVE CODICE-REPARTO   TO ECC-CODICE-REPARTO.
+           MOVE CODICE-PERSONALE TO ECC-CODICE-PERSONALE.
+           MOVE I-NUM-CARTELLINO TO ECC-NUM-CARTELLINO.
+           MOVE 'FERIE RICHIESTE SUPERIORI AL RESIDUO' TO ECC-MOTIVO.
+           WRITE REC-ECCEZIONI.
+
+       SEGNALA-ASSENZE.
+           MOVE SPACES TO WS-ASS-DETTAGLIO.
+           MOVE CODICE-REPARTO   TO ASS-DET-REPARTO.
+           MOVE CODICE-PERSONALE TO ASS-DET-PERSONALE.
+           MOVE I-NUM-CARTELLINO TO ASS-DET-CARTELLINO.
+           MOVE I-ORE-MALATTIA   TO ASS-DET-ORE-MALATTIA.
+           MOVE I-ORE-SCIOPERO   TO ASS-DET-ORE-SCIOPERO.
+           MOVE WS-ASS-DETTAGLIO TO REC-ASSENZE.
+           WRITE REC-ASSENZE AFTER ADVANCING 1 LINES.
+
+       END PROGRAM STACED.
