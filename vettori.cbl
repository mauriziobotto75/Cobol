@@ -1,90 +1,157 @@
-* Questo programma fa l'intersezione e la differenza di due tabelle
+      >>SOURCE FORMAT FREE
+*> Questo programma fa l'intersezione e la differenza di due tabelle
+*>
+*> MODIFICHE
+*> 09-08-2026 Matteo  Il limite fisso di 20 elementi per tabella e'
+*>                     stato portato a 200 (occurs + pic delle chiavi
+*>                     di scorrimento).
+*> 09-08-2026 Matteo  I codici fiscali presenti sia fra gli abitanti
+*>                     che fra i dipendenti non vengono piu' scartati
+*>                     durante l'incrocio: finiscono nella nuova
+*>                     tabella residenti-dipendenti.
+*> 09-08-2026 Matteo  Le tabelle risultato (non-dipendenti,
+*>                     interurbani, residenti-dipendenti) vengono
+*>                     ora scritte anche su file sequenziale, oltre
+*>                     che mostrate a video con la display.
 
 identification division.
-* Questo è tipo il program di pascal
+*> Questo è tipo il program di pascal
 program-id. operazioni-su-vettori-e-tabelle.
 author. Matteo.
+environment division.
+input-output section.
+file-control.
+    select f-non-dipendenti assign to disk
+        organization is line sequential.
+    select f-interurbani assign to disk
+        organization is line sequential.
+    select f-residenti-dipendenti assign to disk
+        organization is line sequential.
 data division.
-* Questo sarebbe tipo var
+*> Questo sarebbe tipo var
+
+file section.
+fd  f-non-dipendenti.
+01  rec-non-dipendente.
+    02  rec-cod-fis-non-dipendente pic x(30).
+    02  filler pic x(1) value space.
+    02  rec-nome-non-dipendente pic x(30).
+    02  filler pic x(1) value space.
+    02  rec-titolo-studio-non-dipendente pic x(30).
+
+fd  f-interurbani.
+01  rec-interurbano.
+    02  rec-cod-fis-interurbano pic x(30).
+    02  filler pic x(1) value space.
+    02  rec-nome-interurbano pic x(30).
+    02  filler pic x(1) value space.
+    02  rec-qualifica-interurbano pic x(30).
+
+fd  f-residenti-dipendenti.
+01  rec-residente-dipendente.
+    02  rec-cod-fis-residente-dipendente pic x(30).
+    02  filler pic x(1) value space.
+    02  rec-nome-residente-dipendente pic x(30).
+    02  filler pic x(1) value space.
+    02  rec-titolo-studio-residente-dipendente pic x(30).
+    02  filler pic x(1) value space.
+    02  rec-qualifica-residente-dipendente pic x(30).
+
 working-storage section.
 
-* Queste sono tabelle contenenti 20 elementi, che hanno
-* come campi codice fiscale, nome e titolo di studio
+*> Queste sono tabelle contenenti fino a 200 elementi, che hanno
+*> come campi codice fiscale, nome e titolo di studio
 01  abitanti.
-    02  abitante occurs 20 times.
+    02  abitante occurs 200 times.
       03  codice-fiscale-abitante pic x(30).
       03  nome-abitante pic x(30).
       03  titolo-studio-abitante pic x(30).
 
 01  dipendenti.
-    02  dipendente occurs 20 times.
+    02  dipendente occurs 200 times.
       03  codice-fiscale-dipendente pic x(30).
       03  nome-dipendente pic x(30).
       03  qualifica-dipendente pic x(30).
 
 01  interurbani.
-    02  interurbano occurs 20 times.
+    02  interurbano occurs 200 times.
       03  cod-fis-interurbano pic x(30).
       03  nome-interurbano pic x(30).
       03  qualifica-interurbano pic x(30).
 
 01  non-dipendenti.
-    02  non-dipendente occurs 20 times.
+    02  non-dipendente occurs 200 times.
       03  cod-fis-non-dipendente pic x(30).
       03  nome-non-dipendente pic x(30).
       03  titolo-studio-non-dipendente pic x(30).
 
-* Crea della variabili intere normali
-* in pascal sarebbe dim:integer ecc...
-77  dim-abitanti pic 99.
-77  dim-dipendenti pic 99.
-77  i pic 99.
-77  j pic 99.
-77  k pic 99.
-      
+*> Tabella dei codici fiscali che compaiono sia fra gli abitanti che
+*> fra i dipendenti (l'intersezione, prima scartata durante l'incrocio)
+01  residenti-dipendenti.
+    02  residente-dipendente occurs 200 times.
+      03  cod-fis-residente-dipendente pic x(30).
+      03  nome-residente-dipendente pic x(30).
+      03  titolo-studio-residente-dipendente pic x(30).
+      03  qualifica-residente-dipendente pic x(30).
+
+*> Crea della variabili intere normali
+*> in pascal sarebbe dim:integer ecc...
+77  dim-abitanti pic 999.
+77  dim-dipendenti pic 999.
+77  dim-non-dipendenti pic 999 value 0.
+77  dim-interurbani pic 999 value 0.
+77  dim-residenti-dipendenti pic 999 value 0.
+77  i pic 999.
+77  j pic 999.
+77  k pic 999.
+77  m pic 999.
+
 procedure division.
 
-* Questa è la procedura iniziale
-* in pascal era begin..end. indicato spesso col commento {MAIN}
+*> Questa è la procedura iniziale
+*> in pascal era begin..end. indicato spesso col commento {MAIN}
 inizio.
-* Con perform si richiamano le procedure
+*> Con perform si richiamano le procedure
     perform insDimAbitanti.
     perform insAbitanti.
     perform insDimDipendenti.
     perform insDipendenti.
     perform cercaNonDipendenti.
-* Display sarebbe un writeln
+*> Display sarebbe un writeln
     display "Gli abitanti non dipendenti sono:"
-* In COBOL un vettore lo si può stampare direttamente
-* senza creae la procedura visualizza con il ciclo for come in pascal
+*> In COBOL un vettore lo si può stampare direttamente
+*> senza creae la procedura visualizza con il ciclo for come in pascal
     display non-dipendenti.
     perform cercaInterurbani.
     display "I dipendenti non abitanti sono:".
     display interurbani.
+    display "I residenti dipendenti sono:".
+    display residenti-dipendenti.
+    perform scriviRisultati.
     stop run.
 
-* Questa procedura crea una tabella contenente i dipendenti
-* che non sono abitanti in quel comune
+*> Questa procedura crea una tabella contenente i dipendenti
+*> che non sono abitanti in quel comune
 cercaInterurbani.
-* inizializza le variabili i, j e k a 1, in pascal sarebbe
-* i:=1 j:=1 k:=1;
+*> inizializza le variabili i, j e k a 1, in pascal sarebbe
+*> i:=1 j:=1 k:=1;
     set i j k to 1.
 
-* Con perform until si crea un while del pascal, visto che in cobol
-* i cicli iterano per falso o si aggiunge not o si scambiano le relazioni:
-* (maggiore diventa minore, uguale diverso e così via)
+*> Con perform until si crea un while del pascal, visto che in cobol
+*> i cicli iterano per falso o si aggiunge not o si scambiano le relazioni:
+*> (maggiore diventa minore, uguale diverso e così via)
     perform until not (i <= dim-abitanti and j <= dim-dipendenti)
-* Almeno l'if è uguale a pascal, le () tonde sarebbero le [] di pascal per indicare
-* gli indici dei vettori
+*> Almeno l'if è uguale a pascal, le () tonde sarebbero le [] di pascal per indicare
+*> gli indici dei vettori
       if codice-fiscale-abitante(i) = codice-fiscale-dipendente(j)
-* aggiunge 1 a i e j
+*> aggiunge 1 a i e j
         add 1 to i j
       else
         if codice-fiscale-abitante(i) > codice-fiscale-dipendente(j)
-* con move si assegna il valore della prima variabile/campo
-* a quella/quello specificato/a dopo to: move sorgente to destinazione
-* N.B il valore viene copiato non spostato, quindi entrambe le variabili avranno
-* lo stesso valore
+*> con move si assegna il valore della prima variabile/campo
+*> a quella/quello specificato/a dopo to: move sorgente to destinazione
+*> N.B il valore viene copiato non spostato, quindi entrambe le variabili avranno
+*> lo stesso valore
           move codice-fiscale-dipendente(j) to cod-fis-interurbano(k) 
           move nome-dipendente(j) to nome-interurbano(k) 
           move qualifica-dipendente(j) to qualifica-interurbano(k) 
@@ -100,44 +167,53 @@ cercaInterurbani.
       move qualifica-dipendente(j) to qualifica-interurbano(k) 
       add 1 to j k
     end-perform.
+    compute dim-interurbani = k - 1.
 ex-cercaInterurbani. exit.
 
-* Crea una tabella contenente gli abitanti non lavoratori
+*> Crea una tabella contenente gli abitanti non lavoratori, e cattura
+*> in residenti-dipendenti i codici fiscali comuni alle due tabelle
+*> (prima scartati con un semplice add 1 to i j)
 cercaNonDipendenti.
-    set i j k to 1.
+    set i j k m to 1.
     perform until not (i <= dim-abitanti and j <= dim-dipendenti)
       if codice-fiscale-abitante(i) = codice-fiscale-dipendente(j)
-        add 1 to i j
+        move codice-fiscale-abitante(i) to cod-fis-residente-dipendente(m)
+        move nome-abitante(i) to nome-residente-dipendente(m)
+        move titolo-studio-abitante(i) to titolo-studio-residente-dipendente(m)
+        move qualifica-dipendente(j) to qualifica-residente-dipendente(m)
+        add 1 to i j m
       else
         if codice-fiscale-abitante(i) < codice-fiscale-dipendente(j)
-          move codice-fiscale-abitante(i) to cod-fis-non-dipendente(k) 
-          move nome-abitante(i) to nome-non-dipendente(k) 
-          move titolo-studio-abitante(i) to titolo-studio-non-dipendente(k) 
+          move codice-fiscale-abitante(i) to cod-fis-non-dipendente(k)
+          move nome-abitante(i) to nome-non-dipendente(k)
+          move titolo-studio-abitante(i) to titolo-studio-non-dipendente(k)
           add 1 to i k
         else
           add 1 to j
-        end-if  
+        end-if
       end-if
     end-perform.
     perform until not (i <= dim-abitanti)
-      move codice-fiscale-abitante(i) to cod-fis-non-dipendente(k) 
-      move nome-abitante(i) to nome-non-dipendente(k) 
-      move titolo-studio-abitante(i) to titolo-studio-non-dipendente(k) 
+      move codice-fiscale-abitante(i) to cod-fis-non-dipendente(k)
+      move nome-abitante(i) to nome-non-dipendente(k)
+      move titolo-studio-abitante(i) to titolo-studio-non-dipendente(k)
       add 1 to i k
     end-perform.
+    compute dim-non-dipendenti = k - 1.
+    compute dim-residenti-dipendenti = m - 1.
 ex-cercaNonDipendenti. exit.
 
-* Questo è l'inserimento della tabella dei dipendenti
+*> Questo è l'inserimento della tabella dei dipendenti
 insDipendenti.
 
-* Questo sarebbe un ciclo for, tradotto sarebbe:
-* inizializza i ad 1 e aumentala di 1 fino a quando
-* non arriva alla dimensione inserita(dim-dipendenti)
+*> Questo sarebbe un ciclo for, tradotto sarebbe:
+*> inizializza i ad 1 e aumentala di 1 fino a quando
+*> non arriva alla dimensione inserita(dim-dipendenti)
    perform varying i from 1 by 1 until i > dim-dipendenti
-* Come in pascal per stampare il valore di una variabile
-* si scrive il suo nome fuori dalle ", in cobol non serve la virgola
+*> Come in pascal per stampare il valore di una variabile
+*> si scrive il suo nome fuori dalle ", in cobol non serve la virgola
      display "Inserire codice fiscale del dipendente "  i
-* accept sarebbe un readln 
+*> accept sarebbe un readln 
      accept codice-fiscale-dipendente(i)
      display "Inserire nome del dipendente "  i
      accept nome-dipendente(i)
@@ -147,13 +223,13 @@ insDipendenti.
 
 ex-insDipendenti. exit.
 
-* Questo è l'inserimento della dimensione della tabella controllando che
-* sia compreso fra 1 e il massimo
+*> Questo è l'inserimento della dimensione della tabella controllando che
+*> sia compreso fra 1 e il massimo
 insDimDipendenti.
     set dim-dipendenti to 0.
     
-    perform until dim-dipendenti >= 1 and <= 20
-      display "Inserire numero dipendenti, max 20"
+    perform until dim-dipendenti >= 1 and <= 200
+      display "Inserire numero dipendenti, max 200"
       accept dim-dipendenti
     end-perform.
     
@@ -175,9 +251,46 @@ ex-insAbitanti. exit.
 insDimAbitanti.
     set dim-abitanti to 0.
 
-    perform until dim-abitanti >= 1 and <= 20
-      display "Inserire numero abitanti, max 20"
+    perform until dim-abitanti >= 1 and <= 200
+      display "Inserire numero abitanti, max 200"
       accept dim-abitanti
     end-perform.
 
 ex-insDimAbitanti. exit.
+
+*> Scrive su file sequenziale le tabelle risultato (non-dipendenti,
+*> interurbani, residenti-dipendenti), oltre a mostrarle a video
+scriviRisultati.
+    open output f-non-dipendenti.
+    perform varying k from 1 by 1 until k > dim-non-dipendenti
+      move cod-fis-non-dipendente(k) to rec-cod-fis-non-dipendente
+      move nome-non-dipendente(k) to rec-nome-non-dipendente
+      move titolo-studio-non-dipendente(k) to
+           rec-titolo-studio-non-dipendente
+      write rec-non-dipendente
+    end-perform.
+    close f-non-dipendenti.
+
+    open output f-interurbani.
+    perform varying k from 1 by 1 until k > dim-interurbani
+      move cod-fis-interurbano(k) to rec-cod-fis-interurbano
+      move nome-interurbano(k) to rec-nome-interurbano
+      move qualifica-interurbano(k) to rec-qualifica-interurbano
+      write rec-interurbano
+    end-perform.
+    close f-interurbani.
+
+    open output f-residenti-dipendenti.
+    perform varying m from 1 by 1 until m > dim-residenti-dipendenti
+      move cod-fis-residente-dipendente(m) to
+           rec-cod-fis-residente-dipendente
+      move nome-residente-dipendente(m) to
+           rec-nome-residente-dipendente
+      move titolo-studio-residente-dipendente(m) to
+           rec-titolo-studio-residente-dipendente
+      move qualifica-residente-dipendente(m) to
+           rec-qualifica-residente-dipendente
+      write rec-residente-dipendente
+    end-perform.
+    close f-residenti-dipendenti.
+ex-scriviRisultati. exit.
