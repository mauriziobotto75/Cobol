@@ -1,66 +1,311 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID.
-           FINANZIAMENTO.
-
-       AUTHOR.
-           BOTTO.
-
-       DATE-WRITTEN.
-           27-11-2023.
-
-       REMARKS.
-
-
-
-       ENVIRONMENT  DIVISION.
-
-       CONFIGURATION SECTION.
-
-       SOURCE-COMPUTER.
-           PC-HP.
-       OBJECT-COMPUTER.
-           PC-HP.
-
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-
-
-
-       DATA  DIVISION.
-
-           FILE  SECTION.
-
-
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-FINANCIAMENTO.
-           03 WS-CLIENTE                   PIC X(20).
-           03 WS-OBJETO                    PIC X(20).
-           03 WS-VALOR                     PIC 9(6)V99.
-           03 WS-PARCELAS                  PIC 9(05)V99 OCCURS 12 TIMES.
-
-       01  WS-VARIAVEIS.
-           03 WS-VR-PARCELAS               PIC 9(5)V99.
-           03 WS-IND                       PIC 99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           INITIALIZE                WS-VARIAVEIS.
-           DISPLAY 'INFORME O NOME DO CLIENTE:    '.
-           ACCEPT  WS-CLIENTE.
-           DISPLAY 'INFORME O OBJETO FINANCIADO:  '.
-           ACCEPT WS-OBJETO.
-           DISPLAY 'INFORME O VALOR DO OBJETO:    '.
-           ACCEPT WS-VALOR.
-
-           COMPUTE WS-VR-PARCELAS = WS-VALOR / 12.
-           PERFORM UNTIL WS-IND EQUAL 12
-               ADD 1 TO WS-IND
-               MOVE WS-VR-PARCELAS TO WS-PARCELAS(WS-IND)
-           END-PERFORM.
-
-           STOP RUN.
-       END PROGRAM FINANZIAMENTO.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.
+           FINANZIAMENTO.
+
+       AUTHOR.
+           BOTTO.
+
+       DATE-WRITTEN.
+           27-11-2023.
+
+       REMARKS.
+
+           09-08-2026 MB  AS PARCELAS CALCULADAS NAO SAO MAIS
+           DESCARTADAS NO STOP RUN: SAO GRAVADAS EM FILE-PARCELAS
+           PARA USO POR OUTROS PROGRAMAS (COBRANCA, CONTABILIDADE).
+
+           09-08-2026 MB  O NUMERO DE PARCELAS NAO E MAIS FIXO EM 12:
+           E' INFORMADO PELO OPERADOR (1 A 60).
+
+           09-08-2026 MB  O CALCULO PASSA A CONSIDERAR JUROS (TAXA
+           ANUAL INFORMADA PELO OPERADOR); A ULTIMA PARCELA ABSORVE
+           A DIFERENCA DE ARREDONDAMENTO PARA QUE A SOMA DAS PARCELAS
+           FECHE EXATAMENTE COM O TOTAL A RESTITUIR.
+
+           09-08-2026 MB  E' IMPRESSO O PLANO DE PAGAMENTO (UMA
+           LINHA POR PARCELA) PARA ENTREGA AO CLIENTE.
+
+           09-08-2026 MB  E' INFORMADA UMA ENTRADA ANTES DO CALCULO
+           DAS PARCELAS; OS JUROS E O VALOR DAS PARCELAS PASSAM A
+           INCIDIR SOBRE O VALOR FINANCIADO (VALOR DO OBJETO MENOS
+           A ENTRADA), NAO MAIS SOBRE O VALOR CHEIO DO OBJETO.
+
+           09-08-2026 MB  REVISAO: A ENTRADA E' VALIDADA CONTRA O
+           VALOR DO OBJETO (NAO PODE SER IGUAL OU MAIOR) E O NUMERO
+           DE PARCELAS E' VALIDADO NO INTERVALO 1-60 ANTES DE USAR
+           OS VALORES NOS CALCULOS. O CALCULO DE JUROS PASSA A SER
+           UMA AMORTIZACAO REAL (PRICE - PARCELA FIXA, SALDO
+           DEVEDOR DECRESCENTE): CADA PARCELA E' DIVIDIDA EM JUROS
+           E CAPITAL, GRAVADOS SEPARADAMENTE EM FILE-PARCELAS. O
+           PLANO IMPRESSO GANHA A DATA DE VENCIMENTO DE CADA
+           PARCELA (DATA DO RUN + N MESES).
+
+       ENVIRONMENT  DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER.
+           PC-HP.
+       OBJECT-COMPUTER.
+           PC-HP.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+           SELECT FILE-PARCELAS ASSIGN TO DISK
+                                 ACCESS IS SEQUENTIAL
+                                 ORGANIZATION IS SEQUENTIAL
+                                 FILE STATUS IS WS-FS-PARCELAS.
+
+           SELECT FILE-STAMPA   ASSIGN TO PRINTER.
+
+       DATA  DIVISION.
+
+       FILE  SECTION.
+
+       FD  FILE-PARCELAS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REC-PARCELA.
+
+       01  REC-PARCELA.
+           03 REC-CLIENTE               PIC X(20).
+           03 REC-OBJETO                PIC X(20).
+           03 REC-NUM-PARCELA           PIC 99.
+           03 REC-VALOR-PARCELA         PIC 9(05)V99.
+           03 REC-JUROS-PARCELA         PIC 9(05)V99.
+           03 REC-CAPITAL-PARCELA       PIC 9(05)V99.
+           03 REC-DATA-SCAD-PARCELA.
+              05 REC-ANNO-SCAD          PIC 9(4).
+              05 REC-MESE-SCAD          PIC 9(2).
+              05 REC-GIORNO-SCAD        PIC 9(2).
+
+       FD  FILE-STAMPA
+           LABEL RECORD IS OMITTED
+           DATA RECORDS ARE RIGA-INT, RIGA-DET, RIGA-TOT.
+
+       01  RIGA-INT.
+           03 FILLER                    PIC X(05).
+           03 FILLER                    PIC X(21) VALUE
+              'PLANO DE PAGAMENTO - '.
+           03 CLIENTE-INT               PIC X(20).
+           03 FILLER                    PIC X(26).
+
+       01  RIGA-DET.
+           03 FILLER                    PIC X(05).
+           03 FILLER                    PIC X(9) VALUE 'PARCELA '.
+           03 NUM-PARCELA-DET           PIC ZZ.
+           03 FILLER                    PIC X(3) VALUE ' : '.
+           03 VALOR-PARCELA-DET         PIC $$$,$$$.99.
+           03 FILLER                    PIC X(6) VALUE ' JUR: '.
+           03 JUROS-PARCELA-DET         PIC $$,$$$.99.
+           03 FILLER                    PIC X(6) VALUE ' CAP: '.
+           03 CAPITAL-PARCELA-DET       PIC $$,$$$.99.
+           03 FILLER                    PIC X(8) VALUE ' VENC. '.
+           03 GIORNO-SCAD-DET           PIC 99.
+           03 FILLER                    PIC X(1) VALUE '/'.
+           03 MESE-SCAD-DET             PIC 99.
+           03 FILLER                    PIC X(1) VALUE '/'.
+           03 ANNO-SCAD-DET             PIC 9(4).
+           03 FILLER                    PIC X(5).
+
+       01  RIGA-TOT.
+           03 FILLER                    PIC X(05).
+           03 FILLER                    PIC X(20) VALUE
+              'TOTAL A RESTITUIR : '.
+           03 TOTAL-DET                 PIC $$,$$$,$$$.99.
+           03 FILLER                    PIC X(48).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-PARCELAS                  PIC XX VALUE '00'.
+
+       01  WS-FINANCIAMENTO.
+           03 WS-CLIENTE                   PIC X(20).
+           03 WS-OBJETO                    PIC X(20).
+           03 WS-VALOR                     PIC 9(6)V99.
+           03 WS-ENTRADA                   PIC 9(6)V99.
+           03 WS-TAXA-ANUAL                PIC 9(3)V99.
+           03 WS-NUM-PARCELAS              PIC 99.
+           03 WS-PARCELAS OCCURS 1 TO 60 TIMES
+                           DEPENDING ON WS-NUM-PARCELAS.
+              05 WS-VALOR-PARCELA          PIC 9(05)V99.
+              05 WS-JUROS-PARCELA          PIC 9(05)V99.
+              05 WS-CAPITAL-PARCELA        PIC 9(05)V99.
+              05 WS-DATA-SCAD-PARCELA.
+                 07 WS-ANNO-SCAD-PARCELA   PIC 9(4).
+                 07 WS-MESE-SCAD-PARCELA   PIC 9(2).
+                 07 WS-GIORNO-SCAD-PARCELA PIC 9(2).
+
+       01  WS-DATA-BASE                    PIC 9(8) VALUE ZEROES.
+       01  WS-DATA-BASE-R REDEFINES WS-DATA-BASE.
+           03 WS-ANNO-BASE                 PIC 9(4).
+           03 WS-MESE-BASE                 PIC 9(2).
+           03 WS-GIORNO-BASE               PIC 9(2).
+
+       01  WS-VARIAVEIS.
+           03 WS-IND                       PIC 99.
+           03 WS-VALOR-FINANCIADO          PIC 9(6)V99.
+           03 WS-JUROS-TOTAIS              PIC 9(6)V99.
+           03 WS-TOTAL-A-RESTITUIR         PIC 9(7)V99.
+           03 WS-SOMA-PARCELAS             PIC 9(7)V99.
+           03 WS-SALDO-RESIDUO             PIC 9(7)V99.
+           03 WS-TAXA-MENSILE              PIC 9V9(6).
+           03 WS-FATTORE                   PIC 9(6)V9(6).
+           03 WS-VR-PARCELA-FIXA           PIC 9(6)V99.
+           03 WS-MESE-TOTALE               PIC 9(4).
+           03 WS-ANNI-EXTRA                PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           INITIALIZE                WS-VARIAVEIS.
+           ACCEPT WS-DATA-BASE FROM DATE YYYYMMDD.
+           DISPLAY 'INFORME O NOME DO CLIENTE:    '.
+           ACCEPT  WS-CLIENTE.
+           DISPLAY 'INFORME O OBJETO FINANCIADO:  '.
+           ACCEPT WS-OBJETO.
+           DISPLAY 'INFORME O VALOR DO OBJETO:    '.
+           ACCEPT WS-VALOR.
+           DISPLAY 'INFORME O VALOR DE ENTRADA:   '.
+           ACCEPT WS-ENTRADA.
+           PERFORM UNTIL WS-ENTRADA < WS-VALOR
+               DISPLAY 'ENTRADA DEVE SER MENOR QUE O VALOR DO OBJETO. '
+               DISPLAY 'INFORME NOVAMENTE O VALOR DE ENTRADA:        '
+               ACCEPT WS-ENTRADA
+           END-PERFORM.
+           DISPLAY 'INFORME O NUMERO DE PARCELAS (1 A 60): '.
+           ACCEPT WS-NUM-PARCELAS.
+           PERFORM UNTIL WS-NUM-PARCELAS >= 1 AND WS-NUM-PARCELAS <= 60
+               DISPLAY 'VALOR INVALIDO. INFORME DE 1 A 60:     '
+               ACCEPT WS-NUM-PARCELAS
+           END-PERFORM.
+           DISPLAY 'INFORME A TAXA DE JUROS ANUAL (%):     '.
+           ACCEPT WS-TAXA-ANUAL.
+
+           COMPUTE WS-VALOR-FINANCIADO = WS-VALOR - WS-ENTRADA.
+           COMPUTE WS-TAXA-MENSILE ROUNDED = WS-TAXA-ANUAL / 1200.
+
+           IF WS-TAXA-ANUAL = ZEROES
+              COMPUTE WS-VR-PARCELA-FIXA ROUNDED =
+                      WS-VALOR-FINANCIADO / WS-NUM-PARCELAS
+           ELSE
+              COMPUTE WS-FATTORE ROUNDED =
+                      (1 + WS-TAXA-MENSILE) ** WS-NUM-PARCELAS
+              COMPUTE WS-VR-PARCELA-FIXA ROUNDED =
+                      WS-VALOR-FINANCIADO * WS-TAXA-MENSILE * WS-FATTORE
+                      / (WS-FATTORE - 1)
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  AMORTIZACAO PRICE: PARCELA FIXA, JUROS CALCULADOS SOBRE O
+      *  SALDO DEVEDOR RESIDUAL DE CADA PERIODO; O CAPITAL AMORTIZADO
+      *  E' A DIFERENCA ENTRE A PARCELA E OS JUROS DO PERIODO.
+      *----------------------------------------------------------------
+           MOVE WS-VALOR-FINANCIADO TO WS-SALDO-RESIDUO.
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                   UNTIL WS-IND > WS-NUM-PARCELAS
+               COMPUTE WS-JUROS-PARCELA(WS-IND) ROUNDED =
+                       WS-SALDO-RESIDUO * WS-TAXA-MENSILE
+               COMPUTE WS-CAPITAL-PARCELA(WS-IND) =
+                       WS-VR-PARCELA-FIXA - WS-JUROS-PARCELA(WS-IND)
+               MOVE WS-VR-PARCELA-FIXA TO WS-VALOR-PARCELA(WS-IND)
+               SUBTRACT WS-CAPITAL-PARCELA(WS-IND) FROM WS-SALDO-RESIDUO
+               ADD WS-JUROS-PARCELA(WS-IND)  TO WS-JUROS-TOTAIS
+               ADD WS-VALOR-PARCELA(WS-IND)  TO WS-SOMA-PARCELAS
+               PERFORM CALCOLA-SCADENZA
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      *  A ULTIMA PARCELA ABSORVE O RESIDUO DE ARREDONDAMENTO, PARA
+      *  QUE O SALDO DEVEDOR FECHE EXATAMENTE EM ZERO.
+      *----------------------------------------------------------------
+           IF WS-SALDO-RESIDUO NOT = ZEROES
+              ADD WS-SALDO-RESIDUO TO
+                  WS-CAPITAL-PARCELA(WS-NUM-PARCELAS)
+              ADD WS-SALDO-RESIDUO TO
+                  WS-VALOR-PARCELA(WS-NUM-PARCELAS)
+              ADD WS-SALDO-RESIDUO TO WS-SOMA-PARCELAS
+              MOVE ZEROES TO WS-SALDO-RESIDUO
+           END-IF.
+
+           COMPUTE WS-TOTAL-A-RESTITUIR =
+                   WS-VALOR-FINANCIADO + WS-JUROS-TOTAIS.
+
+           PERFORM SALVA-PARCELAS.
+           PERFORM STAMPA-PIANO.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *  CALCOLA LA DATA DI SCADENZA DELLA PARCELA WS-IND (DATA DEL
+      *  RUN + WS-IND MESI, STESSO GIORNO DEL MESE DELLA DATA BASE).
+      *----------------------------------------------------------------
+       CALCOLA-SCADENZA.
+           COMPUTE WS-MESE-TOTALE = WS-MESE-BASE + WS-IND.
+           DIVIDE WS-MESE-TOTALE BY 12 GIVING WS-ANNI-EXTRA
+                  REMAINDER WS-MESE-SCAD-PARCELA(WS-IND).
+           IF WS-MESE-SCAD-PARCELA(WS-IND) = 0
+              MOVE 12 TO WS-MESE-SCAD-PARCELA(WS-IND)
+              SUBTRACT 1 FROM WS-ANNI-EXTRA
+           END-IF.
+           COMPUTE WS-ANNO-SCAD-PARCELA(WS-IND) =
+                   WS-ANNO-BASE + WS-ANNI-EXTRA.
+           MOVE WS-GIORNO-BASE TO WS-GIORNO-SCAD-PARCELA(WS-IND).
+
+      *----------------------------------------------------------------
+      *  GRAVA IL PIANO DELLE PARCELAS CALCOLATO SU FILE-PARCELAS.
+      *----------------------------------------------------------------
+       SALVA-PARCELAS.
+           MOVE 1 TO WS-IND.
+           OPEN INPUT FILE-PARCELAS.
+           IF WS-FS-PARCELAS = '00'
+               CLOSE FILE-PARCELAS
+               OPEN EXTEND FILE-PARCELAS
+           ELSE
+               OPEN OUTPUT FILE-PARCELAS
+           END-IF.
+           PERFORM UNTIL WS-IND > WS-NUM-PARCELAS
+               MOVE WS-CLIENTE               TO REC-CLIENTE
+               MOVE WS-OBJETO                TO REC-OBJETO
+               MOVE WS-IND                   TO REC-NUM-PARCELA
+               MOVE WS-VALOR-PARCELA(WS-IND) TO REC-VALOR-PARCELA
+               MOVE WS-JUROS-PARCELA(WS-IND) TO REC-JUROS-PARCELA
+               MOVE WS-CAPITAL-PARCELA(WS-IND) TO REC-CAPITAL-PARCELA
+               MOVE WS-DATA-SCAD-PARCELA(WS-IND) TO
+                    REC-DATA-SCAD-PARCELA
+               WRITE REC-PARCELA
+               ADD 1 TO WS-IND
+           END-PERFORM.
+           CLOSE FILE-PARCELAS.
+
+      *----------------------------------------------------------------
+      *  IMPRIME O PLANO DE PAGAMENTO, UMA LINHA POR PARCELA, PARA
+      *  ENTREGA AO CLIENTE.
+      *----------------------------------------------------------------
+       STAMPA-PIANO.
+           OPEN OUTPUT FILE-STAMPA.
+           MOVE SPACES TO RIGA-INT.
+           MOVE WS-CLIENTE TO CLIENTE-INT.
+           WRITE RIGA-INT AFTER PAGE.
+
+           MOVE 1 TO WS-IND.
+           PERFORM UNTIL WS-IND > WS-NUM-PARCELAS
+               MOVE SPACES TO RIGA-DET
+               MOVE WS-IND TO NUM-PARCELA-DET
+               MOVE WS-VALOR-PARCELA(WS-IND)   TO VALOR-PARCELA-DET
+               MOVE WS-JUROS-PARCELA(WS-IND)   TO JUROS-PARCELA-DET
+               MOVE WS-CAPITAL-PARCELA(WS-IND) TO CAPITAL-PARCELA-DET
+               MOVE WS-GIORNO-SCAD-PARCELA(WS-IND) TO GIORNO-SCAD-DET
+               MOVE WS-MESE-SCAD-PARCELA(WS-IND)   TO MESE-SCAD-DET
+               MOVE WS-ANNO-SCAD-PARCELA(WS-IND)   TO ANNO-SCAD-DET
+               WRITE RIGA-DET AFTER 2 LINES
+               ADD 1 TO WS-IND
+           END-PERFORM.
+
+           MOVE SPACES TO RIGA-TOT.
+           MOVE WS-TOTAL-A-RESTITUIR TO TOTAL-DET.
+           WRITE RIGA-TOT AFTER 3 LINES.
+           CLOSE FILE-STAMPA.
+
+       END PROGRAM FINANZIAMENTO.
