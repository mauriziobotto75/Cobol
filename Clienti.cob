@@ -1,180 +1,300 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID.CLIENTI.
-
-       AUTHOR. BOTTO.
-
-       DATE-WRITTEN. 24-08-2021.
-
-       REMARKS.
-
-           GLI ESTRATTI NON VENGONO INVIATI PER CONTI INATTIVI.
-           UN ALTRO PROGRAMMA ELABORA I CONTI CON SALDO NEGATIVO.
-           VENGONO STAMPATE A RIGHE PER ESTRATTO.
-
-       ENVIRONMENT  DIVISION.
-
-       CONFIGURATION SECTION.
-
-       SOURCE-COMPUTER.
-                       PC-HP.
-       OBJECT-COMPUTER.
-                       PC-HP.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT FILE-CLIENTI   ASSIGN TO DISK
-                            ACCESS IS SEQUENTIAL
-                            ORGANIZATION IS SEQUENTIAL.
-
-           SELECT FILE-PROSPETTO ASSIGN TO PRINTER.
-
-       DATA  DIVISION.
-
-       FILE  SECTION.
-
-       FD  FILE-CLIENTI
-           BLOCK CONTAINS 5 RECORDS
-           LABEL RECORDS ARE STANDARD
-           DATA RECORD IS RECORD-CLIENTE.
-
-       01  RECORD-CLIENTE.
-           02   IDENTIFICAZIONE-CONTO.
-                03 TIPO-CONTO                                         PICTURE X.
-                03 NUMERO-CONTO-CLIENTE.
-                   04 NUMERO-MAGAZZINO                                PICTURE 999.
-                   04 NUMERO-PROGRESSIVO                              PICTURE 9(4).
-                03 CICLO-FATTURAZIONE                                 PICTURE 99.
-                03 NOME-CLIENTE                                       PICTURE X(22).
-                03 INDIRIZZO-CLIENTE                                  PICTURE X(22).
-                03 CITTA-CLIENTE                                      PICTURE X(22).
-           02   FID0.
-                03 CODICE-FRAZIONE                                    PICTURE X.
-                03 LIMITE-ACQUISTO                                    PICTURE 9(4).
-           02   CRONISTORIA.
-                03 ANNO-APERTURA                                      PICTURE 99.
-                03 ULTIMO-ANNO-ATTIVO                                 PICTURE 99.
-                03 SALDO-MASSIMO                                      PICTURE 9(6)v99.
-           02   ANNO_PRECEDENTE.
-                03 NUMERO-MESI-ATTIVI                                 PICTURE 99.
-                03 NUMERO-MESI-OLTRE-90                               PICTURE 99.
-                03 TOTALE-ACQUISTI-AP                                 PICTURE 9(7)v99.
-                03 TOTALE-RESI-AP                                     PICTURE 9(7)v99.
-           02   ANNO-IN-CORSO.
-                03 NUMERO-MESI-ATTIVI                                 PICTURE 99.
-                03 NUMERO-MESI-OLTRE90                                PICTURE 99.
-                03 TOTALE-ACQUISTI-AC                                 PICTURE 9(7)v99.
-                03 TOTALE-RESI-AC                                     PICTURE 9(7)v99.
-           02   MESE-PRECEDENTE.
-                03 NUMERO-OPERAZIONE-MP                               PICTURE 99.
-                03 SALDO-A-RIPORTARE                                  PICTURE 9(6)v99.
-           02   MESE-IN-CORSO.
-                03 DATA-FATTURAZIONE-MC                               PICTURE 9(6).
-                03 NUMERO-OPERAZIONE-MC                               PICTURE 99.
-                03 SALDO-CORRENTE                                     PICTURE 9(6)v99.
-                03   ACQUISTI.
-                     04 NUMERO-ACQUISTI                               PICTURE 99.
-                     04 IMPORTO-ACQUISTI                              PICTURE 9(6)v99.
-                03   PAGAMENTI.
-                     04 NUMERO-PAGAMENTI                              PICTURE 99.
-                     04 IMPORTO-PAGAMENTI                             PICTURE 9(6)v99.
-                03   CREDITI.
-                     04 NUMERO-CREDITI                                PICTURE 99.
-                     04 IMPORTO-CREDITI                               PICTURE 9(6)v99.
-                03   RESI.
-                     04 NUMERO-RESI                                   PICTURE 99.
-                     04 IMPORTO-RESI                                  PICTURE 9(6)v99.
-           02   CRONISTORIA_PAGAMENTI.
-                03   SALDO-SCONTI.
-                     04  30-GIORNI                                    PICTURE 9(6)v99.
-                     04  60-GIORNI                                    PICTURE 9(6)v99.
-                     04  90-GIORNI                                    PICTURE 9(6)v99.
-                     04  120-GIORNI                                   PICTURE 9(6)v99.
-                03   ULTIMO-PAGAMENTO.
-                     04  DATA-PAG                                     PICTURE 9(6).
-                     04  IMPORTO                                      PICTURE 9(6)v99.
-                03   CODICE-SOLLECITO                                 PICTURE X.
-
-
-       FD  FILE-PROSPETTO
-           RECORD MODE F
-           LABEL RECORD IS OMITTED
-           DATA RECORDS ARE RIGA-1, RIGA-2, RIGA3, RIGA-4.
-
-       01  RIGA-1.
-           02 FILLER                                                  PICTURE XX.
-           02 VECCHIO-SALDO                                           PICTURE $$$$.$$$.99.
-           02 FILLER                                                  PICTURE X(5).
-           02 ACQUISTI-1                                              PICTURE $$$$.$$$.99.
-           02 FILLER                                                  PICTURE Xx.
-           02 PAGAMENTI-1                                             PICTURE $$$$.$$$.99.
-           02 FILLER                                                  PICTURE XX.
-           02 CREDITI-1                                               PICTURE $$$$.$$$.99.
-           02 FILLER                                                  PICTURE XX.
-           02 NUMERO-CONTO-1                                          PICTURE 9(8).
-           02 FILLER                                                  PICTURE X(5).
-           02 DATA-FATTURAZIONE-1                                     PICTURE 9(8).
-           02 FILLER                                                  PICTURE X(50).
-
-       01  RIGA-2.
-           02 FILLER                                                  PICTURE X(18).
-           02 IMPORTO-DOVUTO                                          PICTURE $$$$.$$$.99.
-           02 FILLER                                                  PICTURE X(11).
-           02 NOME                                                    PICTURE X(22).
-           02 FILLER                               02                 PICTURE X(71).
-
-       01  RIGA-3.
-           02 FILLER                                                  PICTURE X(40).
-           02 INDIRIZZO                                               PICTURE X(22).
-           02 FILLER                                                  PICTURE X(71).
-
-       01  RIGA-4.
-           02 FILLER                                                  PICTURE X(40).
-           02 CITTA                                               PICTURE X(22).
-           02 FILLER                                                  PICTURE X(71).
-
-       WORKING-STORAGE SECTION.
-
-       PROCEDURE DIVISION.
-       INIZIO-ELABORAZIONE.
-           OPEN INPUT FILE-CLIENTI.
-           OPEN OUTPUT FILE-PROSPETTO.
-       LETTURA-CONTROLLO.
-           READ FILE-CLIENTI AT END GO TO FINE-ELABORAZIONE.
-           IF NUMERO-OPERAZIONE-MC IS EQUAL ZERO
-                                    OR SALDO-CORRENTE IS NEGATIVE
-                                    GO TO LETTURA-E-CONTROLLO.
-       RIGA-STAMPA-1.
-           MOVE SPACES TO RIGA-1.
-           MOVE SALDO-A-RIPORTARE TO VECCHIO-SALDO.
-           MOVE IMPORTO-ACQUISTI-MC TO ACQUISTI-1.
-           MOVE IMPORTO-PAGAMENTI-MC TO PAGAMENTI-1.
-           MOVE IMPORTO-CREDITI-MC TO CREDITI-1.
-           MOVE NUMERO-CONTO-CLIENTE TO NUMERO-CONTO-1.
-           MOVE DATA-FATTURAZIONE-MC TO DATA-FATTURAZIONE-1.
-           WRITE RIGA-1 AFTER PAGE.
-
-       RIGA-STAMPA-2.
-           MOVE SPACES TO RIGA-2.
-           MOVE SALDO-CORRENTE TO IMPORTO-DOVUTO.
-           MOVE NOME-CLIENTE TO NOME.
-           WRITE RIGA-2 AFTER 5 LINES.
-
-       RIGA-STAMPA-3.
-           MOVE SPACES TO RIGA-3.
-           MOVE INDIRIZZO-CLIENTE TO INDIRIZZO.
-           WRITE RIGA-3 AFTER 1 LINES.
-
-       RIGA-STAMPA-4.
-           MOVE CITTA-CLEINTE TO CITTA.
-
-           WRITE RIGA-4 AFTER 1 LINES.
-
-       NUOVO-RECORD.
-           GO TO LETTURA-E-CONTROLLO.
-
-       FINE-ELABORAZIONE.
-           CLOSE FILE-CLIENTI.
-           CLOSE FILE-PROSPETTO.
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.CLIENTI.
+
+       AUTHOR. BOTTO.
+
+       DATE-WRITTEN. 24-08-2021.
+
+      *----------------------------------------------------------------
+      * MODIFICHE
+      * 09-08-2026 MB  IL TESTO DELL'ESTRATTO CAMBIA IN BASE A
+      *                CODICE-SOLLECITO (1|2|3 = 1O/2O/3O SOLLECITO).
+      *----------------------------------------------------------------
+
+       REMARKS.
+
+           GLI ESTRATTI NON VENGONO INVIATI PER CONTI INATTIVI.
+           UN ALTRO PROGRAMMA (CONTINEG) ELABORA I CONTI CON SALDO
+           NEGATIVO.
+           VENGONO STAMPATE A RIGHE PER ESTRATTO.
+
+       ENVIRONMENT  DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER.
+                       PC-HP.
+       OBJECT-COMPUTER.
+                       PC-HP.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FILE-CLIENTI   ASSIGN TO DISK
+                            ACCESS IS SEQUENTIAL
+                            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT FILE-PROSPETTO ASSIGN TO PRINTER.
+
+       DATA  DIVISION.
+
+       FILE  SECTION.
+
+       FD  FILE-CLIENTI
+           BLOCK CONTAINS 5 RECORDS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RECORD-CLIENTE.
+
+       01  RECORD-CLIENTE.
+           02   IDENTIFICAZIONE-CONTO.
+                03 TIPO-CONTO                       PICTURE X.
+                03 NUMERO-CONTO-CLIENTE.
+                   04 NUMERO-MAGAZZINO               PICTURE 999.
+                   04 NUMERO-PROGRESSIVO             PICTURE 9(4).
+                03 CICLO-FATTURAZIONE                PICTURE 99.
+                03 NOME-CLIENTE                      PICTURE X(22).
+                03 INDIRIZZO-CLIENTE                 PICTURE X(22).
+                03 CITTA-CLIENTE                     PICTURE X(22).
+           02   FID0.
+                03 CODICE-FRAZIONE                   PICTURE X.
+                03 LIMITE-ACQUISTO                   PICTURE 9(4).
+           02   CRONISTORIA.
+                03 ANNO-APERTURA                     PICTURE 99.
+                03 ULTIMO-ANNO-ATTIVO                PICTURE 99.
+                03 SALDO-MASSIMO                     PICTURE 9(6)V99.
+           02   ANNO-PRECEDENTE.
+                03 NUMERO-MESI-ATTIVI-AP             PICTURE 99.
+                03 NUMERO-MESI-OLTRE90-AP            PICTURE 99.
+                03 TOTALE-ACQUISTI-AP                PICTURE 9(7)V99.
+                03 TOTALE-RESI-AP                    PICTURE 9(7)V99.
+           02   ANNO-IN-CORSO.
+                03 NUMERO-MESI-ATTIVI-AC             PICTURE 99.
+                03 NUMERO-MESI-OLTRE90-AC            PICTURE 99.
+                03 TOTALE-ACQUISTI-AC                PICTURE 9(7)V99.
+                03 TOTALE-RESI-AC                    PICTURE 9(7)V99.
+           02   MESE-PRECEDENTE.
+                03 NUMERO-OPERAZIONE-MP              PICTURE 99.
+                03 SALDO-A-RIPORTARE                 PICTURE 9(6)V99.
+           02   MESE-IN-CORSO.
+                03 DATA-FATTURAZIONE-MC              PICTURE 9(6).
+                03 NUMERO-OPERAZIONE-MC              PICTURE 99.
+                03 SALDO-CORRENTE                    PICTURE 9(6)V99.
+                03   ACQUISTI.
+                     04 NUMERO-ACQUISTI              PICTURE 99.
+                     04 IMPORTO-ACQUISTI             PICTURE 9(6)V99.
+                03   PAGAMENTI.
+                     04 NUMERO-PAGAMENTI             PICTURE 99.
+                     04 IMPORTO-PAGAMENTI            PICTURE 9(6)V99.
+                03   CREDITI.
+                     04 NUMERO-CREDITI               PICTURE 99.
+                     04 IMPORTO-CREDITI              PICTURE 9(6)V99.
+                03   RESI.
+                     04 NUMERO-RESI                  PICTURE 99.
+                     04 IMPORTO-RESI                 PICTURE 9(6)V99.
+           02   CRONISTORIA-PAGAMENTI.
+                03   SALDO-SCONTI.
+                     04  GIORNI-30                   PICTURE 9(6)V99.
+                     04  GIORNI-60                   PICTURE 9(6)V99.
+                     04  GIORNI-90                   PICTURE 9(6)V99.
+                     04  GIORNI-120                  PICTURE 9(6)V99.
+                03   ULTIMO-PAGAMENTO.
+                     04  DATA-PAG                    PICTURE 9(6).
+                     04  IMPORTO                     PICTURE 9(6)V99.
+                03   CODICE-SOLLECITO                PICTURE X.
+                   88 SOLLECITO-NESSUNO              VALUE SPACE '0'.
+                   88 SOLLECITO-PRIMO                VALUE '1'.
+                   88 SOLLECITO-SECONDO              VALUE '2'.
+                   88 SOLLECITO-FINALE               VALUE '3'.
+
+
+       FD  FILE-PROSPETTO
+           LABEL RECORD IS OMITTED
+           DATA RECORDS ARE RIGA-1, RIGA-2, RIGA-3, RIGA-4, RIGA-5,
+                            RIGA-6, RIGA-7.
+
+       01  RIGA-1.
+           02 FILLER                                 PICTURE XX.
+           02 VECCHIO-SALDO PICTURE $$$$,$$$.99.
+           02 FILLER                                 PICTURE X(5).
+           02 ACQUISTI-1 PICTURE $$$$,$$$.99.
+           02 FILLER                                 PICTURE XX.
+           02 PAGAMENTI-1 PICTURE $$$$,$$$.99.
+           02 FILLER                                 PICTURE XX.
+           02 CREDITI-1 PICTURE $$$$,$$$.99.
+           02 FILLER                                 PICTURE XX.
+           02 NUMERO-CONTO-1                         PICTURE 9(8).
+           02 FILLER                                 PICTURE X(5).
+           02 DATA-FATTURAZIONE-1                    PICTURE 9(8).
+           02 FILLER                                 PICTURE X(50).
+
+       01  RIGA-2.
+           02 FILLER                                 PICTURE X(18).
+           02 IMPORTO-DOVUTO PICTURE $$$$,$$$.99.
+           02 FILLER                                 PICTURE X(11).
+           02 NOME                                   PICTURE X(22).
+           02 FILLER                                 PICTURE X(71).
+
+       01  RIGA-3.
+           02 FILLER                                 PICTURE X(40).
+           02 INDIRIZZO                              PICTURE X(22).
+           02 FILLER                                 PICTURE X(71).
+
+       01  RIGA-4.
+           02 FILLER                                 PICTURE X(40).
+           02 CITTA                                  PICTURE X(22).
+           02 FILLER                                 PICTURE X(71).
+
+      *----------------------------------------------------------------
+      *  RIGA-5: CORPO DELLA LETTERA, VARIA CON CODICE-SOLLECITO.
+      *----------------------------------------------------------------
+       01  RIGA-5.
+           02 FILLER                                 PICTURE X(2).
+           02 TESTO-SOLLECITO                        PICTURE X(75).
+           02 FILLER                                 PICTURE X(56).
+
+      *----------------------------------------------------------------
+      *  RIGA-6: SCADUTO SUDDIVISO PER FASCIA (30/60/90/120 GIORNI).
+      *----------------------------------------------------------------
+       01  RIGA-6.
+           02 FILLER                                 PICTURE X(2).
+           02 FILLER      PICTURE X(9)  VALUE 'SCADUTO:'.
+           02 FILLER      PICTURE X(6)  VALUE '30GG '.
+           02 SCAD-30                                PICTURE $$$$.99.
+           02 FILLER      PICTURE X(6)  VALUE '60GG '.
+           02 SCAD-60                                PICTURE $$$$.99.
+           02 FILLER      PICTURE X(6)  VALUE '90GG '.
+           02 SCAD-90                                PICTURE $$$$.99.
+           02 FILLER      PICTURE X(7)  VALUE '120GG '.
+           02 SCAD-120                               PICTURE $$$$.99.
+           02 FILLER                                 PICTURE X(48).
+
+      *----------------------------------------------------------------
+      *  RIGA-7: RIEPILOGO DI FINE RUN (CONTI ELABORATI/SALTATI).
+      *----------------------------------------------------------------
+       01  RIGA-7.
+           02 FILLER                                 PICTURE X(2).
+           02 ETICHETTA-7                             PICTURE X(30).
+           02 VALORE-7                                PICTURE ZZZZ9.
+           02 FILLER                                 PICTURE X(95).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------
+      *  CICLO DI FATTURAZIONE DA ELABORARE (00 = TUTTI I CICLI, COME
+      *  IN PASSATO). PERMETTE DI RILANCIARE CLIENTI PER UN SOLO
+      *  GRUPPO DI CONTI FATTURATI IN QUEL CICLO ANZICHE' PER TUTTI.
+      *----------------------------------------------------------------
+       01  WS-PARM-CICLO                              PICTURE 99
+                                                       VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *  CONTATORI DI RIEPILOGO DEL RUN.
+      *----------------------------------------------------------------
+       01  WS-CTR-ELABORATI                           PICTURE 9(5)
+                                                       VALUE ZERO.
+       01  WS-CTR-SKIP-INATTIVI                       PICTURE 9(5)
+                                                       VALUE ZERO.
+       01  WS-CTR-SKIP-NEGATIVI                       PICTURE 9(5)
+                                                       VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INIZIO-ELABORAZIONE.
+           OPEN INPUT FILE-CLIENTI.
+           OPEN OUTPUT FILE-PROSPETTO.
+           DISPLAY 'CICLO DI FATTURAZIONE (00 = TUTTI): '.
+           ACCEPT WS-PARM-CICLO.
+       LETTURA-CONTROLLO.
+           READ FILE-CLIENTI AT END GO TO FINE-ELABORAZIONE.
+           IF WS-PARM-CICLO NOT = ZERO
+              AND CICLO-FATTURAZIONE NOT = WS-PARM-CICLO
+              GO TO LETTURA-CONTROLLO.
+           IF NUMERO-OPERAZIONE-MC IS EQUAL ZERO
+              ADD 1 TO WS-CTR-SKIP-INATTIVI
+              GO TO LETTURA-CONTROLLO.
+           IF SALDO-CORRENTE IS NEGATIVE
+              ADD 1 TO WS-CTR-SKIP-NEGATIVI
+              GO TO LETTURA-CONTROLLO.
+           ADD 1 TO WS-CTR-ELABORATI.
+       RIGA-STAMPA-1.
+           MOVE SPACES TO RIGA-1.
+           MOVE SALDO-A-RIPORTARE TO VECCHIO-SALDO.
+           MOVE IMPORTO-ACQUISTI TO ACQUISTI-1.
+           MOVE IMPORTO-PAGAMENTI TO PAGAMENTI-1.
+           MOVE IMPORTO-CREDITI TO CREDITI-1.
+           MOVE NUMERO-CONTO-CLIENTE TO NUMERO-CONTO-1.
+           MOVE DATA-FATTURAZIONE-MC TO DATA-FATTURAZIONE-1.
+           WRITE RIGA-1 AFTER PAGE.
+
+       RIGA-STAMPA-2.
+           MOVE SPACES TO RIGA-2.
+           MOVE SALDO-CORRENTE TO IMPORTO-DOVUTO.
+           MOVE NOME-CLIENTE TO NOME.
+           WRITE RIGA-2 AFTER 5 LINES.
+
+       RIGA-STAMPA-3.
+           MOVE SPACES TO RIGA-3.
+           MOVE INDIRIZZO-CLIENTE TO INDIRIZZO.
+           WRITE RIGA-3 AFTER 1 LINES.
+
+       RIGA-STAMPA-4.
+           MOVE SPACES TO RIGA-4.
+           MOVE CITTA-CLIENTE TO CITTA.
+           WRITE RIGA-4 AFTER 1 LINES.
+
+      *----------------------------------------------------------------
+      *  RIGA-STAMPA-5: TESTO DEL SOLLECITO SECONDO CODICE-SOLLECITO.
+      *  UN CODICE A ZERO/SPAZIO PRODUCE IL NORMALE ESTRATTO CONTO
+      *  SENZA ALCUN TESTO DI SOLLECITO.
+      *----------------------------------------------------------------
+       RIGA-STAMPA-5.
+           MOVE SPACES TO RIGA-5.
+           EVALUATE TRUE
+              WHEN SOLLECITO-PRIMO
+                 MOVE 'PRIMO SOLLECITO - LA PREGHIAMO DI REGOLARIZZARE'
+                      TO TESTO-SOLLECITO
+              WHEN SOLLECITO-SECONDO
+                 MOVE
+                 'SECONDO SOLLECITO - SALDO SCADUTO, REGOLARIZZARE'
+                      TO TESTO-SOLLECITO
+              WHEN SOLLECITO-FINALE
+                 MOVE
+                 'SOLLECITO FINALE - PROCEDURA DI RECUPERO CREDITI'
+                      TO TESTO-SOLLECITO
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           IF TESTO-SOLLECITO NOT = SPACES
+              WRITE RIGA-5 AFTER 2 LINES.
+
+       RIGA-STAMPA-6.
+           MOVE SPACES TO RIGA-6.
+           MOVE GIORNI-30  TO SCAD-30.
+           MOVE GIORNI-60  TO SCAD-60.
+           MOVE GIORNI-90  TO SCAD-90.
+           MOVE GIORNI-120 TO SCAD-120.
+           WRITE RIGA-6 AFTER 1 LINES.
+           GO TO LETTURA-CONTROLLO.
+
+      *----------------------------------------------------------------
+      *  RIEPILOGO DI FINE RUN: QUANTI CONTI SONO STATI EFFETTIVAMENTE
+      *  ELABORATI E QUANTI SALTATI, E PER QUALE MOTIVO.
+      *----------------------------------------------------------------
+       FINE-ELABORAZIONE.
+           MOVE SPACES TO RIGA-7.
+           WRITE RIGA-7 AFTER PAGE.
+           MOVE SPACES TO RIGA-7.
+           MOVE 'CONTI ELABORATI'         TO ETICHETTA-7.
+           MOVE WS-CTR-ELABORATI          TO VALORE-7.
+           WRITE RIGA-7 AFTER 2 LINES.
+           MOVE SPACES TO RIGA-7.
+           MOVE 'CONTI SALTATI (INATTIVI)' TO ETICHETTA-7.
+           MOVE WS-CTR-SKIP-INATTIVI      TO VALORE-7.
+           WRITE RIGA-7 AFTER 1 LINES.
+           MOVE SPACES TO RIGA-7.
+           MOVE 'CONTI SALTATI (NEGATIVI)' TO ETICHETTA-7.
+           MOVE WS-CTR-SKIP-NEGATIVI      TO VALORE-7.
+           WRITE RIGA-7 AFTER 1 LINES.
+           CLOSE FILE-CLIENTI.
+           CLOSE FILE-PROSPETTO.
+           STOP RUN.
