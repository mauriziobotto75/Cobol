@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  COPYBOOK FD_STUDENTE
+      *  TRACCIATO DEL RECORD DEL MASTER ESTUDENTE (FILE INDICIZZATO SU
+      *  CD-STUDENT), CONDIVISO DA GesStudente E DA OGNI ALTRO
+      *  PROGRAMMA CHE LEGGE/SCRIVE ESTUDENTE.
+      ******************************************************************
+       01  STUDENT-RECORD.
+           02 CD-STUDENT             PIC 9(05).
+           02 NM-STUDENT             PIC X(25).
+           02 DT-NASCITA-STUDENT     PIC 9(08).
+           02 CURSO-STUDENT          PIC X(20).
+           02 NUM-STORICO-STUDENT    PIC 9(02).
+           02 STORICO-CORSI-STUDENT OCCURS 20 TIMES.
+              03 COD-DISCIPLINA      PIC X(10).
+              03 ANNO-DISCIPLINA     PIC 9(04).
+              03 VOTO-DISCIPLINA     PIC 9(02).
