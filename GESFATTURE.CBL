@@ -1,201 +1,1009 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. GESFATTURE.
-       AUTHOR.  MB.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-AS400.
-       OBJECT-COMPUTER. IBM-AS400.
-       SPECIAL NAMES. DECIMAL POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FCLIENTI ASSIGN TO FORMATFILE-FCLIENTI
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-FCLIENTI.
-
-           SELECT FFATTURE ASSIGN TO DATABASE-FFATTURE
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS KEY-FFATTURE
-           FILE STATUS IS FS-FATTURE.
-
-           SELECT SITCLIEN ASSIGN TO FORMATFILE-SITCLIEN
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-SITCLIEN.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-         FD CLIENTI
-            LABEL RECORD IS STANDARD
-            RECORD CONTAINS 100 CHARACTERS
-            DATA RECORD IS REC-CLIENTI.
-
-       01 REC-CLIENTI    PIC X(100).
-
-         FD FFATTURE
-            LABEL RECORD IS STANDARD
-            RECORD CONTAINS 50 CHARACTERS
-            DATA RECORD IS REC-FATTURE.
-       01 REC-FATTURE.
-           05 KEY-FFATTURE.
-             07 FFAT-COD-CLI  PIC 9(5).
-             07 FFAT-NUM-FAT  PIC X(8).
-           05 FILLER           PIC X(37).
-
-       FD SITCLIEN
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 90 CHARACTERS
-           DATA RECORD IS REC-SITCLIE.
-       01 REC-SITCLIE        PIC X(90).
-
-       WORKING-STORAGE SECTION.
-
-       01 WS-REC-CLIENTI.
-           05 WS-FCLI-COD-CLI PIC 9(5) VALUE ZEROES.
-           05 WS-FCLI-INDIR   PIC X(20) VALUE SPACES.
-           05 WS-FCLI-TEL     PIC X(10) VALUE ZEROES.
-           05 WS-FCLI-CITTA   PIC X(10) VALUE SPACES.
-           05 WS-FCLI-NOMINAT PIC X(25) VALUE SPACES.
-           05 FILLER          PIC X(30) VALUE SPACES.
-
-       01 WS-REC-FATTURE-OLD.
-           05 WS-KEY-FFATTURE-OLD.
-              07 WS-FFAT-COD-CLI-OLD PIC 9(5) VALUE ZEORES.
-              07 WS-FFAT-NUM-FATT-OLD PIC X(8) VALUE SPACES.
-              07 WS-FFAT-IMPONIB-OLD  PIC 9(14) COMP-3 VALUE ZEROES.
-              07 WS-FFAT-IVA-OLD      PIC 9(14) COMP-3 VALUE ZEROES.
-              07 WS-FFAT-TOT-FATT-OLD PIC 9(14) COMP-3 VALUE ZEROES.
-           05 FILLER                  PIC X(13) VALUE SPACES.
-       01 WS-REC-FATTURE-NEW.
-           05 WS-KEY-FFATTURE-NEW.
-              07 WS-FFAT-COD-CLI-NEW  PIC 9(5) VALUE ZEROES.
-              07 WS-FFAT-NUM-FAT-NEW  PIC X(8) VALUE SPACES.
-           05 WS-FFAT-IMPONIB-NEW     PIC 9(14) VALUES ZEROES.
-           05 WS-FFAT-IVA-NEW         PIC 9(14) VALUES ZEROES.
-           05 WS-FFAT-TOT-FATT-NEW    PIC 9(14) VALUES ZEROES.
-           05 FILLER                  PIC X(13) VALUES SPACES.
-
-       01 WS-REC-SITCLIE.
-           05 WS-SIT-COD-CLI          PIC 9(5) VALUE ZEROES.
-           05 WS-SIT-INDIR            PIC X(20) VALUE SPACES.
-           05 WS-SIT-TEL              PIC 9(10) VALUE ZEROES.
-           05 WS-SIT-NUM-TOT-FATT     PIC 9(8)  VALUE ZEROES.
-           05 WS-SIT-FATT-DA          PIC X(8) VALUE  SPACES.
-           05 WS-SIT-FATT-A           PIC X(8) VALUE SPACES.
-           05 WS-SIT-TOT-IMPONIB      PIC 9(15) COMP-3 VALUE ZEROES.
-           05 WS-SIT-TOT-IVA          PIC 9(15) COMP-3 VALUE ZEROES.
-           05 WS-SIT-TOT-FATTURA      PIC 9(15) COMP-3 VALUE ZEROES.
-           05 FILLER                  PIC X(7) VALUES SPACES.
-
-       01 WS-CAMPI-CONTATORI.
-           05 WS-CTR-REC-LET-FCLIENTI  PIC 9(3) VALUE ZEROES.
-           05 WS-CTR-REC-LET-FFATTURE  PIC 9(3) VALUE ZEROES.
-           05 WS-CTR-REC-SCR-SITCLIEN  PIC 9(3) VALUE ZEROES.
-
-       01 WS-CAMPI-COMODO.
-           05 WS-TOT-COM-IMPONIB      PIC 9(15) COMP-3 VALUE ZEROES.
-           05 WS-TOT-COM-IVA          PIC 9(15) COMP-3 VALUE ZEROES.
-           05 WS-TOT-COM-FATTURA      PIC 9(15) COMP-3 VALUE ZEROES.
-           05 WS-TOT-COM-N-FAT        PIC 9(8)  VALUES ZEROES.
-           05 WS-COM-FAT-DA           PIC X(8)  VALUES SPACES.
-       01 SW-FINE-CLI                PIC 9(1) VALUES ZEROES.
-           88 EOF-CLI                 VALUE 1.
-       01 SW-FINE-FAT                PIC 9(1) VALUES ZEROES.
-           88 EOF-FAT                 VALUE 1.
-
- *======================================================================================================================================================*
- *                                        DEFINIZIONE CAMPI DI FILE STATUS                                                                              *
- *============================================================================ ==========================================================================*
-
-       01 FS-FCLIENTI                PIC 9(2) VALUE ZEROES.
-       01 FS-FATTURE                 PIC 9(2) VALUE ZEROES.
-       01 FS-SITCLIEN                PIC 9(2) VALUE ZEROES.
-
-  *======================================================================================================================================================*
-       PROCEDURE DIVISION.
-  *======================================================================================================================================================*
-
-       INIZIO.
-          PERFORM OP-INIZIALI THRU OP-INIZIALI-EX.
-          PERFORM ELABORA THRU ELABORA-EX UNTIL EOF-CLI.
-          PERFORM OP-FINALI   THRU OP-FINALI-EX.
-          STOP RUN.
-
-       OP-INIZIALI.
-          OPEN INPUT FCLIENTI, FFATTURE, SITCLIEN.
-          READ FCLIENTI INTO WS-REC-CLIENTI AT END MOVE 1 TO SW-FINE-CLI.
-          ADD 1 TO WS-CTR-REC-LET-FCLIENTI.
-       OP-INIZIALI-EX.
-          EXIT.
-
-       ELABORA.
-          MOVE WS-FCLI-COD-CLI TO FFAT-COD-CLI
-          MOVE SPACES TO FFAT-NUM-FATT.
-          START FFATTURE KEY IS GREATER THAN KEY-FFATTURE
-                INVALID KEY
-                GOTO B010.
-          PERFORM LETTURA-IND THRU LETTURA-IND-EX.
-          PERFORM ELAB-FATTURA THRU ELAB-FATTURA-EX UNTIL EOF-FAT
-                  OR WS-FCLI-CO-CLI NOT EQUAL WS-FFATT-COD-CLI-NEW.
-       B010.
-          PERFORM SCRITTURA THRU SCRITTURA-EX.
-          PERFORM LETTURA-SEQ THRU LETTURA-SEQ-EX.
-       ELABORA-EX.
-          EXIT.
-       LETTURA-IND.
-          READ FFATTURE NEXT AT END MOVE 1 TO SW-FINE-FAT
-                        GO TO LETTURA-IND-EX.
-          ADD 1 TO WS-CTR-REC-LET-FFATTURE.
-          MOVE REC-FATTURE TO WS-REC-FATTURE-NEW.
-       LETTURA-IND-EX.
-          EXIT.
-
-       ELAB-FATTURA.
-          MOVE WS-REC-FATTURE-NEW TO  WS-REC-FATTURE-OLD.
-          ADD  WS-FFAT-IMPONIB-OLD TO WS-TOT-COM-IMPONIB
-          ADD  WS-FFAT-IVA-OLD  TO WS-TOT-COM-IVA
-          ADD  WS-FFAT-TOT-FATT-OLD TO WS-TOT-COM-FATTURA
-          ADD 1 TO WS-TOT-COM-N-FAT.
-          IF WS-TOT-COM-N-FAT = 1
-             MOVE WS-FFAT-NUM-FATT-NEW TO WS-COM-FATT-DA.
-             LETTURA-IND THRU LETTURA-IND-EX.
-       ELAB-FATTURA-EX.
-          EXIT.
-
-
-       SCRITTURA.
-          MOVE WS-FCLI-COD-CLI TO WS-SIT-COD-CLI
-          MOVE WS-FCLI-INDIR   TO WS-SIT-INDIR
-          MOVE WS-FCLI-TEL     TO WS-SIT-TEL
-          MOVE WS-TOT-COM-N-FAT TO WS-SIT-TOT-NUM-FATT
-          MOVE WS-COM-FATT-DA   TO WS-SIT-FATT-DA
-          MOVE WS-FFAT-NUM-FAT-OLD TO WS-SIT-FATT-A
-          MOVE WS-TOT-COM-IMPONIB TO WS-SIT-TOT-IMPONIB
-          MOVE WS-TOT-COM-IVA     TO WS-SIT-TOT-IVA
-          MOVE WS-TOT-COM-FATTURA TO WS-SIT-TOT-FATTURA.
-          WRITE REC-SITCLIE TO WS-REC-SCR-SITCLIE.
-          ADD 1 TO WS-CTR-REC-SCR-SITCLIEN.
-          MOVE ZEROES TO WS-TOT-COM-N-FAT
-          MOVE ZEROES TO WS-TOT-COM-IMPONIB
-          MOVE ZEROES TO WS-TOT-COM-IVA
-          MOVE ZEROES TO WS-TOT-COM-FATTURA
-          MOVE SPACES TO WS-COM-FATT-DA
-          MOVE SPACES TO WS-FFAT-NUM-FATT-OLD.
-       SCRITTURA-EX.
-          EXIT.
-
-       LETTURA-SEQ.
-          READ FCLIENTI INTO WS-REC-CLIENTI
-               AT END MOVE 1 TO SW-FINE-CLI
-                  GO TO LETTURA-SEQ-EX.
-          ADD 1 TO WS-CTR-REC-LET-FCLIENTI.
-       LETTURA-SEQ-EX.
-          EXIT.
-       OP-FINALI.
-         CLOSE FCLIENTI, FFATTURE, SITCLIEN.
-       OP-FINALI-EX.
-         EXIT.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. GESFATTURE.
+       AUTHOR.  MB.
+
+      *----------------------------------------------------------------
+      * MODIFICHE
+      * 08-08-2026 MB  AGGIUNTO CONTROLLO FILE STATUS SU TUTTE LE I-O
+      *                E STAMPA REPORT ERRORI/ABEND (REC-ERRORI).
+      * 09-08-2026 MB  AGGIUNTO ARCHIVIO STORICO SITCLIEN (STORICO);
+      *                CORRETTA L'OPEN DI SITCLIEN (ERA INPUT, DEVE
+      *                ESSERE OUTPUT PER LA WRITE DI REC-SITCLIE).
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCLIENTI ASSIGN TO FORMATFILE-FCLIENTI
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FCLIENTI.
+
+           SELECT FFATTURE ASSIGN TO DATABASE-FFATTURE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS KEY-FFATTURE
+           FILE STATUS IS FS-FATTURE.
+
+           SELECT SITCLIEN ASSIGN TO FORMATFILE-SITCLIEN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SITCLIEN.
+
+           SELECT ERRORI ASSIGN TO PRINTER-ERRORI
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ERRORI.
+
+           SELECT STAMPA ASSIGN TO PRINTER-STAMPA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-STAMPA.
+
+           SELECT RIPRESA ASSIGN TO FORMATFILE-RIPRESA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-RIPRESA.
+
+           SELECT STORICO ASSIGN TO FORMATFILE-STORICO
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-STORICO.
+
+           SELECT SDIEXPORT ASSIGN TO FORMATFILE-SDIEXPORT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SDIEXPORT.
+
+           SELECT ECCEZIONI ASSIGN TO PRINTER-ECCEZIONI
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ECCEZIONI.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+         FD FCLIENTI
+            LABEL RECORD IS STANDARD
+            RECORD CONTAINS 100 CHARACTERS
+            DATA RECORD IS REC-CLIENTI.
+
+       01 REC-CLIENTI    PIC X(100).
+
+         FD FFATTURE
+            LABEL RECORD IS STANDARD
+            RECORD CONTAINS 46 CHARACTERS
+            DATA RECORD IS REC-FATTURE.
+       01 REC-FATTURE.
+           05 KEY-FFATTURE.
+             07 FFAT-COD-CLI  PIC 9(5).
+             07 FFAT-NUM-FAT  PIC X(8).
+           05 FFAT-IMPONIB      PIC 9(14) COMP-3.
+           05 FFAT-IVA          PIC 9(14) COMP-3.
+           05 FFAT-TOT-FATT     PIC 9(14) COMP-3.
+           05 FFAT-ALIQUOTA     PIC 9(2).
+              88 FFAT-ALIQ-04   VALUE 4.
+              88 FFAT-ALIQ-10   VALUE 10.
+              88 FFAT-ALIQ-22   VALUE 22.
+           05 FILLER           PIC X(7).
+
+       FD SITCLIEN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 114 CHARACTERS
+           DATA RECORD IS REC-SITCLIE.
+       01 REC-SITCLIE        PIC X(114).
+
+       FD ERRORI
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REC-ERRORI.
+       01 REC-ERRORI          PIC X(80).
+
+       FD STAMPA
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REC-STAMPA.
+       01 REC-STAMPA           PIC X(132).
+
+       FD RIPRESA
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS REC-RIPRESA.
+       01 REC-RIPRESA.
+           05 RIP-COD-CLI      PIC 9(5).
+           05 FILLER           PIC X(15).
+
+      *----------------------------------------------------------------
+      *  ARCHIVIO STORICO SITCLIEN: OGNI RUN ACCODA UNA COPIA DATATA
+      *  DI REC-SITCLIE, COSI' DA POTER RICOSTRUIRE LA SITUAZIONE DI
+      *  UN CLIENTE IN UN CICLO DI FATTURAZIONE PRECEDENTE.
+      *----------------------------------------------------------------
+       FD STORICO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 122 CHARACTERS
+           DATA RECORD IS REC-STORICO.
+       01 REC-STORICO.
+           05 STO-DATA-RUN     PIC 9(8).
+           05 STO-SITCLIE      PIC X(114).
+
+      *----------------------------------------------------------------
+      *  EXPORT ELETTRONICO SDI: UN DOCUMENTO XML SEMPLIFICATO PER
+      *  OGNI FFATTURA ELABORATA, CON I DATI RICHIESTI DAL SISTEMA DI
+      *  INTERSCAMBIO (CODICE FISCALE CLIENTE, NUMERO FATTURA,
+      *  IMPONIBILE, IVA).
+      *----------------------------------------------------------------
+       FD SDIEXPORT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 200 CHARACTERS
+           DATA RECORD IS REC-SDIEXPORT.
+       01 REC-SDIEXPORT        PIC X(200).
+
+      *----------------------------------------------------------------
+      *  ELENCO ECCEZIONI: FFATTURE CON NUMERO FATTURA DUPLICATO PER
+      *  LO STESSO CLIENTE, ESCLUSE DAI TOTALI DI SITCLIEN E SEGNALATE
+      *  QUI INVECE DI GONFIARE IL TOTALE FATTURATO DEL CLIENTE.
+      *----------------------------------------------------------------
+       FD ECCEZIONI
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REC-ECCEZIONI.
+       01 REC-ECCEZIONI.
+           05 ECC-COD-CLI      PIC 9(5).
+           05 FILLER           PIC X(2)  VALUE SPACES.
+           05 ECC-NUM-FAT      PIC X(8).
+           05 FILLER           PIC X(2)  VALUE SPACES.
+           05 ECC-MOTIVO       PIC X(40).
+           05 FILLER           PIC X(23) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-REC-CLIENTI.
+           05 WS-FCLI-COD-CLI PIC 9(5) VALUE ZEROES.
+           05 WS-FCLI-INDIR   PIC X(20) VALUE SPACES.
+           05 WS-FCLI-TEL     PIC X(10) VALUE ZEROES.
+           05 WS-FCLI-CITTA   PIC X(10) VALUE SPACES.
+           05 WS-FCLI-NOMINAT PIC X(25) VALUE SPACES.
+      *    CODICE FISCALE / PARTITA IVA DEL CLIENTE, USATO SOLO PER
+      *    L'EXPORT ELETTRONICO SDI (VEDI SCRIVI-SDI).
+           05 WS-FCLI-PIVA    PIC X(16) VALUE SPACES.
+           05 FILLER          PIC X(14) VALUE SPACES.
+
+       01 WS-REC-FATTURE-OLD.
+           05 WS-KEY-FFATTURE-OLD.
+              07 WS-FFAT-COD-CLI-OLD PIC 9(5) VALUE ZEROES.
+              07 WS-FFAT-NUM-FAT-OLD PIC X(8) VALUE SPACES.
+              07 WS-FFAT-IMPONIB-OLD  PIC 9(14) COMP-3 VALUE ZEROES.
+              07 WS-FFAT-IVA-OLD      PIC 9(14) COMP-3 VALUE ZEROES.
+              07 WS-FFAT-TOT-FATT-OLD PIC 9(14) COMP-3 VALUE ZEROES.
+              07 WS-FFAT-ALIQUOTA-OLD PIC 9(2) VALUE ZEROES.
+           05 FILLER                  PIC X(11) VALUE SPACES.
+       01 WS-REC-FATTURE-NEW.
+           05 WS-KEY-FFATTURE-NEW.
+              07 WS-FFAT-COD-CLI-NEW  PIC 9(5) VALUE ZEROES.
+              07 WS-FFAT-NUM-FAT-NEW  PIC X(8) VALUE SPACES.
+           05 WS-FFAT-IMPONIB-NEW     PIC 9(14) COMP-3 VALUE ZEROES.
+           05 WS-FFAT-IVA-NEW         PIC 9(14) COMP-3 VALUE ZEROES.
+           05 WS-FFAT-TOT-FATT-NEW    PIC 9(14) COMP-3 VALUE ZEROES.
+           05 WS-FFAT-ALIQUOTA-NEW    PIC 9(2) VALUE ZEROES.
+           05 FILLER                  PIC X(11) VALUE SPACES.
+
+       01 WS-REC-SITCLIE.
+           05 WS-SIT-COD-CLI          PIC 9(5) VALUE ZEROES.
+           05 WS-SIT-INDIR            PIC X(20) VALUE SPACES.
+           05 WS-SIT-TEL              PIC 9(10) VALUE ZEROES.
+           05 WS-SIT-NUM-TOT-FATT     PIC 9(8)  VALUE ZEROES.
+           05 WS-SIT-FATT-DA          PIC X(8) VALUE  SPACES.
+           05 WS-SIT-FATT-A           PIC X(8) VALUE SPACES.
+           05 WS-SIT-TOT-IMPONIB      PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-SIT-TOT-IVA          PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-SIT-TOT-FATTURA      PIC 9(15) COMP-3 VALUE ZEROES.
+      *    RIPARTIZIONE DELL'IVA PER ALIQUOTA (RICHIESTA QUADRATURA IVA)
+           05 WS-SIT-TOT-IVA-04       PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-SIT-TOT-IVA-10       PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-SIT-TOT-IVA-22       PIC 9(15) COMP-3 VALUE ZEROES.
+      *    'S' = CLIENTE SENZA FATTURE NEL PERIODO (RIGA A ZERO
+      *    ESPLICITA, DISTINTA DA UNA FATTURAZIONE REALMENTE A ZERO)
+           05 WS-SIT-FLAG-NO-FATT     PIC X(1)  VALUE SPACES.
+              88 WS-SIT-NESSUNA-FATTURA VALUE 'S'.
+           05 FILLER                  PIC X(6) VALUE SPACES.
+
+       01 WS-CAMPI-CONTATORI.
+           05 WS-CTR-REC-LET-FCLIENTI  PIC 9(3) VALUE ZEROES.
+           05 WS-CTR-REC-LET-FFATTURE  PIC 9(3) VALUE ZEROES.
+           05 WS-CTR-REC-SCR-SITCLIEN  PIC 9(3) VALUE ZEROES.
+
+       01 WS-CAMPI-COMODO.
+           05 WS-TOT-COM-IMPONIB      PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TOT-COM-IVA          PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TOT-COM-FATTURA      PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TOT-COM-IVA-04       PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TOT-COM-IVA-10       PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TOT-COM-IVA-22       PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TOT-COM-N-FAT        PIC 9(8)  VALUE ZEROES.
+           05 WS-COM-FAT-DA           PIC X(8)  VALUE SPACES.
+       01 SW-FINE-CLI                PIC 9(1) VALUE ZEROES.
+           88 EOF-CLI                 VALUE 1.
+       01 SW-FINE-FAT                PIC 9(1) VALUE ZEROES.
+           88 EOF-FAT                 VALUE 1.
+
+      *----------------------------------------------------------------
+      *  NUMERI FATTURA GIA' VISTI PER IL CLIENTE IN CORSO, USATI PER
+      *  INTERCETTARE FFATTURE DUPLICATE/RIPETUTE PRIMA CHE GONFINO I
+      *  TOTALI DEL CLIENTE. RIAZZERATA AD OGNI CAMBIO CLIENTE.
+      *----------------------------------------------------------------
+       01 WS-TAB-FATTURE.
+           05 WS-TAB-NUM-FAT          PIC X(8) OCCURS 500 TIMES.
+       01 WS-TAB-N                    PIC 9(4) VALUE ZEROES.
+       01 WS-TAB-IDX                  PIC 9(4) VALUE ZEROES.
+       01 SW-FATT-DUPLICATA           PIC X(1) VALUE 'N'.
+           88 WS-FATT-DUPLICATA       VALUE 'S'.
+
+      *----------------------------------------------------------------
+      *                     REPORT ERRORI / ABEND
+      *----------------------------------------------------------------
+       01 WS-RIGA-ERRORE.
+           05 WS-ERR-COD-CLI          PIC 9(5).
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-ERR-PARAGRAFO        PIC X(20).
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-ERR-FILE             PIC X(10).
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-ERR-STATUS           PIC 9(2).
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-ERR-TESTO            PIC X(30).
+
+       01 WS-CTR-ERRORI               PIC 9(5) VALUE ZEROES.
+       01 WS-SW-ABORT                 PIC X(1) VALUE 'N'.
+           88 WS-RUN-DA-ABORTIRE      VALUE 'S'.
+
+      *----------------------------------------------------------------
+      *       STAMPA ESTRATTO CONTO CLIENTI (REPORT A STAMPANTE)
+      *----------------------------------------------------------------
+       01 WS-STAMPA-PAGINA            PIC 9(3)  VALUE ZEROES.
+       01 WS-STAMPA-RIGHE             PIC 9(2)  VALUE ZEROES.
+       01 WS-STAMPA-MAX-RIGHE         PIC 9(2)  VALUE 50.
+       01 WS-STAMPA-PRIMA-VOLTA       PIC X(1)  VALUE 'S'.
+           88 WS-STAMPA-INIZIO        VALUE 'S'.
+
+       01 WS-TOT-PAGINA.
+           05 WS-TP-IMPONIB            PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TP-IVA                PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TP-FATTURA            PIC 9(15) COMP-3 VALUE ZEROES.
+
+       01 WS-TOT-GENERALE.
+           05 WS-TG-IMPONIB            PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TG-IVA                PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-TG-FATTURA            PIC 9(15) COMP-3 VALUE ZEROES.
+
+      *----------------------------------------------------------------
+      *  TOTALI INDIPENDENTI LETTI DIRETTAMENTE DA FFATTURE, USATI PER
+      *  LA QUADRATURA DI FINE LAVORO (RICHIESTA RICONCILIAZIONE)
+      *----------------------------------------------------------------
+       01 WS-TOT-INDIPENDENTE.
+           05 WS-IND-TOT-IMPONIB       PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-IND-TOT-IVA           PIC 9(15) COMP-3 VALUE ZEROES.
+           05 WS-IND-TOT-FATTURA       PIC 9(15) COMP-3 VALUE ZEROES.
+
+       01 WS-RIGA-RIEPILOGO.
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 WS-RIE-LABEL    PIC X(34) VALUE SPACES.
+           05 WS-RIE-VALORE1  PIC Z(9)9,99.
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 WS-RIE-VALORE2  PIC Z(9)9,99.
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 WS-RIE-ESITO    PIC X(14) VALUE SPACES.
+
+       01 WS-INT-1.
+           05 FILLER     PIC X(40) VALUE SPACES.
+           05 FILLER     PIC X(36)
+                          VALUE 'GESFATTURE - ESTRATTO CONTO CLIENTI'.
+           05 FILLER     PIC X(11) VALUE SPACES.
+           05 FILLER     PIC X(5)  VALUE 'PAG. '.
+           05 WS-INT-PAGINA PIC ZZ9.
+
+       01 WS-INT-2.
+           05 FILLER     PIC X(2)  VALUE SPACES.
+           05 FILLER     PIC X(10) VALUE 'COD.CLIEN'.
+           05 FILLER     PIC X(6)  VALUE SPACES.
+           05 FILLER     PIC X(10) VALUE 'FATT. DA'.
+           05 FILLER     PIC X(8)  VALUE SPACES.
+           05 FILLER     PIC X(10) VALUE 'FATT. A'.
+           05 FILLER     PIC X(8)  VALUE SPACES.
+           05 FILLER     PIC X(14) VALUE 'IMPONIBILE'.
+           05 FILLER     PIC X(14) VALUE 'IVA'.
+           05 FILLER     PIC X(15) VALUE 'TOTALE FATTURA'.
+
+       01 WS-DET-STAMPA.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 WS-D-COD-CLI   PIC 9(5).
+           05 FILLER         PIC X(8)  VALUE SPACES.
+           05 WS-D-FATT-DA   PIC X(8).
+           05 FILLER         PIC X(7)  VALUE SPACES.
+           05 WS-D-FATT-A    PIC X(8).
+           05 FILLER         PIC X(7)  VALUE SPACES.
+           05 WS-D-IMPONIB   PIC Z(9)9,99.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 WS-D-IVA       PIC Z(9)9,99.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 WS-D-FATTURA   PIC Z(9)9,99.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 WS-D-NO-FATT   PIC X(22) VALUE SPACES.
+
+       01 WS-RIGA-TOTALE.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 WS-TOT-LABEL   PIC X(20) VALUE SPACES.
+           05 FILLER         PIC X(24) VALUE SPACES.
+           05 WS-TOT-IMPON-E PIC Z(9)9,99.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 WS-TOT-IVA-E   PIC Z(9)9,99.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 WS-TOT-FATT-E  PIC Z(9)9,99.
+
+      *======================================================================================================================================================*
+      *                                        DEFINIZIONE CAMPI DI FILE STATUS                                                                              *
+      *============================================================================ ==========================================================================*
+
+       01 FS-FCLIENTI                PIC 9(2) VALUE ZEROES.
+       01 FS-FATTURE                 PIC 9(2) VALUE ZEROES.
+       01 FS-SITCLIEN                PIC 9(2) VALUE ZEROES.
+       01 FS-ERRORI                  PIC 9(2) VALUE ZEROES.
+       01 FS-STAMPA                  PIC 9(2) VALUE ZEROES.
+       01 FS-RIPRESA                 PIC 9(2) VALUE ZEROES.
+       01 FS-STORICO                 PIC 9(2) VALUE ZEROES.
+       01 FS-SDIEXPORT               PIC 9(2) VALUE ZEROES.
+       01 FS-ECCEZIONI               PIC 9(2) VALUE ZEROES.
+
+       01 WS-DATA-RUN                PIC 9(8) VALUE ZEROES.
+
+      *----------------------------------------------------------------
+      *                     CAMPI DI APPOGGIO EXPORT SDI
+      *----------------------------------------------------------------
+       01 WS-SDI-IMPONIB-ED           PIC Z(9)9,99.
+       01 WS-SDI-IVA-ED               PIC Z(9)9,99.
+       01 WS-SDI-NUM-FAT-ED           PIC X(8).
+       01 WS-SDI-PIVA-ED              PIC X(16).
+
+      *======================================================================================================================================================*
+      *                              DEFINIZIONE CAMPI DI RIPRESA (RESTART) PER CLIENTE                                                                     *
+      *======================================================================================================================================================*
+
+       01 WS-COD-CLI-RIPRESA         PIC 9(5) VALUE ZEROES.
+       01 WS-SW-RIPRESA-ATTIVA       PIC X(1) VALUE 'N'.
+           88 WS-RIPRESA-ATTIVA      VALUE 'S'.
+       77 WS-CTR-DA-RIPRESA          PIC 9(5) VALUE ZEROES.
+       77 WS-RIPRESA-INTERVALLO      PIC 9(3) VALUE 50.
+
+      *======================================================================================================================================================*
+      *                         DEFINIZIONE PARAMETRI DI SELEZIONE (SINGOLO CLIENTE O RANGE)                                                                *
+      *======================================================================================================================================================*
+
+       01 WS-PARAMETRI-SELEZIONE.
+           05 WS-PARM-COD-CLI-DA     PIC 9(5) VALUE ZEROES.
+           05 WS-PARM-COD-CLI-A      PIC 9(5) VALUE ZEROES.
+
+      *======================================================================================================================================================*
+       PROCEDURE DIVISION.
+      *======================================================================================================================================================*
+
+       INIZIO.
+          PERFORM OP-INIZIALI THRU OP-INIZIALI-EX.
+          PERFORM ELABORA THRU ELABORA-EX UNTIL EOF-CLI.
+          PERFORM OP-FINALI   THRU OP-FINALI-EX.
+          IF WS-RUN-DA-ABORTIRE
+             STOP RUN WITH ERROR STATUS 16.
+          STOP RUN.
+
+       OP-INIZIALI.
+          OPEN OUTPUT ERRORI.
+          IF FS-ERRORI NOT = '00'
+             DISPLAY 'IMPOSSIBILE APRIRE IL REPORT ERRORI - FS='
+                     FS-ERRORI
+             MOVE 'S' TO WS-SW-ABORT
+             STOP RUN WITH ERROR STATUS 16.
+          OPEN OUTPUT STAMPA.
+          IF FS-STAMPA NOT = '00'
+             MOVE 'OP-INIZIALI'    TO WS-ERR-PARAGRAFO
+             MOVE 'STAMPA'         TO WS-ERR-FILE
+             MOVE FS-STAMPA        TO WS-ERR-STATUS
+             MOVE 'ERRORE IN OPEN' TO WS-ERR-TESTO
+             PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+             MOVE 'S' TO WS-SW-ABORT
+             PERFORM OP-FINALI THRU OP-FINALI-EX
+             STOP RUN WITH ERROR STATUS 16.
+          PERFORM SELEZIONE-PARAMETRI THRU SELEZIONE-PARAMETRI-EX.
+          ACCEPT WS-DATA-RUN FROM DATE YYYYMMDD.
+          OPEN INPUT FCLIENTI, FFATTURE.
+          OPEN OUTPUT SITCLIEN.
+          OPEN OUTPUT SDIEXPORT.
+          IF FS-SDIEXPORT NOT = '00'
+             MOVE 'OP-INIZIALI'    TO WS-ERR-PARAGRAFO
+             MOVE 'SDIEXPORT'      TO WS-ERR-FILE
+             MOVE FS-SDIEXPORT     TO WS-ERR-STATUS
+             MOVE 'ERRORE IN OPEN' TO WS-ERR-TESTO
+             PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+             MOVE 'S' TO WS-SW-ABORT.
+          OPEN OUTPUT ECCEZIONI.
+          IF FS-ECCEZIONI NOT = '00'
+             MOVE 'OP-INIZIALI'    TO WS-ERR-PARAGRAFO
+             MOVE 'ECCEZIONI'      TO WS-ERR-FILE
+             MOVE FS-ECCEZIONI     TO WS-ERR-STATUS
+             MOVE 'ERRORE IN OPEN' TO WS-ERR-TESTO
+             PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+             MOVE 'S' TO WS-SW-ABORT.
+          PERFORM VERIFICA-FS-OPEN THRU VERIFICA-FS-OPEN-EX.
+          PERFORM APRI-STORICO THRU APRI-STORICO-EX.
+          PERFORM LEGGI-RIPRESA THRU LEGGI-RIPRESA-EX.
+          READ FCLIENTI INTO WS-REC-CLIENTI
+               AT END MOVE 1 TO SW-FINE-CLI.
+          IF NOT EOF-CLI
+             PERFORM VERIFICA-FS-CLI THRU VERIFICA-FS-CLI-EX
+             ADD 1 TO WS-CTR-REC-LET-FCLIENTI.
+          IF WS-RIPRESA-ATTIVA
+             PERFORM SALTA-A-RIPRESA THRU SALTA-A-RIPRESA-EX
+                     UNTIL EOF-CLI
+                     OR WS-FCLI-COD-CLI > WS-COD-CLI-RIPRESA.
+       OP-INIZIALI-EX.
+          EXIT.
+
+      *----------------------------------------------------------------
+      *  PARAMETRI DI SELEZIONE: CONSENTONO DI RILANCIARE L'ESTRATTO
+      *  PER UN SINGOLO COD-CLI O PER UN RANGE DI CLIENTI INVECE CHE
+      *  PER TUTTO FCLIENTI. VALORE ZERO IN ENTRAMBI I CAMPI = TUTTI
+      *  I CLIENTI (COMPORTAMENTO ORIGINALE). UN SOLO COD-CLI VALORIZ-
+      *  ZATO IN WS-PARM-COD-CLI-DA SELEZIONA UN SINGOLO CLIENTE.
+      *----------------------------------------------------------------
+       SELEZIONE-PARAMETRI.
+          DISPLAY 'COD.CLIENTE DA (00000 = TUTTI): '
+          ACCEPT WS-PARM-COD-CLI-DA.
+          DISPLAY 'COD.CLIENTE A  (00000 = FINO A FINE FILE): '
+          ACCEPT WS-PARM-COD-CLI-A.
+          IF WS-PARM-COD-CLI-A = ZEROES
+             MOVE 99999 TO WS-PARM-COD-CLI-A.
+          IF WS-PARM-COD-CLI-DA NOT = ZEROES
+          AND WS-PARM-COD-CLI-A = 99999
+             MOVE WS-PARM-COD-CLI-DA TO WS-PARM-COD-CLI-A.
+       SELEZIONE-PARAMETRI-EX.
+          EXIT.
+
+      *----------------------------------------------------------------
+      *  RIPRESA DA PUNTO DI INTERRUZIONE: SE IL FILE DI CHECKPOINT
+      *  CONTIENE UN CODICE CLIENTE VALIDO, IL RUN PRECEDENTE SI E'
+      *  INTERROTTO A META'; POSIZIONA FCLIENTI SUBITO DOPO L'ULTIMO
+      *  CLIENTE GIA' ELABORATO INVECE DI RIPARTIRE DA CAPO.
+      *----------------------------------------------------------------
+       LEGGI-RIPRESA.
+          MOVE ZEROES TO WS-COD-CLI-RIPRESA
+          OPEN INPUT RIPRESA.
+          IF FS-RIPRESA = '00'
+             READ RIPRESA INTO REC-RIPRESA
+                  AT END MOVE ZEROES TO WS-COD-CLI-RIPRESA
+             NOT AT END
+                  IF RIP-COD-CLI NOT = ZEROES
+                     MOVE RIP-COD-CLI TO WS-COD-CLI-RIPRESA
+                     MOVE 'S' TO WS-SW-RIPRESA-ATTIVA
+                     DISPLAY 'RIPRESA DAL CLIENTE ' WS-COD-CLI-RIPRESA
+             END-READ
+             CLOSE RIPRESA
+          ELSE
+             CONTINUE.
+       LEGGI-RIPRESA-EX.
+          EXIT.
+
+      *----------------------------------------------------------------
+      *  APRE L'ARCHIVIO STORICO SITCLIEN. SE ESISTE GIA' (RUN DI UN
+      *  CICLO DI FATTURAZIONE PRECEDENTE) VIENE APERTO IN EXTEND PER
+      *  ACCODARE; SE NON ESISTE ANCORA VIENE CREATO.
+      *----------------------------------------------------------------
+       APRI-STORICO.
+          OPEN INPUT STORICO.
+          IF FS-STORICO = '00'
+             CLOSE STORICO
+             OPEN EXTEND STORICO
+          ELSE
+             OPEN OUTPUT STORICO.
+          IF FS-STORICO NOT = '00'
+             MOVE 'OP-INIZIALI'    TO WS-ERR-PARAGRAFO
+             MOVE 'STORICO'        TO WS-ERR-FILE
+             MOVE FS-STORICO       TO WS-ERR-STATUS
+             MOVE 'ERRORE IN OPEN' TO WS-ERR-TESTO
+             PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+             MOVE 'S' TO WS-SW-ABORT.
+       APRI-STORICO-EX.
+          EXIT.
+
+       SALTA-A-RIPRESA.
+          PERFORM LETTURA-SEQ THRU LETTURA-SEQ-EX.
+       SALTA-A-RIPRESA-EX.
+          EXIT.
+
+       VERIFICA-FS-OPEN.
+           IF FS-FCLIENTI NOT = '00'
+              MOVE 'OP-INIZIALI'    TO WS-ERR-PARAGRAFO
+              MOVE 'FCLIENTI'       TO WS-ERR-FILE
+              MOVE FS-FCLIENTI      TO WS-ERR-STATUS
+              MOVE 'ERRORE IN OPEN' TO WS-ERR-TESTO
+              PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+              MOVE 'S' TO WS-SW-ABORT.
+           IF FS-FATTURE NOT = '00'
+              MOVE 'OP-INIZIALI'    TO WS-ERR-PARAGRAFO
+              MOVE 'FFATTURE'       TO WS-ERR-FILE
+              MOVE FS-FATTURE       TO WS-ERR-STATUS
+              MOVE 'ERRORE IN OPEN' TO WS-ERR-TESTO
+              PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+              MOVE 'S' TO WS-SW-ABORT.
+           IF FS-SITCLIEN NOT = '00'
+              MOVE 'OP-INIZIALI'    TO WS-ERR-PARAGRAFO
+              MOVE 'SITCLIEN'       TO WS-ERR-FILE
+              MOVE FS-SITCLIEN      TO WS-ERR-STATUS
+              MOVE 'ERRORE IN OPEN' TO WS-ERR-TESTO
+              PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+              MOVE 'S' TO WS-SW-ABORT.
+           IF WS-RUN-DA-ABORTIRE
+              PERFORM OP-FINALI THRU OP-FINALI-EX
+              STOP RUN WITH ERROR STATUS 16.
+       VERIFICA-FS-OPEN-EX.
+           EXIT.
+
+       VERIFICA-FS-CLI.
+           IF FS-FCLIENTI NOT = '00'
+              MOVE WS-FCLI-COD-CLI  TO WS-ERR-COD-CLI
+              MOVE 'LETTURA-SEQ'    TO WS-ERR-PARAGRAFO
+              MOVE 'FCLIENTI'       TO WS-ERR-FILE
+              MOVE FS-FCLIENTI      TO WS-ERR-STATUS
+              MOVE 'ERRORE IN READ' TO WS-ERR-TESTO
+              PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX.
+       VERIFICA-FS-CLI-EX.
+           EXIT.
+
+       VERIFICA-FS-FAT.
+           IF FS-FATTURE NOT = '00' AND FS-FATTURE NOT = '10'
+              MOVE WS-FCLI-COD-CLI  TO WS-ERR-COD-CLI
+              MOVE 'LETTURA-IND'    TO WS-ERR-PARAGRAFO
+              MOVE 'FFATTURE'       TO WS-ERR-FILE
+              MOVE FS-FATTURE       TO WS-ERR-STATUS
+              MOVE 'ERRORE IN READ' TO WS-ERR-TESTO
+              PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX.
+       VERIFICA-FS-FAT-EX.
+           EXIT.
+
+       VERIFICA-FS-SCRITTURA.
+           IF FS-SITCLIEN NOT = '00'
+              MOVE WS-FCLI-COD-CLI  TO WS-ERR-COD-CLI
+              MOVE 'SCRITTURA'       TO WS-ERR-PARAGRAFO
+              MOVE 'SITCLIEN'       TO WS-ERR-FILE
+              MOVE FS-SITCLIEN      TO WS-ERR-STATUS
+              MOVE 'ERRORE IN WRITE' TO WS-ERR-TESTO
+              PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+              MOVE 'S' TO WS-SW-ABORT.
+       VERIFICA-FS-SCRITTURA-EX.
+           EXIT.
+
+       SCRIVI-ERRORE.
+           ADD 1 TO WS-CTR-ERRORI.
+           MOVE SPACES TO REC-ERRORI.
+           MOVE WS-RIGA-ERRORE TO REC-ERRORI.
+           WRITE REC-ERRORI.
+           IF FS-ERRORI NOT = '00'
+              DISPLAY 'IMPOSSIBILE SCRIVERE SU REPORT ERRORI - FS='
+                      FS-ERRORI
+              DISPLAY WS-RIGA-ERRORE
+              MOVE 'S' TO WS-SW-ABORT.
+       SCRIVI-ERRORE-EX.
+           EXIT.
+
+       STAMPA-INTESTAZIONE.
+           ADD 1 TO WS-STAMPA-PAGINA.
+           MOVE WS-STAMPA-PAGINA TO WS-INT-PAGINA.
+           MOVE WS-INT-1 TO REC-STAMPA.
+           WRITE REC-STAMPA AFTER ADVANCING PAGE.
+           MOVE WS-INT-2 TO REC-STAMPA.
+           WRITE REC-STAMPA AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO REC-STAMPA.
+           WRITE REC-STAMPA AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO WS-STAMPA-RIGHE.
+           MOVE 'N' TO WS-STAMPA-PRIMA-VOLTA.
+       STAMPA-INTESTAZIONE-EX.
+           EXIT.
+
+       STAMPA-DETTAGLIO.
+           IF WS-STAMPA-INIZIO OR WS-STAMPA-RIGHE >= WS-STAMPA-MAX-RIGHE
+              IF NOT WS-STAMPA-INIZIO
+                 PERFORM STAMPA-TOT-PAGINA THRU STAMPA-TOT-PAGINA-EX
+              END-IF
+              PERFORM STAMPA-INTESTAZIONE THRU STAMPA-INTESTAZIONE-EX
+           END-IF.
+           MOVE WS-SIT-COD-CLI  TO WS-D-COD-CLI.
+           MOVE WS-SIT-FATT-DA  TO WS-D-FATT-DA.
+           MOVE WS-SIT-FATT-A   TO WS-D-FATT-A.
+           MOVE WS-SIT-TOT-IMPONIB TO WS-D-IMPONIB.
+           MOVE WS-SIT-TOT-IVA     TO WS-D-IVA.
+           MOVE WS-SIT-TOT-FATTURA TO WS-D-FATTURA.
+           IF WS-SIT-NESSUNA-FATTURA
+              MOVE '** NESSUNA FATTURA **' TO WS-D-NO-FATT
+           ELSE
+              MOVE SPACES TO WS-D-NO-FATT.
+           MOVE WS-DET-STAMPA TO REC-STAMPA.
+           WRITE REC-STAMPA AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-STAMPA-RIGHE.
+           ADD WS-SIT-TOT-IMPONIB TO WS-TP-IMPONIB WS-TG-IMPONIB.
+           ADD WS-SIT-TOT-IVA     TO WS-TP-IVA     WS-TG-IVA.
+           ADD WS-SIT-TOT-FATTURA TO WS-TP-FATTURA WS-TG-FATTURA.
+       STAMPA-DETTAGLIO-EX.
+           EXIT.
+
+       STAMPA-TOT-PAGINA.
+           MOVE SPACES TO WS-RIGA-TOTALE.
+           MOVE 'TOTALI DI PAGINA'  TO WS-TOT-LABEL.
+           MOVE WS-TP-IMPONIB TO WS-TOT-IMPON-E.
+           MOVE WS-TP-IVA     TO WS-TOT-IVA-E.
+           MOVE WS-TP-FATTURA TO WS-TOT-FATT-E.
+           MOVE WS-RIGA-TOTALE TO REC-STAMPA.
+           WRITE REC-STAMPA AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO WS-TP-IMPONIB WS-TP-IVA WS-TP-FATTURA.
+       STAMPA-TOT-PAGINA-EX.
+           EXIT.
+
+       STAMPA-TOT-GENERALE.
+           IF NOT WS-STAMPA-INIZIO
+              PERFORM STAMPA-TOT-PAGINA THRU STAMPA-TOT-PAGINA-EX.
+           MOVE SPACES TO WS-RIGA-TOTALE.
+           MOVE 'TOTALE GENERALE'   TO WS-TOT-LABEL.
+           MOVE WS-TG-IMPONIB TO WS-TOT-IMPON-E.
+           MOVE WS-TG-IVA     TO WS-TOT-IVA-E.
+           MOVE WS-TG-FATTURA TO WS-TOT-FATT-E.
+           MOVE WS-RIGA-TOTALE TO REC-STAMPA.
+           WRITE REC-STAMPA AFTER ADVANCING 2 LINES.
+       STAMPA-TOT-GENERALE-EX.
+           EXIT.
+
+       ELABORA.
+          IF WS-FCLI-COD-CLI < WS-PARM-COD-CLI-DA
+          OR WS-FCLI-COD-CLI > WS-PARM-COD-CLI-A
+             GO TO B020.
+          MOVE ZEROES TO WS-TAB-N.
+          MOVE WS-FCLI-COD-CLI TO FFAT-COD-CLI
+          MOVE SPACES TO FFAT-NUM-FAT.
+          START FFATTURE KEY IS GREATER THAN KEY-FFATTURE
+                INVALID KEY
+                GO TO B010.
+          PERFORM LETTURA-IND THRU LETTURA-IND-EX.
+          PERFORM ELAB-FATTURA THRU ELAB-FATTURA-EX UNTIL EOF-FAT
+                  OR WS-FCLI-COD-CLI NOT EQUAL WS-FFAT-COD-CLI-NEW.
+       B010.
+          PERFORM SCRITTURA THRU SCRITTURA-EX.
+       B020.
+          PERFORM LETTURA-SEQ THRU LETTURA-SEQ-EX.
+       ELABORA-EX.
+          EXIT.
+
+       LETTURA-IND.
+          READ FFATTURE NEXT AT END MOVE 1 TO SW-FINE-FAT
+                        GO TO LETTURA-IND-EX.
+          PERFORM VERIFICA-FS-FAT THRU VERIFICA-FS-FAT-EX.
+          ADD 1 TO WS-CTR-REC-LET-FFATTURE.
+          MOVE REC-FATTURE TO WS-REC-FATTURE-NEW.
+          ADD FFAT-IMPONIB  TO WS-IND-TOT-IMPONIB
+          ADD FFAT-IVA      TO WS-IND-TOT-IVA
+          ADD FFAT-TOT-FATT TO WS-IND-TOT-FATTURA.
+       LETTURA-IND-EX.
+          EXIT.
+
+       ELAB-FATTURA.
+          MOVE WS-REC-FATTURE-NEW TO  WS-REC-FATTURE-OLD.
+          PERFORM CERCA-DUPLICATO THRU CERCA-DUPLICATO-EX.
+          IF WS-FATT-DUPLICATA
+             SUBTRACT WS-FFAT-IMPONIB-OLD  FROM WS-IND-TOT-IMPONIB
+             SUBTRACT WS-FFAT-IVA-OLD      FROM WS-IND-TOT-IVA
+             SUBTRACT WS-FFAT-TOT-FATT-OLD FROM WS-IND-TOT-FATTURA
+             MOVE WS-FFAT-COD-CLI-OLD TO ECC-COD-CLI
+             MOVE WS-FFAT-NUM-FAT-OLD TO ECC-NUM-FAT
+             MOVE 'NUMERO FATTURA DUPLICATO PER IL CLIENTE' TO
+                  ECC-MOTIVO
+             WRITE REC-ECCEZIONI
+             IF FS-ECCEZIONI NOT = '00'
+                MOVE WS-FFAT-COD-CLI-OLD TO WS-ERR-COD-CLI
+                MOVE 'ELAB-FATTURA'      TO WS-ERR-PARAGRAFO
+                MOVE 'ECCEZIONI'         TO WS-ERR-FILE
+                MOVE FS-ECCEZIONI        TO WS-ERR-STATUS
+                MOVE 'ERRORE IN WRITE'   TO WS-ERR-TESTO
+                PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+             END-IF
+          ELSE
+             IF WS-TAB-N < 500
+                ADD 1 TO WS-TAB-N
+                MOVE WS-FFAT-NUM-FAT-OLD TO WS-TAB-NUM-FAT(WS-TAB-N)
+             END-IF
+             ADD  WS-FFAT-IMPONIB-OLD TO WS-TOT-COM-IMPONIB
+             ADD  WS-FFAT-IVA-OLD  TO WS-TOT-COM-IVA
+             ADD  WS-FFAT-TOT-FATT-OLD TO WS-TOT-COM-FATTURA
+             ADD 1 TO WS-TOT-COM-N-FAT
+             EVALUATE TRUE
+                WHEN WS-FFAT-ALIQUOTA-OLD = 4
+                   ADD WS-FFAT-IVA-OLD TO WS-TOT-COM-IVA-04
+                WHEN WS-FFAT-ALIQUOTA-OLD = 10
+                   ADD WS-FFAT-IVA-OLD TO WS-TOT-COM-IVA-10
+                WHEN WS-FFAT-ALIQUOTA-OLD = 22
+                   ADD WS-FFAT-IVA-OLD TO WS-TOT-COM-IVA-22
+                WHEN OTHER
+                   MOVE WS-FFAT-COD-CLI-OLD TO WS-ERR-COD-CLI
+                   MOVE 'ELAB-FATTURA'      TO WS-ERR-PARAGRAFO
+                   MOVE 'FFATTURE'          TO WS-ERR-FILE
+                   MOVE WS-FFAT-ALIQUOTA-OLD TO WS-ERR-STATUS
+                   MOVE 'ALIQUOTA IVA NON VALIDA' TO WS-ERR-TESTO
+                   PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX
+             END-EVALUATE
+             IF WS-TOT-COM-N-FAT = 1
+                MOVE WS-FFAT-NUM-FAT-OLD TO WS-COM-FAT-DA
+             END-IF
+             PERFORM SCRIVI-SDI THRU SCRIVI-SDI-EX
+          END-IF.
+          PERFORM LETTURA-IND THRU LETTURA-IND-EX.
+       ELAB-FATTURA-EX.
+          EXIT.
+
+      *----------------------------------------------------------------
+      *  CONFRONTA IL NUMERO FATTURA CORRENTE CON QUELLI GIA' VISTI
+      *  PER LO STESSO CLIENTE (WS-TAB-NUM-FAT), PER INTERCETTARE UNA
+      *  FFATTURE DUPLICATA/RIPETUTA PRIMA CHE ENTRI NEI TOTALI.
+      *----------------------------------------------------------------
+       CERCA-DUPLICATO.
+          MOVE 'N' TO SW-FATT-DUPLICATA.
+          PERFORM CONFRONTA-UNA-FATTURA THRU CONFRONTA-UNA-FATTURA-EX
+                  VARYING WS-TAB-IDX FROM 1 BY 1
+                  UNTIL WS-TAB-IDX > WS-TAB-N
+                  OR WS-FATT-DUPLICATA.
+       CERCA-DUPLICATO-EX.
+          EXIT.
+
+       CONFRONTA-UNA-FATTURA.
+          IF WS-TAB-NUM-FAT(WS-TAB-IDX) = WS-FFAT-NUM-FAT-OLD
+             MOVE 'S' TO SW-FATT-DUPLICATA.
+       CONFRONTA-UNA-FATTURA-EX.
+          EXIT.
+
+      *----------------------------------------------------------------
+      *  EXPORT ELETTRONICO SDI: GENERA IL DOCUMENTO XML SEMPLIFICATO
+      *  PER LA FATTURA APPENA ACCUMULATA (WS-REC-FATTURE-OLD), CON I
+      *  DATI RICHIESTI DAL SISTEMA DI INTERSCAMBIO.
+      *----------------------------------------------------------------
+       SCRIVI-SDI.
+          MOVE WS-FFAT-NUM-FAT-OLD TO WS-SDI-NUM-FAT-ED.
+          MOVE WS-FCLI-PIVA        TO WS-SDI-PIVA-ED.
+          MOVE WS-FFAT-IMPONIB-OLD TO WS-SDI-IMPONIB-ED.
+          MOVE WS-FFAT-IVA-OLD     TO WS-SDI-IVA-ED.
+          MOVE SPACES TO REC-SDIEXPORT.
+          STRING '<FatturaElettronica>' DELIMITED BY SIZE
+             INTO REC-SDIEXPORT.
+          WRITE REC-SDIEXPORT.
+          MOVE SPACES TO REC-SDIEXPORT.
+          STRING '  <CodiceFiscaleCliente>' DELIMITED BY SIZE
+                 WS-SDI-PIVA-ED             DELIMITED BY SIZE
+                 '</CodiceFiscaleCliente>'  DELIMITED BY SIZE
+             INTO REC-SDIEXPORT.
+          WRITE REC-SDIEXPORT.
+          MOVE SPACES TO REC-SDIEXPORT.
+          STRING '  <NumeroFattura>' DELIMITED BY SIZE
+                 WS-SDI-NUM-FAT-ED   DELIMITED BY SIZE
+                 '</NumeroFattura>'  DELIMITED BY SIZE
+             INTO REC-SDIEXPORT.
+          WRITE REC-SDIEXPORT.
+          MOVE SPACES TO REC-SDIEXPORT.
+          STRING '  <ImponibileImporto>' DELIMITED BY SIZE
+                 WS-SDI-IMPONIB-ED        DELIMITED BY SIZE
+                 '</ImponibileImporto>'   DELIMITED BY SIZE
+             INTO REC-SDIEXPORT.
+          WRITE REC-SDIEXPORT.
+          MOVE SPACES TO REC-SDIEXPORT.
+          STRING '  <ImpostaIVA>' DELIMITED BY SIZE
+                 WS-SDI-IVA-ED    DELIMITED BY SIZE
+                 '</ImpostaIVA>'  DELIMITED BY SIZE
+             INTO REC-SDIEXPORT.
+          WRITE REC-SDIEXPORT.
+          MOVE SPACES TO REC-SDIEXPORT.
+          STRING '</FatturaElettronica>' DELIMITED BY SIZE
+             INTO REC-SDIEXPORT.
+          WRITE REC-SDIEXPORT.
+          IF FS-SDIEXPORT NOT = '00'
+             MOVE WS-FFAT-COD-CLI-OLD TO WS-ERR-COD-CLI
+             MOVE 'SCRIVI-SDI'        TO WS-ERR-PARAGRAFO
+             MOVE 'SDIEXPORT'         TO WS-ERR-FILE
+             MOVE FS-SDIEXPORT        TO WS-ERR-STATUS
+             MOVE 'ERRORE IN WRITE'   TO WS-ERR-TESTO
+             PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX.
+       SCRIVI-SDI-EX.
+          EXIT.
+
+
+       SCRITTURA.
+          MOVE WS-FCLI-COD-CLI TO WS-SIT-COD-CLI
+          MOVE WS-FCLI-INDIR   TO WS-SIT-INDIR
+          MOVE WS-FCLI-TEL     TO WS-SIT-TEL
+          MOVE WS-TOT-COM-N-FAT TO WS-SIT-NUM-TOT-FATT
+          MOVE WS-COM-FAT-DA    TO WS-SIT-FATT-DA
+          MOVE WS-FFAT-NUM-FAT-OLD TO WS-SIT-FATT-A
+          MOVE WS-TOT-COM-IMPONIB TO WS-SIT-TOT-IMPONIB
+          MOVE WS-TOT-COM-IVA     TO WS-SIT-TOT-IVA
+          MOVE WS-TOT-COM-FATTURA TO WS-SIT-TOT-FATTURA
+          MOVE WS-TOT-COM-IVA-04  TO WS-SIT-TOT-IVA-04
+          MOVE WS-TOT-COM-IVA-10  TO WS-SIT-TOT-IVA-10
+          MOVE WS-TOT-COM-IVA-22  TO WS-SIT-TOT-IVA-22
+          IF WS-TOT-COM-N-FAT = ZEROES
+             MOVE 'S' TO WS-SIT-FLAG-NO-FATT
+          ELSE
+             MOVE SPACES TO WS-SIT-FLAG-NO-FATT.
+          MOVE WS-REC-SITCLIE TO REC-SITCLIE.
+          WRITE REC-SITCLIE.
+          PERFORM VERIFICA-FS-SCRITTURA THRU VERIFICA-FS-SCRITTURA-EX.
+          ADD 1 TO WS-CTR-REC-SCR-SITCLIEN.
+          PERFORM SCRIVI-STORICO THRU SCRIVI-STORICO-EX.
+          PERFORM STAMPA-DETTAGLIO THRU STAMPA-DETTAGLIO-EX.
+          ADD 1 TO WS-CTR-DA-RIPRESA.
+          IF WS-CTR-DA-RIPRESA >= WS-RIPRESA-INTERVALLO
+             PERFORM SCRIVI-RIPRESA THRU SCRIVI-RIPRESA-EX
+             MOVE ZEROES TO WS-CTR-DA-RIPRESA.
+          MOVE ZEROES TO WS-TOT-COM-N-FAT
+          MOVE ZEROES TO WS-TOT-COM-IMPONIB
+          MOVE ZEROES TO WS-TOT-COM-IVA
+          MOVE ZEROES TO WS-TOT-COM-FATTURA
+          MOVE ZEROES TO WS-TOT-COM-IVA-04
+          MOVE ZEROES TO WS-TOT-COM-IVA-10
+          MOVE ZEROES TO WS-TOT-COM-IVA-22
+          MOVE SPACES TO WS-COM-FAT-DA
+          MOVE SPACES TO WS-FFAT-NUM-FAT-OLD.
+       SCRITTURA-EX.
+          EXIT.
+
+      *----------------------------------------------------------------
+      *  ACCODA ALL'ARCHIVIO STORICO UNA COPIA DATATA DEL RECORD
+      *  SITCLIEN APPENA SCRITTO, PER LA CONSULTAZIONE DI CICLI DI
+      *  FATTURAZIONE PRECEDENTI (RIEPILOGO STORICO PER CLIENTE).
+      *----------------------------------------------------------------
+       SCRIVI-STORICO.
+          MOVE WS-DATA-RUN  TO STO-DATA-RUN.
+          MOVE REC-SITCLIE  TO STO-SITCLIE.
+          WRITE REC-STORICO.
+          IF FS-STORICO NOT = '00'
+             MOVE WS-FCLI-COD-CLI  TO WS-ERR-COD-CLI
+             MOVE 'SCRIVI-STORICO' TO WS-ERR-PARAGRAFO
+             MOVE 'STORICO'        TO WS-ERR-FILE
+             MOVE FS-STORICO       TO WS-ERR-STATUS
+             MOVE 'ERRORE IN WRITE' TO WS-ERR-TESTO
+             PERFORM SCRIVI-ERRORE THRU SCRIVI-ERRORE-EX.
+       SCRIVI-STORICO-EX.
+          EXIT.
+
+      *----------------------------------------------------------------
+      *  AGGIORNA IL CHECKPOINT DI RIPRESA CON L'ULTIMO CLIENTE SCRITTO
+      *  CORRETTAMENTE SU SITCLIEN, IN MODO CHE UN RUN INTERROTTO POSSA
+      *  RIPARTIRE DAL CLIENTE SUCCESSIVO ANZICHE' DA CAPO.
+      *----------------------------------------------------------------
+       SCRIVI-RIPRESA.
+          OPEN OUTPUT RIPRESA.
+          MOVE SPACES TO REC-RIPRESA
+          MOVE WS-FCLI-COD-CLI TO RIP-COD-CLI
+          WRITE REC-RIPRESA.
+          CLOSE RIPRESA.
+       SCRIVI-RIPRESA-EX.
+          EXIT.
+
+       LETTURA-SEQ.
+          READ FCLIENTI INTO WS-REC-CLIENTI
+               AT END MOVE 1 TO SW-FINE-CLI
+                  GO TO LETTURA-SEQ-EX.
+          PERFORM VERIFICA-FS-CLI THRU VERIFICA-FS-CLI-EX.
+          ADD 1 TO WS-CTR-REC-LET-FCLIENTI.
+       LETTURA-SEQ-EX.
+          EXIT.
+       OP-FINALI.
+         CLOSE FCLIENTI, FFATTURE, SITCLIEN, STORICO, SDIEXPORT,
+               ECCEZIONI.
+         IF WS-CTR-ERRORI = 0
+            MOVE SPACES TO REC-ERRORI
+            MOVE 'NESSUN ERRORE RILEVATO DURANTE IL RUN' TO REC-ERRORI
+            WRITE REC-ERRORI.
+         CLOSE ERRORI.
+         PERFORM STAMPA-TOT-GENERALE THRU STAMPA-TOT-GENERALE-EX.
+         PERFORM STAMPA-RIEPILOGO THRU STAMPA-RIEPILOGO-EX.
+         CLOSE STAMPA.
+         IF EOF-CLI AND NOT WS-RUN-DA-ABORTIRE
+         AND WS-PARM-COD-CLI-DA = ZEROES
+         AND WS-PARM-COD-CLI-A = 99999
+            MOVE ZEROES TO WS-FCLI-COD-CLI
+            PERFORM SCRIVI-RIPRESA THRU SCRIVI-RIPRESA-EX.
+       OP-FINALI-EX.
+         EXIT.
+
+      *----------------------------------------------------------------
+      *  RIEPILOGO DI QUADRATURA DI FINE LAVORO: CONTATORI RECORD E
+      *  CONFRONTO TOTALI CUMULATI PER CLIENTE CONTRO I TOTALI LETTI
+      *  DIRETTAMENTE DA FFATTURE, PER SEGNALARE FILE TRONCATI O
+      *  CLIENTI PERSI A META' RUN PRIMA CHE I DATI ARRIVINO AL CLIENTE
+      *----------------------------------------------------------------
+       STAMPA-RIEPILOGO.
+         MOVE SPACES TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING PAGE.
+         MOVE SPACES TO REC-STAMPA
+         MOVE 'RIEPILOGO DI QUADRATURA DEL RUN' TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 2 LINES.
+         MOVE SPACES TO WS-RIGA-RIEPILOGO
+         MOVE 'RECORD FCLIENTI LETTI' TO WS-RIE-LABEL
+         MOVE WS-CTR-REC-LET-FCLIENTI TO WS-RIE-VALORE1
+         MOVE SPACES TO REC-STAMPA
+         MOVE WS-RIGA-RIEPILOGO TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 2 LINES.
+         MOVE SPACES TO WS-RIGA-RIEPILOGO
+         MOVE 'RECORD FFATTURE LETTI' TO WS-RIE-LABEL
+         MOVE WS-CTR-REC-LET-FFATTURE TO WS-RIE-VALORE1
+         MOVE SPACES TO REC-STAMPA
+         MOVE WS-RIGA-RIEPILOGO TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+         MOVE SPACES TO WS-RIGA-RIEPILOGO
+         MOVE 'RECORD SITCLIEN SCRITTI' TO WS-RIE-LABEL
+         MOVE WS-CTR-REC-SCR-SITCLIEN TO WS-RIE-VALORE1
+         MOVE SPACES TO REC-STAMPA
+         MOVE WS-RIGA-RIEPILOGO TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+         MOVE SPACES TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+         MOVE SPACES TO WS-RIGA-RIEPILOGO
+         MOVE 'TOTALI' TO WS-RIE-LABEL
+         MOVE SPACES TO REC-STAMPA
+         MOVE WS-RIGA-RIEPILOGO TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+         MOVE SPACES TO WS-RIGA-RIEPILOGO
+         MOVE '                    CUMULATO CLIENTI     DA FFATTURE'
+              TO WS-RIE-LABEL
+         MOVE SPACES TO REC-STAMPA
+         MOVE WS-RIE-LABEL TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+         MOVE SPACES TO WS-RIGA-RIEPILOGO
+         MOVE 'IMPONIBILE' TO WS-RIE-LABEL
+         MOVE WS-TG-IMPONIB TO WS-RIE-VALORE1
+         MOVE WS-IND-TOT-IMPONIB TO WS-RIE-VALORE2
+         IF WS-TG-IMPONIB NOT EQUAL WS-IND-TOT-IMPONIB
+            MOVE '*** DIFFORME ***' TO WS-RIE-ESITO
+         ELSE
+            MOVE 'QUADRATO' TO WS-RIE-ESITO.
+         MOVE SPACES TO REC-STAMPA
+         MOVE WS-RIGA-RIEPILOGO TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+         MOVE SPACES TO WS-RIGA-RIEPILOGO
+         MOVE 'IVA' TO WS-RIE-LABEL
+         MOVE WS-TG-IVA TO WS-RIE-VALORE1
+         MOVE WS-IND-TOT-IVA TO WS-RIE-VALORE2
+         IF WS-TG-IVA NOT EQUAL WS-IND-TOT-IVA
+            MOVE '*** DIFFORME ***' TO WS-RIE-ESITO
+         ELSE
+            MOVE 'QUADRATO' TO WS-RIE-ESITO.
+         MOVE SPACES TO REC-STAMPA
+         MOVE WS-RIGA-RIEPILOGO TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+         MOVE SPACES TO WS-RIGA-RIEPILOGO
+         MOVE 'TOTALE FATTURA' TO WS-RIE-LABEL
+         MOVE WS-TG-FATTURA TO WS-RIE-VALORE1
+         MOVE WS-IND-TOT-FATTURA TO WS-RIE-VALORE2
+         IF WS-TG-FATTURA NOT EQUAL WS-IND-TOT-FATTURA
+            MOVE '*** DIFFORME ***' TO WS-RIE-ESITO
+         ELSE
+            MOVE 'QUADRATO' TO WS-RIE-ESITO.
+         MOVE SPACES TO REC-STAMPA
+         MOVE WS-RIGA-RIEPILOGO TO REC-STAMPA
+         WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+         IF WS-TG-IMPONIB NOT EQUAL WS-IND-TOT-IMPONIB
+         OR WS-TG-IVA NOT EQUAL WS-IND-TOT-IVA
+         OR WS-TG-FATTURA NOT EQUAL WS-IND-TOT-FATTURA
+            MOVE SPACES TO REC-STAMPA
+            MOVE 'ATTENZIONE: RISCONTRATA DIFFORMITA'' NEI TOTALI,'
+                 TO REC-STAMPA
+            WRITE REC-STAMPA AFTER ADVANCING 2 LINES
+            MOVE SPACES TO REC-STAMPA
+            MOVE 'VERIFICARE FILE FFATTURE PRIMA DI INVIARE I DATI'
+                 TO REC-STAMPA
+            WRITE REC-STAMPA AFTER ADVANCING 1 LINES.
+       STAMPA-RIEPILOGO-EX.
+         EXIT.
