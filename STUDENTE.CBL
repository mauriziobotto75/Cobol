@@ -1,61 +1,366 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. GesStudente.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-           SELECT ESTUDENTE ASSIGN TO DISK
-       ----ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS CD-STUDENT
-           FILE STATUS IS WS-FS.
-
-       FD  STUDENTE.
-           COPY FD_Studente.
-
-       FILE CONTROL.
-
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  WS-REGISTRO     PIC X(25) VALUE SPACES.
-       01  FILLER REDEFINES WS-REGISTRO.
-           02 WS-CD-STUDENT  PIC 9(05).
-           02 WS-NM-STUDENT  PIC X(25).
-       77  WS-EOF            PIC X(9).
-           88 EOF-OK         VALUE 0 FALSE 1.
-       77  WS-FS             PIC 99.
-           88 FS-OK          VALUE 0.
-       77  WS-CONT-REG       PIC 99.
-
-
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-           OPEN INPUT STUDENTE
-            PERFORM UNTIL WS-EOF = "F" THEN
-                    READ STUDENT INTO WS-DADOS AT END MOVE "f" TO ws-EOF
-                    NOT AT END DISPLAY WS-CD-STUDENT '   ' WS-NM-STUDENT
-                    END-READ
-            END-PERFORM.
-
-
-
-      * The main procedure of the program
-
-            DISPLAY "Hello world"
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM GesStudente.
+      ******************************************************************
+      * MODIFICHE
+      * 09-08-2026 MB  RESTORED THE MISSING FD_Studente COPYBOOK AND
+      *                REWROTE THE PROGRAM AROUND A REAL ADD/CHANGE/
+      *                DELETE/LOOKUP/ROSTER MENU AGAINST THE INDEXED
+      *                ESTUDENTE MASTER (THE CHECKED-IN VERSION COULD
+      *                NOT EVEN COMPILE: MISPLACED DIVISIONS, AN
+      *                UNDEFINED COPY MEMBER, AND INVALID PROCEDURE
+      *                DIVISION SYNTAX). ADDED RANDOM-ACCESS LOOKUP BY
+      *                CD-STUDENT, A PAGINATED PRINTED ROSTER IN PLACE
+      *                OF THE CONSOLE DISPLAY DUMP, AND A COURSE/GRADE
+      *                HISTORY TRANSCRIPT-PRINT TRANSACTION.
+      * 09-08-2026 MB  AGGIUNTA UNA VOCE DI MENU PER REGISTRARE UNA
+      *                DISCIPLINA/VOTO NELLO STORICO DELLO STUDENTE
+      *                (STORICO-CORSI-STUDENT), CON CONTROLLO SUL
+      *                LIMITE DI 20 VOCI, IN MODO CHE LA PAGELLA
+      *                STAMPATA DA STAMPA-PAGELLA ABBIA DEI DATI DA
+      *                RIPORTARE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. GesStudente.
+
+       AUTHOR. BOTTO.
+
+       DATE-WRITTEN. 09-08-2026.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       SOURCE-COMPUTER.
+                       PC-HP.
+       OBJECT-COMPUTER.
+                       PC-HP.
+
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+
+           SELECT ESTUDENTE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-STUDENT
+               FILE STATUS IS FS-ESTUDENTE.
+
+           SELECT ROSTER ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+
+       FD  ESTUDENTE
+           LABEL RECORDS ARE STANDARD.
+           COPY FD_Studente.
+
+       FD  ROSTER
+           LABEL RECORDS ARE OMITTED.
+       01  PRINT-RECORD    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  FS-ESTUDENTE            PIC X(2).
+           88 FS-ESTUDENTE-OK        VALUE '00'.
+           88 FS-ESTUDENTE-NOTFOUND  VALUE '23'.
+           88 FS-ESTUDENTE-DUPLICATE VALUE '22'.
+
+       77  WS-OPZIONE               PIC 9.
+       77  WS-MSG-ERRORE            PIC X(40) VALUE SPACES.
+       77  WS-IDX                   PIC 99.
+       77  PAGE-CTR                 PIC 9(3) VALUE ZERO.
+       77  WS-RIGHE-PAGINA          PIC 99   VALUE ZERO.
+
+       01  HEADING-RECORD-1.
+           02  FILLER    PIC X(40) VALUE SPACES.
+           02  FILLER    PIC X(20) VALUE 'ELENCO STUDENTI'.
+           02  FILLER    PIC X(52) VALUE SPACES.
+           02  FILLER    PIC X(6)  VALUE 'PAGE '.
+           02  PAGE-NUMBER PIC ZZZ.
+           02  FILLER    PIC X(11) VALUE SPACES.
+       01  HEADING-RECORD-2.
+           02  FILLER    PIC X(5)  VALUE SPACES.
+           02  FILLER    PIC X(8)  VALUE 'CODICE'.
+           02  FILLER    PIC X(5)  VALUE SPACES.
+           02  FILLER    PIC X(25) VALUE 'NOME'.
+           02  FILLER    PIC X(5)  VALUE SPACES.
+           02  FILLER    PIC X(20) VALUE 'CORSO'.
+           02  FILLER    PIC X(64) VALUE SPACES.
+       01  DETAIL-RECORD.
+           02  FILLER    PIC X(5)  VALUE SPACES.
+           02  CD-DET    PIC ZZZZ9.
+           02  FILLER    PIC X(8)  VALUE SPACES.
+           02  NM-DET    PIC X(25).
+           02  FILLER    PIC X(5)  VALUE SPACES.
+           02  CURSO-DET PIC X(20).
+           02  FILLER    PIC X(64) VALUE SPACES.
+
+       01  TRANSCRIPT-HEADING.
+           02  FILLER    PIC X(5)  VALUE SPACES.
+           02  FILLER    PIC X(11) VALUE 'DISCIPLINA'.
+           02  FILLER    PIC X(3)  VALUE SPACES.
+           02  FILLER    PIC X(4)  VALUE 'ANNO'.
+           02  FILLER    PIC X(3)  VALUE SPACES.
+           02  FILLER    PIC X(4)  VALUE 'VOTO'.
+           02  FILLER    PIC X(102) VALUE SPACES.
+       01  TRANSCRIPT-DETAIL.
+           02  FILLER    PIC X(5)  VALUE SPACES.
+           02  DISCIPLINA-DET PIC X(10).
+           02  FILLER    PIC X(4)  VALUE SPACES.
+           02  ANNO-DET       PIC 9(04).
+           02  FILLER    PIC X(3)  VALUE SPACES.
+           02  VOTO-DET       PIC Z9.
+           02  FILLER    PIC X(101) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM APRI-ESTUDENTE THRU APRI-ESTUDENTE-EX.
+       MENU-PRINCIPALE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+       MENU-PRINCIPALE-LOOP.
+           DISPLAY ' '.
+           DISPLAY 'GESTIONE STUDENTI'.
+           DISPLAY '1 - INSERISCI STUDENTE'.
+           DISPLAY '2 - VARIA STUDENTE'.
+           DISPLAY '3 - CANCELLA STUDENTE'.
+           DISPLAY '4 - CERCA STUDENTE PER CODICE'.
+           DISPLAY '5 - STAMPA ELENCO STUDENTI'.
+           DISPLAY '6 - STAMPA PAGELLA STUDENTE'.
+           DISPLAY '7 - REGISTRA VOTO IN PAGELLA'.
+           DISPLAY '0 - FINE'.
+           DISPLAY WS-MSG-ERRORE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY 'SCELTA: ' WITH NO ADVANCING.
+           ACCEPT WS-OPZIONE.
+           EVALUATE WS-OPZIONE
+               WHEN 1 PERFORM INSERISCI-STUDENTE THRU
+                              INSERISCI-STUDENTE-EX
+               WHEN 2 PERFORM VARIA-STUDENTE THRU
+                              VARIA-STUDENTE-EX
+               WHEN 3 PERFORM CANCELLA-STUDENTE THRU
+                              CANCELLA-STUDENTE-EX
+               WHEN 4 PERFORM CERCA-STUDENTE THRU
+                              CERCA-STUDENTE-EX
+               WHEN 5 PERFORM STAMPA-ELENCO THRU
+                              STAMPA-ELENCO-EX
+               WHEN 6 PERFORM STAMPA-PAGELLA THRU
+                              STAMPA-PAGELLA-EX
+               WHEN 7 PERFORM REGISTRA-VOTO THRU
+                              REGISTRA-VOTO-EX
+               WHEN 0 GO TO FINE
+               WHEN OTHER MOVE 'SCELTA NON VALIDA' TO WS-MSG-ERRORE
+           END-EVALUATE.
+           GO TO MENU-PRINCIPALE-LOOP.
+
+      *----------------------------------------------------------------
+      *  APRE ESTUDENTE IN I-O; SE IL FILE NON ESISTE ANCORA LO CREA
+      *  VUOTO PRIMA DI RIAPRIRLO (STESSO SCHEMA GIA' USATO IN
+      *  INSCLIENTI PER APRI-CLIENTI).
+      *----------------------------------------------------------------
+       APRI-ESTUDENTE.
+           OPEN I-O ESTUDENTE.
+           IF NOT FS-ESTUDENTE-OK
+               OPEN OUTPUT ESTUDENTE
+               CLOSE ESTUDENTE
+               OPEN I-O ESTUDENTE
+           END-IF.
+       APRI-ESTUDENTE-EX.
+           EXIT.
+
+       INSERISCI-STUDENTE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           INITIALIZE STUDENT-RECORD.
+       INSERISCI-STUDENTE-LOOP.
+           DISPLAY WS-MSG-ERRORE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY 'CODICE STUDENTE: ' WITH NO ADVANCING.
+           ACCEPT CD-STUDENT.
+           DISPLAY 'NOME STUDENTE:   ' WITH NO ADVANCING.
+           ACCEPT NM-STUDENT.
+           DISPLAY 'DATA DI NASCITA (AAAAMMGG): ' WITH NO ADVANCING.
+           ACCEPT DT-NASCITA-STUDENT.
+           DISPLAY 'CORSO:           ' WITH NO ADVANCING.
+           ACCEPT CURSO-STUDENT.
+           MOVE ZERO TO NUM-STORICO-STUDENT.
+           WRITE STUDENT-RECORD.
+           IF FS-ESTUDENTE-DUPLICATE
+               MOVE 'CODICE GIA'' ESISTENTE, RIPETERE' TO WS-MSG-ERRORE
+               GO TO INSERISCI-STUDENTE-LOOP
+           END-IF.
+       INSERISCI-STUDENTE-EX.
+           EXIT.
+
+       VARIA-STUDENTE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+       VARIA-STUDENTE-LOOP.
+           DISPLAY WS-MSG-ERRORE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY 'CODICE STUDENTE DA VARIARE: ' WITH NO ADVANCING.
+           ACCEPT CD-STUDENT.
+           READ ESTUDENTE KEY IS CD-STUDENT.
+           IF FS-ESTUDENTE-NOTFOUND
+               MOVE 'STUDENTE NON TROVATO' TO WS-MSG-ERRORE
+               GO TO VARIA-STUDENTE-EX
+           END-IF.
+           DISPLAY 'NOME STUDENTE   [' NM-STUDENT ']: ' WITH NO
+               ADVANCING.
+           ACCEPT NM-STUDENT.
+           DISPLAY 'CORSO           [' CURSO-STUDENT ']: ' WITH NO
+               ADVANCING.
+           ACCEPT CURSO-STUDENT.
+           REWRITE STUDENT-RECORD.
+       VARIA-STUDENTE-EX.
+           EXIT.
+
+       CANCELLA-STUDENTE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY 'CODICE STUDENTE DA CANCELLARE: ' WITH NO
+               ADVANCING.
+           ACCEPT CD-STUDENT.
+           READ ESTUDENTE KEY IS CD-STUDENT.
+           IF FS-ESTUDENTE-NOTFOUND
+               MOVE 'STUDENTE NON TROVATO' TO WS-MSG-ERRORE
+               GO TO CANCELLA-STUDENTE-EX
+           END-IF.
+           DELETE ESTUDENTE.
+       CANCELLA-STUDENTE-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  RICERCA AD ACCESSO DIRETTO PER CODICE STUDENTE.
+      *----------------------------------------------------------------
+       CERCA-STUDENTE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY 'CODICE STUDENTE DA CERCARE: ' WITH NO ADVANCING.
+           ACCEPT CD-STUDENT.
+           READ ESTUDENTE KEY IS CD-STUDENT.
+           IF FS-ESTUDENTE-NOTFOUND
+               MOVE 'STUDENTE NON TROVATO' TO WS-MSG-ERRORE
+               GO TO CERCA-STUDENTE-EX
+           END-IF.
+           DISPLAY 'CODICE: ' CD-STUDENT.
+           DISPLAY 'NOME:   ' NM-STUDENT.
+           DISPLAY 'NASCITA:' DT-NASCITA-STUDENT.
+           DISPLAY 'CORSO:  ' CURSO-STUDENT.
+       CERCA-STUDENTE-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  REGISTRA UNA DISCIPLINA/VOTO NELLO STORICO DELLO STUDENTE
+      *  (STORICO-CORSI-STUDENT), RISPETTANDO IL LIMITE DI 20 VOCI.
+      *----------------------------------------------------------------
+       REGISTRA-VOTO.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY 'CODICE STUDENTE: ' WITH NO ADVANCING.
+           ACCEPT CD-STUDENT.
+           READ ESTUDENTE KEY IS CD-STUDENT.
+           IF FS-ESTUDENTE-NOTFOUND
+               MOVE 'STUDENTE NON TROVATO' TO WS-MSG-ERRORE
+               GO TO REGISTRA-VOTO-EX
+           END-IF.
+           IF NUM-STORICO-STUDENT >= 20
+               MOVE 'PAGELLA PIENA, MASSIMO 20 VOCI' TO WS-MSG-ERRORE
+               GO TO REGISTRA-VOTO-EX
+           END-IF.
+           ADD 1 TO NUM-STORICO-STUDENT.
+           DISPLAY 'DISCIPLINA:      ' WITH NO ADVANCING.
+           ACCEPT COD-DISCIPLINA(NUM-STORICO-STUDENT).
+           DISPLAY 'ANNO (AAAA):     ' WITH NO ADVANCING.
+           ACCEPT ANNO-DISCIPLINA(NUM-STORICO-STUDENT).
+           DISPLAY 'VOTO:            ' WITH NO ADVANCING.
+           ACCEPT VOTO-DISCIPLINA(NUM-STORICO-STUDENT).
+           REWRITE STUDENT-RECORD.
+       REGISTRA-VOTO-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  ELENCO PAGINATO A STAMPA (SOSTITUISCE IL VECCHIO DUMP A
+      *  VIDEO). SCORRE ESTUDENTE IN ORDINE DI CHIAVE DA START.
+      *----------------------------------------------------------------
+       STAMPA-ELENCO.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           MOVE ZERO TO PAGE-CTR WS-RIGHE-PAGINA.
+           OPEN OUTPUT ROSTER.
+           MOVE ZERO TO CD-STUDENT.
+           START ESTUDENTE KEY IS NOT LESS THAN CD-STUDENT.
+           IF NOT FS-ESTUDENTE-OK
+               MOVE 'ARCHIVIO STUDENTI VUOTO' TO WS-MSG-ERRORE
+               CLOSE ROSTER
+               GO TO STAMPA-ELENCO-EX
+           END-IF.
+           PERFORM INTESTAZIONE-ELENCO THRU INTESTAZIONE-ELENCO-EX.
+       STAMPA-ELENCO-LOOP.
+           READ ESTUDENTE NEXT RECORD AT END GO TO STAMPA-ELENCO-FINE.
+           IF WS-RIGHE-PAGINA >= 20
+               PERFORM INTESTAZIONE-ELENCO THRU INTESTAZIONE-ELENCO-EX
+           END-IF.
+           MOVE SPACES TO DETAIL-RECORD.
+           MOVE CD-STUDENT    TO CD-DET.
+           MOVE NM-STUDENT    TO NM-DET.
+           MOVE CURSO-STUDENT TO CURSO-DET.
+           MOVE DETAIL-RECORD TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 2.
+           ADD 1 TO WS-RIGHE-PAGINA.
+           GO TO STAMPA-ELENCO-LOOP.
+       STAMPA-ELENCO-FINE.
+           CLOSE ROSTER.
+       STAMPA-ELENCO-EX.
+           EXIT.
+
+       INTESTAZIONE-ELENCO.
+           ADD 1 TO PAGE-CTR.
+           MOVE PAGE-CTR TO PAGE-NUMBER.
+           MOVE HEADING-RECORD-1 TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER PAGE.
+           MOVE HEADING-RECORD-2 TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 2.
+           MOVE ZERO TO WS-RIGHE-PAGINA.
+       INTESTAZIONE-ELENCO-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  STAMPA LA PAGELLA (STORICO CORSI/VOTI) DI UNO STUDENTE.
+      *----------------------------------------------------------------
+       STAMPA-PAGELLA.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY 'CODICE STUDENTE: ' WITH NO ADVANCING.
+           ACCEPT CD-STUDENT.
+           READ ESTUDENTE KEY IS CD-STUDENT.
+           IF FS-ESTUDENTE-NOTFOUND
+               MOVE 'STUDENTE NON TROVATO' TO WS-MSG-ERRORE
+               GO TO STAMPA-PAGELLA-EX
+           END-IF.
+           OPEN OUTPUT ROSTER.
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'PAGELLA DI ' NM-STUDENT DELIMITED BY SIZE
+                  INTO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER PAGE.
+           MOVE TRANSCRIPT-HEADING TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 2.
+           IF NUM-STORICO-STUDENT > 0
+               PERFORM STAMPA-UNA-DISCIPLINA THRU
+                       STAMPA-UNA-DISCIPLINA-EX
+                       VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > NUM-STORICO-STUDENT
+           END-IF.
+           CLOSE ROSTER.
+       STAMPA-PAGELLA-EX.
+           EXIT.
+
+       STAMPA-UNA-DISCIPLINA.
+           MOVE SPACES TO TRANSCRIPT-DETAIL.
+           MOVE COD-DISCIPLINA(WS-IDX)  TO DISCIPLINA-DET.
+           MOVE ANNO-DISCIPLINA(WS-IDX) TO ANNO-DET.
+           MOVE VOTO-DISCIPLINA(WS-IDX) TO VOTO-DET.
+           MOVE TRANSCRIPT-DETAIL TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 2.
+       STAMPA-UNA-DISCIPLINA-EX.
+           EXIT.
+
+       FINE.
+           CLOSE ESTUDENTE.
+           STOP RUN.
+
+      ** add other procedures here
+       END PROGRAM GesStudente.
