@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.ANNOROLL.
+
+       AUTHOR. BOTTO.
+
+       DATE-WRITTEN. 09-08-2026.
+
+       REMARKS.
+
+           BATCH DI FINE ANNO: RIPORTA I TOTALI DI ANNO-IN-CORSO SU
+           ANNO-PRECEDENTE E AZZERA ANNO-IN-CORSO PER TUTTI I CONTI
+           DI FILE-CLIENTI. VA LANCIATO UNA SOLA VOLTA ALLA CHIUSURA
+           DELL'ESERCIZIO, PRIMA DEL PRIMO RUN DI CLIENTI DELL'ANNO
+           NUOVO.
+
+       ENVIRONMENT  DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER.
+                       PC-HP.
+       OBJECT-COMPUTER.
+                       PC-HP.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FILE-CLIENTI     ASSIGN TO DISK
+                            ACCESS IS SEQUENTIAL
+                            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT FILE-CLIENTI-NEW ASSIGN TO DISK
+                            ACCESS IS SEQUENTIAL
+                            ORGANIZATION IS SEQUENTIAL.
+
+       DATA  DIVISION.
+
+       FILE  SECTION.
+
+       FD  FILE-CLIENTI
+           BLOCK CONTAINS 5 RECORDS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RECORD-CLIENTE.
+
+       01  RECORD-CLIENTE.
+           02   IDENTIFICAZIONE-CONTO.
+                03 TIPO-CONTO                       PICTURE X.
+                03 NUMERO-CONTO-CLIENTE.
+                   04 NUMERO-MAGAZZINO               PICTURE 999.
+                   04 NUMERO-PROGRESSIVO             PICTURE 9(4).
+                03 CICLO-FATTURAZIONE                PICTURE 99.
+                03 NOME-CLIENTE                      PICTURE X(22).
+                03 INDIRIZZO-CLIENTE                 PICTURE X(22).
+                03 CITTA-CLIENTE                     PICTURE X(22).
+           02   FID0.
+                03 CODICE-FRAZIONE                   PICTURE X.
+                03 LIMITE-ACQUISTO                   PICTURE 9(4).
+           02   CRONISTORIA.
+                03 ANNO-APERTURA                     PICTURE 99.
+                03 ULTIMO-ANNO-ATTIVO                PICTURE 99.
+                03 SALDO-MASSIMO                     PICTURE 9(6)V99.
+           02   ANNO-PRECEDENTE.
+                03 NUMERO-MESI-ATTIVI-AP             PICTURE 99.
+                03 NUMERO-MESI-OLTRE90-AP            PICTURE 99.
+                03 TOTALE-ACQUISTI-AP                PICTURE 9(7)V99.
+                03 TOTALE-RESI-AP                    PICTURE 9(7)V99.
+           02   ANNO-IN-CORSO.
+                03 NUMERO-MESI-ATTIVI-AC             PICTURE 99.
+                03 NUMERO-MESI-OLTRE90-AC            PICTURE 99.
+                03 TOTALE-ACQUISTI-AC                PICTURE 9(7)V99.
+                03 TOTALE-RESI-AC                    PICTURE 9(7)V99.
+           02   MESE-PRECEDENTE.
+                03 NUMERO-OPERAZIONE-MP              PICTURE 99.
+                03 SALDO-A-RIPORTARE                 PICTURE 9(6)V99.
+           02   MESE-IN-CORSO.
+                03 DATA-FATTURAZIONE-MC              PICTURE 9(6).
+                03 NUMERO-OPERAZIONE-MC              PICTURE 99.
+                03 SALDO-CORRENTE                    PICTURE 9(6)V99.
+                03   ACQUISTI.
+                     04 NUMERO-ACQUISTI              PICTURE 99.
+                     04 IMPORTO-ACQUISTI             PICTURE 9(6)V99.
+                03   PAGAMENTI.
+                     04 NUMERO-PAGAMENTI             PICTURE 99.
+                     04 IMPORTO-PAGAMENTI            PICTURE 9(6)V99.
+                03   CREDITI.
+                     04 NUMERO-CREDITI               PICTURE 99.
+                     04 IMPORTO-CREDITI              PICTURE 9(6)V99.
+                03   RESI.
+                     04 NUMERO-RESI                  PICTURE 99.
+                     04 IMPORTO-RESI                 PICTURE 9(6)V99.
+           02   CRONISTORIA-PAGAMENTI.
+                03   SALDO-SCONTI.
+                     04  GIORNI-30                   PICTURE 9(6)V99.
+                     04  GIORNI-60                   PICTURE 9(6)V99.
+                     04  GIORNI-90                   PICTURE 9(6)V99.
+                     04  GIORNI-120                  PICTURE 9(6)V99.
+                03   ULTIMO-PAGAMENTO.
+                     04  DATA-PAG                    PICTURE 9(6).
+                     04  IMPORTO                     PICTURE 9(6)V99.
+                03   CODICE-SOLLECITO                PICTURE X.
+
+       FD  FILE-CLIENTI-NEW
+           BLOCK CONTAINS 5 RECORDS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RECORD-CLIENTE-NEW.
+
+       01  RECORD-CLIENTE-NEW                        PICTURE X(250).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CTR-RUOTATI                            PICTURE 9(5)
+                                                       VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INIZIO-ELABORAZIONE.
+           OPEN INPUT FILE-CLIENTI.
+           OPEN OUTPUT FILE-CLIENTI-NEW.
+       LETTURA-CONTROLLO.
+           READ FILE-CLIENTI AT END GO TO FINE-ELABORAZIONE.
+           PERFORM RUOTA-ANNO.
+           MOVE RECORD-CLIENTE TO RECORD-CLIENTE-NEW.
+           WRITE RECORD-CLIENTE-NEW.
+           ADD 1 TO WS-CTR-RUOTATI.
+           GO TO LETTURA-CONTROLLO.
+
+      *----------------------------------------------------------------
+      *  COPIA I TOTALI DI ANNO-IN-CORSO IN ANNO-PRECEDENTE E AZZERA
+      *  ANNO-IN-CORSO, COSI' CHE IL PRIMO ESTRATTO DELL'ANNO NUOVO
+      *  RIPARTA CON I CONFRONTI CORRETTI.
+      *----------------------------------------------------------------
+       RUOTA-ANNO.
+           MOVE NUMERO-MESI-ATTIVI-AC  TO NUMERO-MESI-ATTIVI-AP.
+           MOVE NUMERO-MESI-OLTRE90-AC TO NUMERO-MESI-OLTRE90-AP.
+           MOVE TOTALE-ACQUISTI-AC     TO TOTALE-ACQUISTI-AP.
+           MOVE TOTALE-RESI-AC         TO TOTALE-RESI-AP.
+           MOVE ZEROES TO NUMERO-MESI-ATTIVI-AC
+                          NUMERO-MESI-OLTRE90-AC
+                          TOTALE-ACQUISTI-AC
+                          TOTALE-RESI-AC.
+
+       FINE-ELABORAZIONE.
+           CLOSE FILE-CLIENTI.
+           CLOSE FILE-CLIENTI-NEW.
+           DISPLAY 'CONTI RUOTATI A FINE ANNO: ' WS-CTR-RUOTATI.
+           STOP RUN.
