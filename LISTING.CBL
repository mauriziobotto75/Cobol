@@ -1,121 +1,314 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. LISTING.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-
-       CONFIGURATION SECTION.
-      *-----------------------
-       SOURCE-COMPUTER. PC-DOS.
-       OBJECT-COMPUTER. PC-DOS.
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       FILE-CONTROL.
-      *   SELECT CARDFILE ASSIGN TO sys005-ur-2540-s-infile.
-      *    SELECT CARDFILE
-      *     ASSIGN TO
-      *    'C:\Users\MBOTTO\OneDrive - Capgemini\ Desktop\Programmazione COBOL\CardFile.txt'".
-          SELECT CARDFILE ASSIGN TO DISK.
-          SELECT PRINTED-REPORT ASSIGN TO SYS006-UR-1403-S-OUTFILE.
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-           FD CARDFILE
-           LABEL RECORDS ARE OMITTED.
-       01  STUDENT-RECORD.
-           02 ID-CARD    PIC X.
-             88 FIRST-LAVEL VALUE '1'.
-             88 SECOND-LAVEL VALUE '2'.
-           02 NAME        PIC X(24).
-           02 STREET      PIC X(20).
-           02 CITY        PIC X(20).
-           02 STATE       PIC X(10).
-           02 ZIP         PIC X(5).
-
-           FD PRINTED-REPORT
-           LABEL RECORDS ARE OMITTED.
-       01  PRINT-RECORD  PIC X(132).
-
-
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  PAGE-CTR      PIC 9(3) VALUE ZERO.
-       01  HEADING-RECORD-1.
-           02  FILLER    PIC X(37) VALUE IS SPACES.
-           02  TITLES    PIC X(24) VALUE IS
-           "STUDENT LISTING SEMINARIO 1978".
-           02  FILLER    PIC X(44) VALUE IS SPACES.
-           02  FILLER    PIC X(7)  VALUE 'PAGE    '.
-           02  PAGE-NUMBER PIC Z.ZZZ.
-           02  FILLER    PIC X(13) VALUE IS SPACES.
-       01  HEADING-RECORD-2.
-           02  FILLER    PIC X(18) VALUE IS SPACES.
-           02  HEADING-2  PIC X(4) VALUE IS 'NAME'.
-           02  FILLER    PIC X(23) VALUE IS SPACES.
-           02  HEADING-3  PIC X(6) VALUE IS 'STREET'.
-           02  FILLER    PIC X(21) VALUE IS SPACES.
-           02  HEADING-4  PIC X(4) VALUE IS 'CITY'.
-           02  FILLER    PIC X(11) VALUE IS SPACES.
-           02  HEADING-5 PIC X(5)  VALUE IS 'STATE'.
-           02  FILLER    PIC X(5)  VALUE IS SPACES.
-           02  HEADING-6 PIC X(3)  VALUE IS 'ZIP'.
-           02  FILLER    PIC X(36) VALUE IS SPACES.
-       01  DETAIL-RECORD.
-           02  FILLER    PIC X(10) VALUE IS SPACES.
-           02  NOME      PIC X(24).
-           02  FILLER    PIC X(5)  VALUE IS SPACES.
-           02  STREET    PIC X(20).
-           02  FILLER    PIC X(5)  VALUE IS SPACES.
-           02  CITY      PIC X(20).
-           02  FILLER    PIC X  VALUE IS SPACES.
-           02  STATE     PIC X(10).
-           02  FILLER    PIC X  VALUE IS SPACES.
-           02  ZIP       PIC X(5).
-           02  FILLER    PIC X(31)  VALUE IS SPACES.
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PREPARATION-ROUTINE.
-           OPEN INPUT CARDFILE
-                OUTPUT PRINTED-REPORT.
-       HEADING-ROUTINE.
-           ADD 1 TO PAGE-CTR.
-           MOVE PAGE-CTR TO PAGE-NUMBER.
-           MOVE HEADING-RECORD-1 TO PRINT-RECORD.
-           WRITE PRINT-RECORD AFTER 1.
-           MOVE HEADING-RECORD-2 TO PRINT-RECORD.
-           WRITE PRINT-RECORD AFTER 2.
-       HEADING-ROUTINE-EX.
-           EXIT.
-
-       MAIN-SEQUENCE.
-           READ CARDFILE AT END GO TO FINISH.
-           IF FIRST-LaVEL  GO TO
-                          MAIN-SEQUENCE.
-           MOVE CORReSPONDING STUDENT-RECORD TO DETAIL-RECORD.
-           MOVE DETAIL-RECORD TO PRINT-RECORD.
-           WRITE PRINT-RECORD  AFTER   2
-                 AT END-OF-PAGE  GO TO HEADING-ROUTINE.
-           GO TO MAIN-SEQUENCE.
-       FINISH.
-           CLOSE CARDFILE
-           CLOSE PRINTED-REPORT.
-           STOP RUN.
-
-
-
-
-
-      **
-      * The main procedure of the program
-      **
-
-      ** add other procedures here
-       END PROGRAM LISTING.
+      ******************************************************************
+      * MODIFICHE
+      * 09-08-2026 MB  SOLO LE SECOND-LAVEL CARDS VENGONO ELENCATE, LE
+      *                FIRST-LAVEL/ALTRE CARDS SONO CONTEGGIATE COME
+      *                SALTATE ANZICHE' CADERE NELLA STAMPA; REPORT
+      *                ORDINATO PER STATE/ZIP; STAMPATO UN TRAILER
+      *                RIEPILOGATIVO (TOTALE + CONTEGGI PER STATO);
+      *                SCRITTA UNA COPIA CSV DEL REPORT; CARDFILE E'
+      *                ORA UNO DEI DROP ELENCATI IN UN MANIFEST, OGNUNO
+      *                CON IL PROPRIO BATCH ID.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. LISTING.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+
+       CONFIGURATION SECTION.
+      *-----------------------
+       SOURCE-COMPUTER. PC-DOS.
+       OBJECT-COMPUTER. PC-DOS.
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      *   SELECT CARDFILE ASSIGN TO sys005-ur-2540-s-infile.
+      *    SELECT CARDFILE
+      *     ASSIGN TO
+      *    'C:\Users\MBOTTO\OneDrive - Capgemini\ Desktop\Programmazione COBOL\CardFile.txt'".
+           SELECT MANIFEST ASSIGN TO DISK.
+           SELECT CARDFILE ASSIGN TO WS-CARDFILE-PATH.
+           SELECT PRINTED-REPORT ASSIGN TO SYS006-UR-1403-S-OUTFILE.
+           SELECT CSV-REPORT ASSIGN TO DISK.
+           SELECT SORT-WORK ASSIGN TO DISK.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+           FD MANIFEST
+           LABEL RECORDS ARE OMITTED.
+       01  MANIFEST-RECORD.
+           02 MAN-BATCH-ID     PIC X(8).
+           02 MAN-CARD-PATH    PIC X(80).
+
+           FD CARDFILE
+           LABEL RECORDS ARE OMITTED.
+       01  STUDENT-RECORD.
+           02 ID-CARD    PIC X.
+             88 FIRST-LAVEL VALUE '1'.
+             88 SECOND-LAVEL VALUE '2'.
+           02 NAME        PIC X(24).
+           02 STREET      PIC X(20).
+           02 CITY        PIC X(20).
+           02 STATE       PIC X(10).
+           02 ZIP         PIC X(5).
+
+           FD PRINTED-REPORT
+           LABEL RECORDS ARE OMITTED.
+       01  PRINT-RECORD  PIC X(132).
+
+           FD CSV-REPORT
+           LABEL RECORDS ARE OMITTED.
+       01  CSV-RECORD    PIC X(132).
+
+           SD SORT-WORK.
+       01  SORT-RECORD.
+           02 SR-BATCH-ID  PIC X(8).
+           02 SR-NAME      PIC X(24).
+           02 SR-STREET    PIC X(20).
+           02 SR-CITY      PIC X(20).
+           02 SR-STATE     PIC X(10).
+           02 SR-ZIP       PIC X(5).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-CARDFILE-PATH  PIC X(80).
+       01  WS-BATCH-ID       PIC X(8).
+       01  PAGE-CTR      PIC 9(3) VALUE ZERO.
+       01  WS-CTR-INVALID    PIC 9(5) VALUE ZERO.
+       01  WS-CTR-TOTALE     PIC 9(5) VALUE ZERO.
+       01  SW-STATO-TROVATO  PIC X VALUE 'N'.
+           88 STATO-TROVATO  VALUE 'S'.
+       01  WS-NUM-STATI      PIC 9(3) VALUE ZERO.
+       01  WS-CTR-STATI-ECCEDENTI PIC 9(5) VALUE ZERO.
+       01  WS-STATI.
+           02  WS-STATO-TAB OCCURS 50 TIMES INDEXED BY WS-SX.
+               03 WS-STATO-SIGLA  PIC X(10).
+               03 WS-STATO-TOT    PIC 9(5).
+
+       01  HEADING-RECORD-1.
+           02  FILLER    PIC X(37) VALUE IS SPACES.
+           02  TITLES    PIC X(24) VALUE IS
+           "STUDENT LISTING SEMINARIO 1978".
+           02  FILLER    PIC X(44) VALUE IS SPACES.
+           02  FILLER    PIC X(7)  VALUE 'PAGE    '.
+           02  PAGE-NUMBER PIC Z.ZZZ.
+           02  FILLER    PIC X(13) VALUE IS SPACES.
+       01  HEADING-RECORD-2.
+           02  HEADING-BATCH PIC X(5) VALUE IS 'BATCH'.
+           02  FILLER    PIC X(13) VALUE IS SPACES.
+           02  HEADING-2  PIC X(4) VALUE IS 'NAME'.
+           02  FILLER    PIC X(23) VALUE IS SPACES.
+           02  HEADING-3  PIC X(6) VALUE IS 'STREET'.
+           02  FILLER    PIC X(21) VALUE IS SPACES.
+           02  HEADING-4  PIC X(4) VALUE IS 'CITY'.
+           02  FILLER    PIC X(11) VALUE IS SPACES.
+           02  HEADING-5 PIC X(5)  VALUE IS 'STATE'.
+           02  FILLER    PIC X(5)  VALUE IS SPACES.
+           02  HEADING-6 PIC X(3)  VALUE IS 'ZIP'.
+           02  FILLER    PIC X(36) VALUE IS SPACES.
+       01  DETAIL-RECORD.
+           02  BATCH-DET PIC X(8).
+           02  FILLER    PIC X(2)  VALUE IS SPACES.
+           02  NOME      PIC X(24).
+           02  FILLER    PIC X(5)  VALUE IS SPACES.
+           02  STREET    PIC X(20).
+           02  FILLER    PIC X(5)  VALUE IS SPACES.
+           02  CITY      PIC X(20).
+           02  FILLER    PIC X  VALUE IS SPACES.
+           02  STATE     PIC X(10).
+           02  FILLER    PIC X  VALUE IS SPACES.
+           02  ZIP       PIC X(5).
+           02  FILLER    PIC X(31)  VALUE IS SPACES.
+       01  SUMMARY-DETAIL-RECORD.
+           02  FILLER    PIC X(10) VALUE IS SPACES.
+           02  SUM-LABEL PIC X(24).
+           02  FILLER    PIC X(5)  VALUE IS SPACES.
+           02  SUM-COUNT PIC ZZ,ZZ9.
+           02  FILLER    PIC X(66)  VALUE IS SPACES.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PREPARATION-ROUTINE.
+           OPEN INPUT MANIFEST.
+           OPEN OUTPUT PRINTED-REPORT.
+           OPEN OUTPUT CSV-REPORT.
+           MOVE 'BATCH,NAME,STREET,CITY,STATE,ZIP' TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           PERFORM HEADING-ROUTINE THRU HEADING-ROUTINE-EX.
+       HEADING-ROUTINE.
+           ADD 1 TO PAGE-CTR.
+           MOVE PAGE-CTR TO PAGE-NUMBER.
+           MOVE HEADING-RECORD-1 TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 1.
+           MOVE HEADING-RECORD-2 TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 2.
+       HEADING-ROUTINE-EX.
+           EXIT.
+
+       BATCH-SEQUENCE.
+           READ MANIFEST AT END GO TO SUMMARY-ROUTINE.
+           MOVE MAN-BATCH-ID   TO WS-BATCH-ID.
+           MOVE MAN-CARD-PATH  TO WS-CARDFILE-PATH.
+           OPEN INPUT CARDFILE.
+           SORT SORT-WORK ON ASCENDING KEY SR-STATE SR-ZIP
+               INPUT PROCEDURE SELEZIONA-RECORD THRU SELEZIONA-RECORD-EX
+               OUTPUT PROCEDURE STAMPA-RECORD THRU STAMPA-RECORD-EX.
+           CLOSE CARDFILE.
+           GO TO BATCH-SEQUENCE.
+
+      *----------------------------------------------------------------
+      *  LEGGE UN DROP DI CARDFILE E RILASCIA AL SORT SOLO LE CARD DI
+      *  SECOND-LAVEL: LE CARD DI FIRST-LAVEL SONO CARD DI TESTATA E
+      *  LE CARD CON ID-CARD DIVERSO DA '1'/'2' SONO SCARTATE E CONTATE
+      *  COME NON VALIDE.
+      *----------------------------------------------------------------
+       SELEZIONA-RECORD.
+           READ CARDFILE AT END GO TO SELEZIONA-RECORD-EX.
+           IF SECOND-LAVEL
+               MOVE WS-BATCH-ID          TO SR-BATCH-ID
+               MOVE NAME                 TO SR-NAME
+               MOVE STREET OF STUDENT-RECORD TO SR-STREET
+               MOVE CITY OF STUDENT-RECORD   TO SR-CITY
+               MOVE STATE OF STUDENT-RECORD  TO SR-STATE
+               MOVE ZIP OF STUDENT-RECORD    TO SR-ZIP
+               RELEASE SORT-RECORD
+           ELSE
+               ADD 1 TO WS-CTR-INVALID
+           END-IF.
+           GO TO SELEZIONA-RECORD.
+       SELEZIONA-RECORD-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  STAMPA LE CARD ORDINATE PER STATE/ZIP, AGGIORNANDO I TOTALI
+      *  PER STATO PER IL TRAILER DI RIEPILOGO.
+      *----------------------------------------------------------------
+       STAMPA-RECORD.
+           RETURN SORT-WORK AT END GO TO STAMPA-RECORD-EX.
+           MOVE SPACES TO DETAIL-RECORD.
+           MOVE SR-BATCH-ID TO BATCH-DET.
+           MOVE SR-NAME     TO NOME.
+           MOVE SR-STREET   TO STREET OF DETAIL-RECORD.
+           MOVE SR-CITY     TO CITY OF DETAIL-RECORD.
+           MOVE SR-STATE    TO STATE OF DETAIL-RECORD.
+           MOVE SR-ZIP      TO ZIP OF DETAIL-RECORD.
+           MOVE DETAIL-RECORD TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 2
+                 AT END-OF-PAGE PERFORM HEADING-ROUTINE THRU
+                                        HEADING-ROUTINE-EX.
+           ADD 1 TO WS-CTR-TOTALE.
+           PERFORM ACCUMULA-STATO THRU ACCUMULA-STATO-EX.
+           PERFORM SCRIVI-CSV THRU SCRIVI-CSV-EX.
+           GO TO STAMPA-RECORD.
+       STAMPA-RECORD-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  CONFRONTA SR-STATE CON GLI STATI GIA' VISTI (WS-STATO-TAB) PER
+      *  TENERE IL CONTEGGIO PER STATO DEL TRAILER DI RIEPILOGO.
+      *----------------------------------------------------------------
+       ACCUMULA-STATO.
+           MOVE 'N' TO SW-STATO-TROVATO.
+           PERFORM CONFRONTA-UNO-STATO THRU CONFRONTA-UNO-STATO-EX
+                   VARYING WS-SX FROM 1 BY 1
+                   UNTIL WS-SX > WS-NUM-STATI
+                   OR STATO-TROVATO.
+           IF NOT STATO-TROVATO
+               IF WS-NUM-STATI < 50
+                   ADD 1 TO WS-NUM-STATI
+                   SET WS-SX TO WS-NUM-STATI
+                   MOVE SR-STATE TO WS-STATO-SIGLA(WS-SX)
+                   MOVE 1 TO WS-STATO-TOT(WS-SX)
+               ELSE
+                   ADD 1 TO WS-CTR-STATI-ECCEDENTI
+               END-IF
+           END-IF.
+       ACCUMULA-STATO-EX.
+           EXIT.
+
+       CONFRONTA-UNO-STATO.
+           IF WS-STATO-SIGLA(WS-SX) = SR-STATE
+               ADD 1 TO WS-STATO-TOT(WS-SX)
+               MOVE 'S' TO SW-STATO-TROVATO
+           END-IF.
+       CONFRONTA-UNO-STATO-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  SCRIVE LA STESSA RIGA DI DETTAGLIO SU CSV-REPORT, PER L'USO
+      *  IN FOGLI ELETTRONICI O CARICAMENTI IN ALTRI SISTEMI.
+      *----------------------------------------------------------------
+       SCRIVI-CSV.
+           MOVE SPACES TO CSV-RECORD.
+           STRING SR-BATCH-ID   DELIMITED BY SPACE
+                  ','           DELIMITED BY SIZE
+                  SR-NAME       DELIMITED BY SPACE
+                  ','           DELIMITED BY SIZE
+                  SR-STREET     DELIMITED BY SPACE
+                  ','           DELIMITED BY SIZE
+                  SR-CITY       DELIMITED BY SPACE
+                  ','           DELIMITED BY SIZE
+                  SR-STATE      DELIMITED BY SPACE
+                  ','           DELIMITED BY SIZE
+                  SR-ZIP        DELIMITED BY SPACE
+                  INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+       SCRIVI-CSV-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  TRAILER DI RIEPILOGO: TOTALE CARD ELENCATE, CARD NON VALIDE
+      *  SCARTATE E TOTALE PER STATO.
+      *----------------------------------------------------------------
+       SUMMARY-ROUTINE.
+           MOVE SPACES TO SUMMARY-DETAIL-RECORD.
+           MOVE 'STUDENTI ELENCATI'    TO SUM-LABEL.
+           MOVE WS-CTR-TOTALE          TO SUM-COUNT.
+           MOVE SUMMARY-DETAIL-RECORD  TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 3.
+
+           MOVE SPACES TO SUMMARY-DETAIL-RECORD.
+           MOVE 'CARD NON VALIDE SCARTATE' TO SUM-LABEL.
+           MOVE WS-CTR-INVALID             TO SUM-COUNT.
+           MOVE SUMMARY-DETAIL-RECORD      TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 2.
+
+           SET WS-SX TO 1.
+           PERFORM STAMPA-TOTALE-STATO THRU STAMPA-TOTALE-STATO-EX
+                   VARYING WS-SX FROM 1 BY 1
+                   UNTIL WS-SX > WS-NUM-STATI.
+
+           IF WS-CTR-STATI-ECCEDENTI > 0
+               MOVE SPACES TO SUMMARY-DETAIL-RECORD
+               MOVE 'CARD DI STATI OLTRE IL LIMITE (50)' TO SUM-LABEL
+               MOVE WS-CTR-STATI-ECCEDENTI TO SUM-COUNT
+               MOVE SUMMARY-DETAIL-RECORD TO PRINT-RECORD
+               WRITE PRINT-RECORD AFTER 2
+           END-IF.
+           GO TO FINISH.
+
+       STAMPA-TOTALE-STATO.
+           MOVE SPACES TO SUMMARY-DETAIL-RECORD.
+           MOVE WS-STATO-SIGLA(WS-SX) TO SUM-LABEL.
+           MOVE WS-STATO-TOT(WS-SX)   TO SUM-COUNT.
+           MOVE SUMMARY-DETAIL-RECORD TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER 2.
+       STAMPA-TOTALE-STATO-EX.
+           EXIT.
+
+       FINISH.
+           CLOSE MANIFEST
+           CLOSE PRINTED-REPORT
+           CLOSE CSV-REPORT.
+           STOP RUN.
+
+
+
+
+      **
+      * The main procedure of the program
+      **
+
+      ** add other procedures here
+       END PROGRAM LISTING.
