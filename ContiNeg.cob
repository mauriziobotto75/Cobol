@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.CONTINEG.
+
+       AUTHOR. BOTTO.
+
+       DATE-WRITTEN. 09-08-2026.
+
+       REMARKS.
+
+           PROGRAMMA RICHIAMATO DA CLIENTI: ELABORA I CONTI CON
+           SALDO NEGATIVO CHE CLIENTI STESSO SALTA IN
+           LETTURA-CONTROLLO E PRODUCE L'ELENCO DEI CONTI DA
+           SOLLECITARE (WORKLIST RECUPERO CREDITI).
+
+       ENVIRONMENT  DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER.
+                       PC-HP.
+       OBJECT-COMPUTER.
+                       PC-HP.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FILE-CLIENTI    ASSIGN TO DISK
+                            ACCESS IS SEQUENTIAL
+                            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT FILE-WORKLIST   ASSIGN TO PRINTER.
+
+       DATA  DIVISION.
+
+       FILE  SECTION.
+
+       FD  FILE-CLIENTI
+           BLOCK CONTAINS 5 RECORDS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RECORD-CLIENTE.
+
+       01  RECORD-CLIENTE.
+           02   IDENTIFICAZIONE-CONTO.
+                03 TIPO-CONTO                       PICTURE X.
+                03 NUMERO-CONTO-CLIENTE.
+                   04 NUMERO-MAGAZZINO               PICTURE 999.
+                   04 NUMERO-PROGRESSIVO             PICTURE 9(4).
+                03 CICLO-FATTURAZIONE                PICTURE 99.
+                03 NOME-CLIENTE                      PICTURE X(22).
+                03 INDIRIZZO-CLIENTE                 PICTURE X(22).
+                03 CITTA-CLIENTE                     PICTURE X(22).
+           02   FID0.
+                03 CODICE-FRAZIONE                   PICTURE X.
+                03 LIMITE-ACQUISTO                   PICTURE 9(4).
+           02   CRONISTORIA.
+                03 ANNO-APERTURA                     PICTURE 99.
+                03 ULTIMO-ANNO-ATTIVO                PICTURE 99.
+                03 SALDO-MASSIMO                      PICTURE 9(6)V99.
+           02   ANNO-PRECEDENTE.
+                03 NUMERO-MESI-ATTIVI-AP              PICTURE 99.
+                03 NUMERO-MESI-OLTRE90-AP              PICTURE 99.
+                03 TOTALE-ACQUISTI-AP                 PICTURE 9(7)V99.
+                03 TOTALE-RESI-AP                     PICTURE 9(7)V99.
+           02   ANNO-IN-CORSO.
+                03 NUMERO-MESI-ATTIVI-AC              PICTURE 99.
+                03 NUMERO-MESI-OLTRE90-AC              PICTURE 99.
+                03 TOTALE-ACQUISTI-AC                 PICTURE 9(7)V99.
+                03 TOTALE-RESI-AC                     PICTURE 9(7)V99.
+           02   MESE-PRECEDENTE.
+                03 NUMERO-OPERAZIONE-MP              PICTURE 99.
+                03 SALDO-A-RIPORTARE                  PICTURE 9(6)V99.
+           02   MESE-IN-CORSO.
+                03 DATA-FATTURAZIONE-MC              PICTURE 9(6).
+                03 NUMERO-OPERAZIONE-MC              PICTURE 99.
+                03 SALDO-CORRENTE                     PICTURE 9(6)V99.
+                03   ACQUISTI.
+                     04 NUMERO-ACQUISTI              PICTURE 99.
+                     04 IMPORTO-ACQUISTI              PICTURE 9(6)V99.
+                03   PAGAMENTI.
+                     04 NUMERO-PAGAMENTI             PICTURE 99.
+                     04 IMPORTO-PAGAMENTI             PICTURE 9(6)V99.
+                03   CREDITI.
+                     04 NUMERO-CREDITI               PICTURE 99.
+                     04 IMPORTO-CREDITI               PICTURE 9(6)V99.
+                03   RESI.
+                     04 NUMERO-RESI                  PICTURE 99.
+                     04 IMPORTO-RESI                  PICTURE 9(6)V99.
+           02   CRONISTORIA-PAGAMENTI.
+                03   SALDO-SCONTI.
+                     04  GIORNI-30                   PICTURE 9(6)V99.
+                     04  GIORNI-60                    PICTURE 9(6)V99.
+                     04  GIORNI-90                    PICTURE 9(6)V99.
+                     04  GIORNI-120                   PICTURE 9(6)V99.
+                03   ULTIMO-PAGAMENTO.
+                     04  DATA-PAG                    PICTURE 9(6).
+                     04  IMPORTO                      PICTURE 9(6)V99.
+                03   CODICE-SOLLECITO                PICTURE X.
+
+       FD  FILE-WORKLIST
+           LABEL RECORD IS OMITTED
+           DATA RECORDS ARE RIGA-INT, RIGA-DET.
+
+       01  RIGA-INT.
+           02 FILLER                                 PICTURE X(5).
+           02 FILLER            PICTURE X(32) VALUE
+              'ELENCO CONTI CON SALDO NEGATIVO'.
+           02 FILLER                                 PICTURE X(95).
+
+       01  RIGA-DET.
+           02 FILLER                                 PICTURE XX.
+           02 CONTO-DET                               PICTURE 9(8).
+           02 FILLER                                 PICTURE XX.
+           02 NOME-DET                                PICTURE X(22).
+           02 FILLER                                 PICTURE XX.
+           02 SALDO-DET                                PICTURE $$$$.$$$.99.
+           02 FILLER                                 PICTURE XX.
+           02 DATA-PAG-DET                            PICTURE 9(6).
+           02 FILLER                                 PICTURE XX.
+           02 IMPORTO-PAG-DET                          PICTURE $$$$.$$$.99.
+           02 FILLER                                 PICTURE X(52).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CTR-NEGATIVI              PICTURE 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INIZIO-ELABORAZIONE.
+           OPEN INPUT FILE-CLIENTI.
+           OPEN OUTPUT FILE-WORKLIST.
+           MOVE SPACES TO RIGA-INT.
+           MOVE 'ELENCO CONTI CON SALDO NEGATIVO' TO RIGA-INT.
+           WRITE RIGA-INT AFTER PAGE.
+       LETTURA-CONTROLLO.
+           READ FILE-CLIENTI AT END GO TO FINE-ELABORAZIONE.
+           IF SALDO-CORRENTE IS NEGATIVE
+              PERFORM RIGA-STAMPA-DETTAGLIO
+              ADD 1 TO WS-CTR-NEGATIVI.
+           GO TO LETTURA-CONTROLLO.
+
+       RIGA-STAMPA-DETTAGLIO.
+           MOVE SPACES TO RIGA-DET.
+           MOVE NUMERO-CONTO-CLIENTE TO CONTO-DET.
+           MOVE NOME-CLIENTE TO NOME-DET.
+           MOVE SALDO-CORRENTE TO SALDO-DET.
+           MOVE DATA-PAG TO DATA-PAG-DET.
+           MOVE IMPORTO TO IMPORTO-PAG-DET.
+           WRITE RIGA-DET AFTER 2 LINES.
+
+       FINE-ELABORAZIONE.
+           MOVE SPACES TO RIGA-DET.
+           MOVE WS-CTR-NEGATIVI TO CONTO-DET.
+           MOVE 'CONTI IN SOFFERENZA TROVATI' TO NOME-DET.
+           WRITE RIGA-DET AFTER 3 LINES.
+           CLOSE FILE-CLIENTI.
+           CLOSE FILE-WORKLIST.
+           STOP RUN.
