@@ -1,85 +1,367 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. INSCLIENTI.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTI      ASSIGN TO DISK
-                               ACCESS IS SEQUENTIAL
-                               ORGANIZATION IS SEQUENTIAL.
-
-
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-       FD  CLIENTI
-           BLOCK CONTAINS 5 RECORDS
-           LABEL RECORDS ARE STANDARD
-           DATA RECORD IS RECORD-CLIENTE.
-
-       01  RECORD-CLIENTE.
-           05  COD-CLI PIC 9(6) VALUE 0.
-           05  RAG-CLI PIC X(30) VALUE SPACES.
-           05  IND-CLI PIC X(30) VALUE SPACES.
-           05  CAP-CLI PIC 9(5) VALUE 0.
-           05  CIT-CLI PIC X(20) VALUE SPACES.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-
-       01  DATI-CLIENTE.
-           05  WS-COD-CLI PIC 9(6) VALUE 0.
-           05  WS-RAG-CLI PIC X(30) VALUE SPACES.
-           05  WS-IND-CLI PIC X(30) VALUE SPACES.
-           05  WS-CAP-CLI PIC 9(5) VALUE 0.
-           05  WS-CIT-CLI PIC X(20) VALUE SPACES.
-
-       SCREEN SECTION.
-
-       01  SCREEN-CLI.
-
-           05  BLANK SCREEN.
-           05  LINE 2 COLUMN 30 VALUE "CARICAMENTO CLIENTI"
-                                REVERSE-VIDEO.
-           05  LINE 5 COLUMN 2 VALUE "CODICE CLIENTE  :".
-           05  LINE 5 COLUMN 20 PIC Z(6) USING COD-CLI.
-           05  LINE 7 COLUMN 2 VALUE "RAGIONE SOCIALE :".
-           05  LINE 7 COLUMN 20 pic X(30) USING RAG-CLI.
-           05  LINE 9 COLUMN 2 VALUE "INDIRIZZO       :".
-           05  LINE 9 COLUMN 20 PIC X(30) USING IND-CLI.
-           05  LINE 11 COLUMN 2  VALUE "CAP:          ".
-           05  LINE 11 COLUMN 20 PIC Z(5) USING CAP-CLI.
-           05  LINE 13 COLUMN 2  VALUE "CITTA'        :".
-           05  LINE 13 COLUMN 20 PIC X(20) USING CIT-CLI.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      *INIZIO.
-           OPEN OUTPUT CLIENTI.
-
-       CARICA.
-           PERFORM AZZ-DATI-CLIENTI THRU AZZ-DATI-CLIENTI-EX.
-           DISPLAY SCREEN-CLI.
-           ACCEPT SCREEN-CLI.
-           ACCEPT (24,80) CURSOR.
-           ACCEPT FUNCTION-ID FROM ESCAPE-KEY.
-           IF FUNCTION-ID = 1 GO TO FINE.
-
-           MOVE DATI-CLIENTE TO RECORD-CLIENTE.
-           WRITE RECORD-CLIENTE.
-      **   GO TO CARICA.
-            STOP RUN.
-       AZZ-DATI-CLIENTI.
-           MOVE 0 TO COD-CLI CAP-CLI.
-           MOVE SPACES TO RAG-CLI IND-CLI CIT-CLI.
-       END PROGRAM  INSCLIENTI.
+      ******************************************************************
+      * MODIFICHE
+      * 09-08-2026 MB  RIPRISTINATO IL LOOP DI CARICAMENTO (PIU' DI UN
+      *                CLIENTE PER ESECUZIONE); CORRETTI I RIFERIMENTI
+      *                A PARAGRAFI INESISTENTI (AZZ-DATI-CLIENTI-EX,
+      *                FINE) CHE IMPEDIVANO LA COMPILAZIONE.
+      * 09-08-2026 MB  IL FILE CLIENTI NON VIENE PIU' TRONCATO AD OGNI
+      *                ESECUZIONE (OPEN EXTEND ANZICHE' OPEN OUTPUT);
+      *                AGGIUNTO CONTROLLO CODICE CLIENTE DUPLICATO
+      *                PRIMA DELLA WRITE.
+      * 09-08-2026 MB  FILE CLIENTI CONVERTITO A ORGANIZZAZIONE INDEXED
+      *                (CHIAVE COD-CLI); IL PROGRAMMA E' ORA UN MENU
+      *                CON INSERIMENTO/VARIAZIONE/CANCELLAZIONE/
+      *                INTERROGAZIONE. IL CONTROLLO DUPLICATI A TABELLA
+      *                NON SERVE PIU' (LA WRITE SU FILE INDEXED RIFIUTA
+      *                DA SOLA UNA CHIAVE GIA' PRESENTE). CORRETTO UN
+      *                DIFETTO PREESISTENTE IN CARICA: LA MOVE DATI-
+      *                CLIENTE TO RECORD-CLIENTE SOVRASCRIVEVA CON
+      *                SPAZI/ZERI I DATI APPENA DIGITATI PRIMA DELLA
+      *                WRITE (DATI-CLIENTE NON VENIVA MAI VALORIZZATO);
+      *                RIMOSSO IL GRUPPO DATI-CLIENTE, ORA INUTILE.
+      * 09-08-2026 MB  AGGIUNTO CONTROLLO DI VALIDITA' SU RAG-CLI
+      *                (OBBLIGATORIA) E CAP-CLI (DEVE ESSERE UN CAP
+      *                ITALIANO PLAUSIBILE) PRIMA DI SCRIVERE O
+      *                VARIARE UN CLIENTE.
+      * 09-08-2026 MB  AGGIUNTO REGISTRO DI AUDIT (AUDIT-TRAIL): OGNI
+      *                INSERIMENTO ANDATO A BUON FINE VIENE TRACCIATO
+      *                CON DATA, ORA, CODICE OPERATORE, COD-CLI E
+      *                RAG-CLI. RICHIESTO IL CODICE OPERATORE ALL'AVVIO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. INSCLIENTI.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTI      ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS DYNAMIC
+                               RECORD KEY IS COD-CLI
+                               FILE STATUS IS FS-CLIENTI.
+
+           SELECT AUDIT-TRAIL  ASSIGN TO DISK
+                               ACCESS IS SEQUENTIAL
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS FS-AUDIT.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  CLIENTI
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RECORD-CLIENTE.
+
+       01  RECORD-CLIENTE.
+           05  COD-CLI PIC 9(6) VALUE 0.
+           05  RAG-CLI PIC X(30) VALUE SPACES.
+           05  IND-CLI PIC X(30) VALUE SPACES.
+           05  CAP-CLI PIC 9(5) VALUE 0.
+           05  CIT-CLI PIC X(20) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      *  REGISTRO DI AUDIT: UNA RIGA PER OGNI CLIENTE INSERITO.
+      *----------------------------------------------------------------
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REC-AUDIT.
+
+       01  REC-AUDIT.
+           05  AUD-DATA        PIC 9(8).
+           05  AUD-ORA         PIC 9(8).
+           05  AUD-OPERATORE   PIC X(8).
+           05  AUD-COD-CLI     PIC 9(6).
+           05  AUD-RAG-CLI     PIC X(30).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+       01  FS-CLIENTI              PIC X(2) VALUE '00'.
+           88  FS-CLIENTI-OK           VALUE '00'.
+           88  FS-CLIENTI-NOTFOUND     VALUE '23'.
+           88  FS-CLIENTI-DUPLICATE    VALUE '22'.
+
+       01  FS-AUDIT                PIC X(2) VALUE '00'.
+           88  FS-AUDIT-OK             VALUE '00'.
+
+       01  WS-COD-OPERATORE         PIC X(8) VALUE SPACES.
+       01  WS-DATA-RUN              PIC 9(8) VALUE ZERO.
+       01  WS-ORA-RUN               PIC 9(8) VALUE ZERO.
+
+       01  WS-OPZIONE               PIC 9 VALUE ZERO.
+
+       01  WS-MSG-ERRORE            PIC X(40) VALUE SPACES.
+
+       01  SW-DATI-VALIDI           PIC X VALUE 'S'.
+           88  DATI-VALIDI              VALUE 'S'.
+           88  DATI-NON-VALIDI          VALUE 'N'.
+
+       SCREEN SECTION.
+
+       01  SCREEN-OPERATORE.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 24 VALUE "GESTIONE ANAGRAFICA CLIENTI"
+                                 REVERSE-VIDEO.
+           05  LINE 10 COLUMN 5 VALUE "CODICE OPERATORE:".
+           05  LINE 10 COLUMN 24 PIC X(8) USING WS-COD-OPERATORE.
+
+       01  SCREEN-MENU.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 24 VALUE "GESTIONE ANAGRAFICA CLIENTI"
+                                 REVERSE-VIDEO.
+           05  LINE 6  COLUMN 5 VALUE "1 - INSERIMENTO NUOVO CLIENTE".
+           05  LINE 8  COLUMN 5 VALUE "2 - VARIAZIONE DATI CLIENTE".
+           05  LINE 10 COLUMN 5 VALUE "3 - CANCELLAZIONE CLIENTE".
+           05  LINE 12 COLUMN 5 VALUE "4 - INTERROGAZIONE CLIENTE".
+           05  LINE 14 COLUMN 5 VALUE "0 - FINE PROGRAMMA".
+           05  LINE 18 COLUMN 5 VALUE "SCELTA : ".
+           05  LINE 18 COLUMN 14 PIC 9 USING WS-OPZIONE.
+           05  LINE 20 COLUMN 2 PIC X(40) USING WS-MSG-ERRORE
+                                HIGHLIGHT.
+
+       01  SCREEN-COD-CLI.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 30 VALUE "RICERCA CLIENTE" REVERSE-VIDEO.
+           05  LINE 5 COLUMN 2 VALUE "CODICE CLIENTE  :".
+           05  LINE 5 COLUMN 20 PIC Z(6) USING COD-CLI.
+           05  LINE 20 COLUMN 2 PIC X(40) USING WS-MSG-ERRORE
+                                HIGHLIGHT.
+
+       01  SCREEN-CLI.
+
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 30 VALUE "CARICAMENTO CLIENTI"
+                                REVERSE-VIDEO.
+           05  LINE 5 COLUMN 2 VALUE "CODICE CLIENTE  :".
+           05  LINE 5 COLUMN 20 PIC Z(6) USING COD-CLI.
+           05  LINE 7 COLUMN 2 VALUE "RAGIONE SOCIALE :".
+           05  LINE 7 COLUMN 20 pic X(30) USING RAG-CLI.
+           05  LINE 9 COLUMN 2 VALUE "INDIRIZZO       :".
+           05  LINE 9 COLUMN 20 PIC X(30) USING IND-CLI.
+           05  LINE 11 COLUMN 2  VALUE "CAP:          ".
+           05  LINE 11 COLUMN 20 PIC Z(5) USING CAP-CLI.
+           05  LINE 13 COLUMN 2  VALUE "CITTA'        :".
+           05  LINE 13 COLUMN 20 PIC X(20) USING CIT-CLI.
+           05  LINE 20 COLUMN 2 PIC X(40) USING WS-MSG-ERRORE
+                                HIGHLIGHT.
+
+      *----------------------------------------------------------------
+      *  STESSA MASCHERA DI SCREEN-CLI, MA USATA SOLO IN VARIAZIONE:
+      *  COD-CLI E' LA RECORD KEY DEL FILE INDEXED, QUINDI VIENE SOLO
+      *  MOSTRATA (FROM) E NON RESA MODIFICABILE (USING), ALTRIMENTI
+      *  UNA CHIAVE CAMBIATA DALL'OPERATORE MANDEREBBE IN ERRORE LA
+      *  REWRITE SUCCESSIVA.
+      *----------------------------------------------------------------
+       01  SCREEN-CLI-VARIA.
+
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 30 VALUE "VARIAZIONE CLIENTI"
+                                REVERSE-VIDEO.
+           05  LINE 5 COLUMN 2 VALUE "CODICE CLIENTE  :".
+           05  LINE 5 COLUMN 20 PIC Z(6) FROM COD-CLI.
+           05  LINE 7 COLUMN 2 VALUE "RAGIONE SOCIALE :".
+           05  LINE 7 COLUMN 20 pic X(30) USING RAG-CLI.
+           05  LINE 9 COLUMN 2 VALUE "INDIRIZZO       :".
+           05  LINE 9 COLUMN 20 PIC X(30) USING IND-CLI.
+           05  LINE 11 COLUMN 2  VALUE "CAP:          ".
+           05  LINE 11 COLUMN 20 PIC Z(5) USING CAP-CLI.
+           05  LINE 13 COLUMN 2  VALUE "CITTA'        :".
+           05  LINE 13 COLUMN 20 PIC X(20) USING CIT-CLI.
+           05  LINE 20 COLUMN 2 PIC X(40) USING WS-MSG-ERRORE
+                                HIGHLIGHT.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      *INIZIO.
+           PERFORM APRI-CLIENTI THRU APRI-CLIENTI-EX.
+           PERFORM APRI-AUDIT-TRAIL THRU APRI-AUDIT-TRAIL-EX.
+           DISPLAY SCREEN-OPERATORE.
+           ACCEPT SCREEN-OPERATORE.
+
+       MENU-PRINCIPALE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           MOVE ZERO TO WS-OPZIONE.
+           DISPLAY SCREEN-MENU.
+           ACCEPT SCREEN-MENU.
+           EVALUATE WS-OPZIONE
+              WHEN 1 PERFORM INSERISCI-CLIENTE THRU
+                             INSERISCI-CLIENTE-EX
+              WHEN 2 PERFORM VARIA-CLIENTE THRU VARIA-CLIENTE-EX
+              WHEN 3 PERFORM CANCELLA-CLIENTE THRU CANCELLA-CLIENTE-EX
+              WHEN 4 PERFORM INTERROGA-CLIENTE THRU
+                             INTERROGA-CLIENTE-EX
+              WHEN 0 GO TO FINE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           GO TO MENU-PRINCIPALE.
+
+      *----------------------------------------------------------------
+      *  APRE IL FILE CLIENTI IN I-O; SE NON ESISTE ANCORA LO CREA
+      *  VUOTO E LO RIAPRE IN I-O.
+      *----------------------------------------------------------------
+       APRI-CLIENTI.
+           OPEN I-O CLIENTI.
+           IF NOT FS-CLIENTI-OK
+              OPEN OUTPUT CLIENTI
+              CLOSE CLIENTI
+              OPEN I-O CLIENTI.
+       APRI-CLIENTI-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  APRE IL REGISTRO DI AUDIT IN EXTEND (LO CREA SE E' LA PRIMA
+      *  ESECUZIONE), COME GIA' FATTO PER STORICO IN GESFATTURE.
+      *----------------------------------------------------------------
+       APRI-AUDIT-TRAIL.
+           OPEN INPUT AUDIT-TRAIL.
+           IF FS-AUDIT-OK
+              CLOSE AUDIT-TRAIL
+              OPEN EXTEND AUDIT-TRAIL
+           ELSE
+              OPEN OUTPUT AUDIT-TRAIL.
+       APRI-AUDIT-TRAIL-EX.
+           EXIT.
+
+       INSERISCI-CLIENTE.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           PERFORM AZZ-DATI-CLIENTI THRU AZZ-DATI-CLIENTI-EX.
+       INSERISCI-CLIENTE-LOOP.
+           DISPLAY SCREEN-CLI.
+           ACCEPT SCREEN-CLI.
+           ACCEPT (24,80) CURSOR.
+           ACCEPT FUNCTION-ID FROM ESCAPE-KEY.
+           IF FUNCTION-ID = 1 GO TO INSERISCI-CLIENTE-EX.
+
+           PERFORM VALIDA-DATI-CLIENTE THRU VALIDA-DATI-CLIENTE-EX.
+           IF DATI-NON-VALIDI
+              GO TO INSERISCI-CLIENTE-LOOP.
+
+           WRITE RECORD-CLIENTE.
+           IF FS-CLIENTI-DUPLICATE
+              MOVE 'CODICE CLIENTE GIA'' ESISTENTE' TO WS-MSG-ERRORE
+              GO TO INSERISCI-CLIENTE-LOOP
+           END-IF.
+           IF NOT FS-CLIENTI-OK AND NOT FS-CLIENTI-DUPLICATE
+              MOVE 'ERRORE IN SCRITTURA CLIENTI' TO WS-MSG-ERRORE
+              DISPLAY SCREEN-CLI
+           ELSE
+              PERFORM SCRIVI-AUDIT THRU SCRIVI-AUDIT-EX.
+       INSERISCI-CLIENTE-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  TRACCIA L'INSERIMENTO APPENA ANDATO A BUON FINE SUL REGISTRO
+      *  DI AUDIT: DATA, ORA, OPERATORE, CODICE E RAGIONE SOCIALE.
+      *----------------------------------------------------------------
+       SCRIVI-AUDIT.
+           ACCEPT WS-DATA-RUN FROM DATE YYYYMMDD.
+           ACCEPT WS-ORA-RUN  FROM TIME.
+           MOVE WS-DATA-RUN     TO AUD-DATA.
+           MOVE WS-ORA-RUN      TO AUD-ORA.
+           MOVE WS-COD-OPERATORE TO AUD-OPERATORE.
+           MOVE COD-CLI         TO AUD-COD-CLI.
+           MOVE RAG-CLI         TO AUD-RAG-CLI.
+           WRITE REC-AUDIT.
+       SCRIVI-AUDIT-EX.
+           EXIT.
+
+       VARIA-CLIENTE.
+           MOVE ZERO TO COD-CLI.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY SCREEN-COD-CLI.
+           ACCEPT SCREEN-COD-CLI.
+           READ CLIENTI KEY IS COD-CLI.
+           IF FS-CLIENTI-NOTFOUND
+              MOVE 'CLIENTE NON TROVATO' TO WS-MSG-ERRORE
+              DISPLAY SCREEN-COD-CLI
+              GO TO VARIA-CLIENTE-EX.
+
+       VARIA-CLIENTE-LOOP.
+           DISPLAY SCREEN-CLI-VARIA.
+           ACCEPT SCREEN-CLI-VARIA.
+           ACCEPT (24,80) CURSOR.
+           ACCEPT FUNCTION-ID FROM ESCAPE-KEY.
+           IF FUNCTION-ID = 1 GO TO VARIA-CLIENTE-EX.
+
+           PERFORM VALIDA-DATI-CLIENTE THRU VALIDA-DATI-CLIENTE-EX.
+           IF DATI-NON-VALIDI
+              GO TO VARIA-CLIENTE-LOOP.
+
+           REWRITE RECORD-CLIENTE.
+           IF NOT FS-CLIENTI-OK
+              MOVE 'ERRORE IN VARIAZIONE CLIENTI' TO WS-MSG-ERRORE
+              DISPLAY SCREEN-CLI-VARIA.
+       VARIA-CLIENTE-EX.
+           EXIT.
+
+       CANCELLA-CLIENTE.
+           MOVE ZERO TO COD-CLI.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY SCREEN-COD-CLI.
+           ACCEPT SCREEN-COD-CLI.
+           READ CLIENTI KEY IS COD-CLI.
+           IF FS-CLIENTI-NOTFOUND
+              MOVE 'CLIENTE NON TROVATO' TO WS-MSG-ERRORE
+              DISPLAY SCREEN-COD-CLI
+              GO TO CANCELLA-CLIENTE-EX.
+
+           DISPLAY SCREEN-CLI.
+           DELETE CLIENTI.
+           IF NOT FS-CLIENTI-OK
+              MOVE 'ERRORE IN CANCELLAZIONE CLIENTI' TO WS-MSG-ERRORE
+              DISPLAY SCREEN-CLI.
+       CANCELLA-CLIENTE-EX.
+           EXIT.
+
+       INTERROGA-CLIENTE.
+           MOVE ZERO TO COD-CLI.
+           MOVE SPACES TO WS-MSG-ERRORE.
+           DISPLAY SCREEN-COD-CLI.
+           ACCEPT SCREEN-COD-CLI.
+           READ CLIENTI KEY IS COD-CLI.
+           IF FS-CLIENTI-NOTFOUND
+              MOVE 'CLIENTE NON TROVATO' TO WS-MSG-ERRORE
+              DISPLAY SCREEN-COD-CLI
+              GO TO INTERROGA-CLIENTE-EX.
+
+           DISPLAY SCREEN-CLI.
+           ACCEPT (24,80) CURSOR.
+       INTERROGA-CLIENTE-EX.
+           EXIT.
+
+       AZZ-DATI-CLIENTI.
+           MOVE 0 TO COD-CLI CAP-CLI.
+           MOVE SPACES TO RAG-CLI IND-CLI CIT-CLI.
+       AZZ-DATI-CLIENTI-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  CONTROLLI DI VALIDITA' PRIMA DI SCRIVERE O VARIARE UN CLIENTE:
+      *  RAGIONE SOCIALE OBBLIGATORIA, CAP NUMERICO IN UN INTERVALLO
+      *  PLAUSIBILE PER I CAP ITALIANI (00010-98168).
+      *----------------------------------------------------------------
+       VALIDA-DATI-CLIENTE.
+           MOVE 'S' TO SW-DATI-VALIDI.
+           EVALUATE TRUE
+              WHEN RAG-CLI = SPACES
+                 MOVE 'N' TO SW-DATI-VALIDI
+                 MOVE 'RAGIONE SOCIALE OBBLIGATORIA' TO WS-MSG-ERRORE
+              WHEN CAP-CLI < 10 OR CAP-CLI > 98168
+                 MOVE 'N' TO SW-DATI-VALIDI
+                 MOVE 'CAP NON VALIDO' TO WS-MSG-ERRORE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       VALIDA-DATI-CLIENTE-EX.
+           EXIT.
+
+       FINE.
+           CLOSE CLIENTI.
+           CLOSE AUDIT-TRAIL.
+           STOP RUN.
+       END PROGRAM  INSCLIENTI.
